@@ -0,0 +1,3 @@
+           SELECT ARCHCUT-FILE ASSIGN TO "ARCHIVE.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARCHCUT-FILE-STATUS.
