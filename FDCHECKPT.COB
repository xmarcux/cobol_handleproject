@@ -0,0 +1,3 @@
+       FD  CKP-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  CKP-RECORD               PIC X(80).
