@@ -0,0 +1,4 @@
+           SELECT OPERATOR-FILE ASSIGN TO "OPERATOR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OP-OPERATOR-ID.
