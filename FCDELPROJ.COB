@@ -0,0 +1,4 @@
+           SELECT DELETED-PROJECT-FILE ASSIGN TO "DELPROJECT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DX-NUMBER.
