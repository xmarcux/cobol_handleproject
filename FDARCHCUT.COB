@@ -0,0 +1,3 @@
+       FD  ARCHCUT-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  ARCHCUT-RECORD           PIC 9(4).
