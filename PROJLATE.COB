@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJLATE.
+
+      ****************************************
+      * Batch program that writes a plain
+      * list of every active project past its
+      * end date to a report file. No operator
+      * interaction, intended to run unattended
+      * overnight.
+      ****************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FCPROJECT.COB".
+           SELECT PRINT-FILE ASSIGN TO "PROJECT_LATE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDPROJECT.COB".
+
+       FD  PRINT-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  PRINT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  LATE-COUNT               PIC 9(7)    VALUE ZERO.
+       01  CURRENT-DATE.
+           05  CD-YEAR              PIC 9(4).
+           05  CD-MONTH             PIC 9(2).
+           05  CD-DAY               PIC 9(2).
+
+       01  PROJECT-FILE-SW          PIC X       VALUE "N".
+           88  PROJECT-FILE-AT-END              VALUE "Y".
+
+       01  HEADER-LINE.
+           05  FILLER         PIC X(39)
+               VALUE "Handle Project - Projects running late".
+
+
+       01  DETAIL-LINE.
+           05  DL-NUMBER      PIC X(15).
+           05  FILLER         PIC X         VALUE SPACE.
+           05  DL-NAME        PIC X(30).
+           05  FILLER         PIC X         VALUE SPACE.
+           05  DL-END         PIC 9(8).
+           05  FILLER         PIC X(3)      VALUE SPACE.
+           05  DL-LEADER      PIC X(20).
+
+       01  SUMMARY-LINE.
+           05  SL-TEXT        PIC X(20) VALUE "Total late projects:".
+           05  FILLER         PIC X         VALUE SPACE.
+           05  SL-COUNT       PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+
+       PERFORM INIT-PROGRAM.
+       PERFORM WRITE-HEADER.
+       PERFORM PROCESS-PROJECT
+           UNTIL PROJECT-FILE-AT-END.
+       PERFORM WRITE-SUMMARY.
+       PERFORM PROGRAM-CLEANUP.
+
+       EXIT PROGRAM.
+
+       INIT-PROGRAM.
+           OPEN INPUT PROJECT-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE "N" TO PROJECT-FILE-SW.
+           MOVE ZERO TO LATE-COUNT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE.
+
+       PROGRAM-CLEANUP.
+           CLOSE PROJECT-FILE.
+           CLOSE PRINT-FILE.
+
+       WRITE-HEADER.
+           WRITE PRINT-LINE FROM HEADER-LINE.
+
+       PROCESS-PROJECT.
+           READ PROJECT-FILE NEXT
+               AT END SET PROJECT-FILE-AT-END TO TRUE.
+           IF NOT PROJECT-FILE-AT-END
+               IF PR-DATE (2) <= CURRENT-DATE
+                   PERFORM WRITE-DETAIL-LINE.
+
+       WRITE-DETAIL-LINE.
+           MOVE PR-NUMBER        TO DL-NUMBER.
+           MOVE PR-NAME          TO DL-NAME.
+           MOVE PR-DATE (2)      TO DL-END.
+           STRING PR-LEADER-NAME DELIMITED BY SPACE
+                  " "            DELIMITED BY SIZE
+                  PR-LEADER-SURNAME DELIMITED BY SPACE
+               INTO DL-LEADER.
+           WRITE PRINT-LINE FROM DETAIL-LINE.
+           ADD 1 TO LATE-COUNT.
+
+       WRITE-SUMMARY.
+           MOVE LATE-COUNT TO SL-COUNT.
+           WRITE PRINT-LINE FROM SUMMARY-LINE.
