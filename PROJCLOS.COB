@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJCLOS.
+
+      ****************************************
+      * Batch program that finds active
+      * projects overdue by more than a
+      * configurable number of days and moves
+      * them to HISTORY-FILE automatically,
+      * using the original budget/cost/end
+      * date as the actual values. Records are
+      * flagged as automatically closed so an
+      * operator can still reopen one through
+      * HISTVIEW and re-close it manually
+      * through EDITPROJ to override. No
+      * operator interaction, intended to run
+      * unattended (e.g. an overnight job).
+      ****************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FCPROJECT.COB".
+           COPY "FCHISTORY.COB".
+           COPY "FCDESCR.COB".
+           COPY "FCAUDIT.COB".
+           COPY "FCOVRDCUT.COB".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDPROJECT.COB".
+           COPY "FDHISTORY.COB".
+           COPY "FDDESCR.COB".
+           COPY "FDAUDIT.COB".
+           COPY "FDOVRDCUT.COB".
+
+       WORKING-STORAGE SECTION.
+       77  OVRDCUT-FILE-STATUS      PIC XX      VALUE SPACE.
+       77  OVERDUE-DAYS             PIC 9(4)    VALUE ZERO.
+       77  DEFAULT-OVERDUE-DAYS     PIC 9(4)    VALUE 90.
+       77  CLOSED-COUNT             PIC 9(7)    VALUE ZERO.
+       77  TODAY-INTEGER            PIC S9(9)   VALUE ZERO.
+       77  CUTOFF-INTEGER           PIC S9(9)   VALUE ZERO.
+       77  CUTOFF-DATE-NUM          PIC 9(8)    VALUE ZERO.
+       77  DESC-ROWS                PIC 9(4)    VALUE ZERO.
+       01  CURRENT-DATE.
+           05  CD-YEAR              PIC 9(4).
+           05  CD-MONTH             PIC 9(2).
+           05  CD-DAY               PIC 9(2).
+
+       01  CUTOFF-DATE.
+           05  CO-YEAR              PIC 9(4).
+           05  CO-MONTH             PIC 9(2).
+           05  CO-DAY               PIC 9(2).
+
+       01  ARCHIVE-DESC-LINES.
+           05  ARC-DESC-LINE        PIC X(80)  OCCURS 10 TIMES.
+       77  ARC-IDX                  PIC 99         VALUE ZERO.
+
+       01  AUDIT-TIMESTAMP.
+           05  AU-TS-DATE           PIC 9(8).
+           05  AU-TS-TIME           PIC 9(6)99.
+
+       01  AUDIT-CHANGE-INFO.
+           05  AU-CHANGED-FIELD     PIC X(20)   VALUE SPACE.
+           05  AU-BEFORE-VALUE      PIC X(40)   VALUE SPACE.
+           05  AU-AFTER-VALUE       PIC X(40)   VALUE SPACE.
+
+       01  PROJECT-FILE-SW          PIC X       VALUE "N".
+           88  PROJECT-FILE-AT-END              VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       PERFORM INIT-PROGRAM.
+       PERFORM LOAD-OVERDUE-DAYS.
+       PERFORM COMPUTE-CUTOFF-DATE.
+       PERFORM CLOSE-OVERDUE-PROJECT
+           UNTIL PROJECT-FILE-AT-END.
+       DISPLAY "Closed " CLOSED-COUNT
+           " project(s) overdue past " CUTOFF-DATE-NUM ".".
+       PERFORM PROGRAM-CLEANUP.
+
+       EXIT PROGRAM.
+
+       INIT-PROGRAM.
+           OPEN I-O PROJECT-FILE.
+           OPEN I-O HISTORY-FILE.
+           OPEN I-O DESCRIPTION-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           MOVE "N" TO PROJECT-FILE-SW.
+           MOVE ZERO TO CLOSED-COUNT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE.
+
+       PROGRAM-CLEANUP.
+           CLOSE PROJECT-FILE.
+           CLOSE HISTORY-FILE.
+           CLOSE DESCRIPTION-FILE.
+           CLOSE AUDIT-FILE.
+
+       LOAD-OVERDUE-DAYS.
+           MOVE ZERO TO OVERDUE-DAYS.
+           OPEN INPUT OVRDCUT-FILE.
+           IF OVRDCUT-FILE-STATUS = "00"
+               READ OVRDCUT-FILE INTO OVERDUE-DAYS
+                   AT END MOVE ZERO TO OVERDUE-DAYS
+               END-READ
+               CLOSE OVRDCUT-FILE.
+           IF OVERDUE-DAYS = ZERO
+               MOVE DEFAULT-OVERDUE-DAYS TO OVERDUE-DAYS.
+
+       COMPUTE-CUTOFF-DATE.
+           COMPUTE TODAY-INTEGER = FUNCTION INTEGER-OF-DATE
+               (CD-YEAR * 10000 + CD-MONTH * 100 + CD-DAY).
+           COMPUTE CUTOFF-INTEGER = TODAY-INTEGER - OVERDUE-DAYS.
+           COMPUTE CUTOFF-DATE-NUM = FUNCTION DATE-OF-INTEGER
+               (CUTOFF-INTEGER).
+           MOVE CUTOFF-DATE-NUM TO CUTOFF-DATE.
+
+       CLOSE-OVERDUE-PROJECT.
+           READ PROJECT-FILE NEXT
+               AT END SET PROJECT-FILE-AT-END TO TRUE.
+           IF NOT PROJECT-FILE-AT-END
+               IF PR-STATUS-ACTIVE AND PR-DATE (2) < CUTOFF-DATE
+                   PERFORM MOVE-TO-HISTORY.
+
+       MOVE-TO-HISTORY.
+           PERFORM LOAD-ARCHIVE-DESC-LINES.
+           MOVE PR-NUMBER TO HI-NUMBER.
+           MOVE PR-NAME TO HI-NAME.
+           MOVE ARC-DESC-LINE (1)  TO HI-DESCRIPTION (1).
+           MOVE ARC-DESC-LINE (2)  TO HI-DESCRIPTION (2).
+           MOVE ARC-DESC-LINE (3)  TO HI-DESCRIPTION (3).
+           MOVE ARC-DESC-LINE (4)  TO HI-DESCRIPTION (4).
+           MOVE ARC-DESC-LINE (5)  TO HI-DESCRIPTION (5).
+           MOVE ARC-DESC-LINE (6)  TO HI-DESCRIPTION (6).
+           MOVE ARC-DESC-LINE (7)  TO HI-DESCRIPTION (7).
+           MOVE ARC-DESC-LINE (8)  TO HI-DESCRIPTION (8).
+           MOVE ARC-DESC-LINE (9)  TO HI-DESCRIPTION (9).
+           MOVE ARC-DESC-LINE (10) TO HI-DESCRIPTION (10).
+           MOVE PR-LEADER-ID TO HI-LEADER-ID.
+           MOVE PR-LEADER-NAME TO HI-LEADER-NAME.
+           MOVE PR-LEADER-SURNAME TO HI-LEADER-SURNAME.
+           MOVE PRCL-ID (1)      TO HICL-ID (1).
+           MOVE PRCL-NAME (1)    TO HICL-NAME (1).
+           MOVE PRCL-SURNAME (1) TO HICL-SURNAME (1).
+           MOVE PRCL-ID (2)      TO HICL-ID (2).
+           MOVE PRCL-NAME (2)    TO HICL-NAME (2).
+           MOVE PRCL-SURNAME (2) TO HICL-SURNAME (2).
+           MOVE PR-DATE (1) TO HI-DATE (1).
+           MOVE PR-DATE (2) TO HI-DATE (2).
+           MOVE PR-BUDGET TO HI-BUDGET.
+           MOVE PR-COST TO HI-COST.
+           MOVE PR-STATUS TO HI-STATUS.
+           MOVE PR-CURRENCY TO HI-CURRENCY.
+           MOVE PR-DEPT-CODE TO HI-DEPT-CODE.
+           MOVE PR-PARENT-NUMBER TO HI-PARENT-NUMBER.
+           MOVE PR-BUDGET TO HI-ACTUAL-BUDGET.
+           MOVE PR-COST TO HI-ACTUAL-COST.
+           MOVE PR-DATE (2) TO HI-ACTUAL-END-DATE.
+           SET HI-CLOSED-AUTOMATIC TO TRUE.
+           WRITE HISTORY-RECORD
+               INVALID KEY
+                   DISPLAY "Error closing project " PR-NUMBER
+               NOT INVALID KEY
+                   MOVE "WRITE" TO AU-OPERATION
+                   MOVE "HISTORY-FILE" TO AU-FILE
+                   MOVE HI-NUMBER TO AU-KEY
+                   MOVE "WHOLE-RECORD" TO AU-CHANGED-FIELD
+                   MOVE SPACE TO AU-BEFORE-VALUE
+                   MOVE HI-NUMBER TO AU-AFTER-VALUE
+                   PERFORM WRITE-AUDIT-RECORD
+                   DELETE PROJECT-FILE
+                       INVALID KEY
+                           DISPLAY
+                               "Error removing closed project "
+                               PR-NUMBER
+                       NOT INVALID KEY
+                           MOVE "DELETE" TO AU-OPERATION
+                           MOVE "PROJECT-FILE" TO AU-FILE
+                           MOVE PR-NUMBER TO AU-KEY
+                           MOVE "WHOLE-RECORD" TO AU-CHANGED-FIELD
+                           MOVE PR-NUMBER TO AU-BEFORE-VALUE
+                           MOVE SPACE TO AU-AFTER-VALUE
+                           PERFORM WRITE-AUDIT-RECORD
+                           PERFORM DELETE-DESCRIPTION-LINES
+                           ADD 1 TO CLOSED-COUNT.
+
+       LOAD-ARCHIVE-DESC-LINES.
+           MOVE SPACE TO ARCHIVE-DESC-LINES.
+           MOVE PR-NUMBER TO DS-NUMBER.
+           MOVE ZERO TO DS-SEQ.
+           START DESCRIPTION-FILE KEY IS NOT LESS THAN DS-KEY
+               INVALID KEY MOVE SPACE TO DS-NUMBER.
+           PERFORM LOAD-ONE-ARCHIVE-DESC-LINE
+               VARYING ARC-IDX FROM 1 BY 1
+               UNTIL ARC-IDX > 10 OR DS-NUMBER NOT = PR-NUMBER.
+
+       LOAD-ONE-ARCHIVE-DESC-LINE.
+           READ DESCRIPTION-FILE NEXT
+               AT END MOVE SPACE TO DS-NUMBER.
+           IF DS-NUMBER = PR-NUMBER
+               MOVE DS-TEXT TO ARC-DESC-LINE (ARC-IDX).
+
+       DELETE-DESCRIPTION-LINES.
+           MOVE PR-NUMBER TO DS-NUMBER.
+           MOVE ZERO TO DS-SEQ.
+           START DESCRIPTION-FILE KEY IS NOT LESS THAN DS-KEY
+               INVALID KEY MOVE SPACE TO DS-NUMBER.
+           PERFORM DELETE-ONE-DESCRIPTION-LINE
+               UNTIL DS-NUMBER NOT = PR-NUMBER.
+
+       DELETE-ONE-DESCRIPTION-LINE.
+           READ DESCRIPTION-FILE NEXT
+               AT END MOVE SPACE TO DS-NUMBER.
+           IF DS-NUMBER = PR-NUMBER
+               DELETE DESCRIPTION-FILE
+                   INVALID KEY CONTINUE.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE AU-TS-DATE TO AU-DATE.
+           MOVE AU-TS-TIME TO AU-TIME.
+           MOVE "PROJCLOS" TO AU-PROGRAM.
+           MOVE "BATCH" TO AU-OPERATOR.
+           MOVE AU-CHANGED-FIELD TO AU-FIELD-NAME.
+           MOVE AU-BEFORE-VALUE TO AU-OLD-VALUE.
+           MOVE AU-AFTER-VALUE TO AU-NEW-VALUE.
+           WRITE AUDIT-RECORD.
+           MOVE SPACE TO AUDIT-CHANGE-INFO.
