@@ -4,12 +4,18 @@
            05  HI-NUMBER            PIC X(80).
            05  HI-NAME              PIC X(80).
            05  HI-DESCRIPTION       PIC X(80)  OCCURS 10 TIMES.
+           05  HI-LEADER-ID         PIC X(10).
            05  HI-LEADER-NAME       PIC X(80).
            05  HI-LEADER-SURNAME    PIC X(80).
+           05  HI-CO-LEADER                    OCCURS 2 TIMES.
+               10  HICL-ID          PIC X(10).
+               10  HICL-NAME        PIC X(80).
+               10  HICL-SURNAME     PIC X(80).
            05  HI-DATE                         OCCURS 2 TIMES.
                10  HID-YEAR         PIC 9(4).
                10  HID-MONTH        PIC 9(2).
                10  HID-DAY          PIC 9(2).
+           05  HI-CURRENCY          PIC X(3)    VALUE "NOK".
            05  HI-BUDGET            PIC S9(10)V99.
            05  HI-COST              PIC S9(10)V99.
            05  HI-ACTUAL-BUDGET     PIC S9(10)V99.
@@ -18,3 +24,13 @@
                10  HID-END-YEAR     PIC 9(4).
                10  HID-END-MONTH    PIC 9(2).
                10  HID-END-DAY      PIC 9(2).
+           05  HI-STATUS            PIC X       VALUE "A".
+               88  HI-STATUS-ACTIVE             VALUE "A".
+               88  HI-STATUS-ON-HOLD            VALUE "H".
+               88  HI-STATUS-CANCELLED          VALUE "C".
+               88  HI-STATUS-NOT-STARTED        VALUE "N".
+           05  HI-DEPT-CODE         PIC X(10).
+           05  HI-CLOSE-TYPE        PIC X       VALUE "M".
+               88  HI-CLOSED-MANUALLY           VALUE "M".
+               88  HI-CLOSED-AUTOMATIC          VALUE "A".
+           05  HI-PARENT-NUMBER     PIC X(80)   VALUE SPACE.
