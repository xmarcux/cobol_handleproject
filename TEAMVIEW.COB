@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEAMVIEW.
+
+      ****************************
+      * Program lists the team
+      * roster for a given project
+      * number from TEAM-FILE.
+      ****************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FCTEAM.COB".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDTEAM.COB".
+
+       WORKING-STORAGE SECTION.
+       77  ACCEPT-PROJECT-NO    PIC X(80)      VALUE SPACE.
+       01  SEARCH-NUMBER        PIC X(80)      VALUE SPACE.
+
+       01  SWITCHES.
+           05  CANCEL-VIEW-SW   PIC X          VALUE "N".
+               88  CANCEL-VIEW                 VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       PERFORM INIT-PROGRAM.
+       PERFORM GET-PROJECT-NO
+           UNTIL CANCEL-VIEW.
+       PERFORM PROGRAM-CLEANUP.
+
+       EXIT PROGRAM.
+
+       INIT-PROGRAM.
+           OPEN INPUT TEAM-FILE.
+           MOVE "N" TO CANCEL-VIEW-SW.
+
+       PROGRAM-CLEANUP.
+           CLOSE TEAM-FILE.
+
+       GET-PROJECT-NO.
+           DISPLAY " ".
+           DISPLAY "*****************************".
+           DISPLAY "*   View project team       *".
+           DISPLAY "*****************************".
+           DISPLAY "Enter project number:".
+           DISPLAY "(Enter -1 to return to main menu)".
+           ACCEPT ACCEPT-PROJECT-NO.
+           IF ACCEPT-PROJECT-NO = "-1"
+               SET CANCEL-VIEW TO TRUE
+           ELSE
+               PERFORM LIST-TEAM-MEMBERS.
+
+       LIST-TEAM-MEMBERS.
+           MOVE ACCEPT-PROJECT-NO TO SEARCH-NUMBER.
+           MOVE ACCEPT-PROJECT-NO TO TM-NUMBER.
+           MOVE ZERO TO TM-SEQ.
+           DISPLAY "Team for project:".
+           DISPLAY ACCEPT-PROJECT-NO.
+           START TEAM-FILE KEY IS NOT LESS THAN TM-KEY
+               INVALID KEY DISPLAY "No team members found".
+           PERFORM LIST-ONE-TEAM-MEMBER
+               UNTIL TM-NUMBER NOT = SEARCH-NUMBER.
+
+       LIST-ONE-TEAM-MEMBER.
+           READ TEAM-FILE NEXT
+               AT END MOVE SPACE TO TM-NUMBER.
+           IF TM-NUMBER = SEARCH-NUMBER
+               DISPLAY TM-SEQ " - " TM-PERSON-NAME " (" TM-ROLE ")".
