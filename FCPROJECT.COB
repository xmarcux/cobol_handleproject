@@ -0,0 +1,8 @@
+           SELECT PROJECT-FILE ASSIGN TO "PROJECT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PR-NUMBER
+               ALTERNATE RECORD KEY IS PR-LEADER-SURNAME
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS PR-PARENT-NUMBER
+                   WITH DUPLICATES.
