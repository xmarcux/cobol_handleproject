@@ -0,0 +1,4 @@
+           SELECT HISTORY-FILE ASSIGN TO "HISTORY.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HI-NUMBER.
