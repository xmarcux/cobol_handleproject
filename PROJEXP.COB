@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJEXP.
+
+      ****************************************
+      * Batch program that exports the whole
+      * contents of PROJECT-FILE and
+      * HISTORY-FILE to comma delimited
+      * extract files, with budget/cost/date
+      * fields formatted for spreadsheet
+      * import. No operator interaction.
+      ****************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FCPROJECT.COB".
+           COPY "FCHISTORY.COB".
+           SELECT PROJECT-CSV-FILE ASSIGN TO "PROJECT_EXPORT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORY-CSV-FILE ASSIGN TO "HISTORY_EXPORT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDPROJECT.COB".
+           COPY "FDHISTORY.COB".
+
+       FD  PROJECT-CSV-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  PROJECT-CSV-LINE         PIC X(300).
+
+       FD  HISTORY-CSV-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  HISTORY-CSV-LINE         PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       01  PROJECT-FILE-SW          PIC X       VALUE "N".
+           88  PROJECT-FILE-AT-END              VALUE "Y".
+       01  HISTORY-FILE-SW          PIC X       VALUE "N".
+           88  HISTORY-FILE-AT-END              VALUE "Y".
+
+       01  CSV-DATE.
+           05  CSV-DATE-YEAR        PIC 9(4).
+           05  FILLER               PIC X       VALUE "-".
+           05  CSV-DATE-MONTH       PIC 99.
+           05  FILLER               PIC X       VALUE "-".
+           05  CSV-DATE-DAY         PIC 99.
+
+       01  CSV-AMOUNT               PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+
+       PERFORM INIT-PROGRAM.
+       PERFORM EXPORT-PROJECT
+           UNTIL PROJECT-FILE-AT-END.
+       PERFORM EXPORT-HISTORY
+           UNTIL HISTORY-FILE-AT-END.
+       PERFORM PROGRAM-CLEANUP.
+
+       EXIT PROGRAM.
+
+       INIT-PROGRAM.
+           OPEN INPUT PROJECT-FILE.
+           OPEN INPUT HISTORY-FILE.
+           OPEN OUTPUT PROJECT-CSV-FILE.
+           OPEN OUTPUT HISTORY-CSV-FILE.
+           MOVE "N" TO PROJECT-FILE-SW.
+           MOVE "N" TO HISTORY-FILE-SW.
+           PERFORM WRITE-PROJECT-CSV-HEADER.
+           PERFORM WRITE-HISTORY-CSV-HEADER.
+
+       PROGRAM-CLEANUP.
+           CLOSE PROJECT-FILE.
+           CLOSE HISTORY-FILE.
+           CLOSE PROJECT-CSV-FILE.
+           CLOSE HISTORY-CSV-FILE.
+
+       WRITE-PROJECT-CSV-HEADER.
+           STRING
+               "Number,Name,Status,Leader,Surname,Currency,"
+               DELIMITED BY SIZE
+               "Start,End,Budget,Cost,ActualBudget,ActualCost"
+               DELIMITED BY SIZE
+               INTO PROJECT-CSV-LINE
+           END-STRING.
+           WRITE PROJECT-CSV-LINE.
+
+       WRITE-HISTORY-CSV-HEADER.
+           STRING
+               "Number,Name,Status,Leader,Surname,Currency,"
+               DELIMITED BY SIZE
+               "Start,End,ActualEnd,Budget,Cost,ActualBudget,"
+               DELIMITED BY SIZE
+               "ActualCost"
+               DELIMITED BY SIZE
+               INTO HISTORY-CSV-LINE
+           END-STRING.
+           WRITE HISTORY-CSV-LINE.
+
+       EXPORT-PROJECT.
+           READ PROJECT-FILE NEXT
+               AT END SET PROJECT-FILE-AT-END TO TRUE.
+           IF NOT PROJECT-FILE-AT-END
+               PERFORM WRITE-PROJECT-CSV-LINE.
+
+       WRITE-PROJECT-CSV-LINE.
+           MOVE PRD-YEAR (1) TO CSV-DATE-YEAR.
+           MOVE PRD-MONTH (1) TO CSV-DATE-MONTH.
+           MOVE PRD-DAY (1) TO CSV-DATE-DAY.
+           STRING
+               FUNCTION TRIM (PR-NUMBER) DELIMITED BY SIZE ","
+               FUNCTION TRIM (PR-NAME) DELIMITED BY SIZE ","
+               PR-STATUS DELIMITED BY SIZE ","
+               FUNCTION TRIM (PR-LEADER-NAME) DELIMITED BY SIZE ","
+               FUNCTION TRIM (PR-LEADER-SURNAME) DELIMITED BY SIZE ","
+               PR-CURRENCY DELIMITED BY SIZE ","
+               CSV-DATE DELIMITED BY SIZE ","
+               INTO PROJECT-CSV-LINE
+           END-STRING.
+           MOVE PRD-YEAR (2) TO CSV-DATE-YEAR.
+           MOVE PRD-MONTH (2) TO CSV-DATE-MONTH.
+           MOVE PRD-DAY (2) TO CSV-DATE-DAY.
+           MOVE PR-BUDGET TO CSV-AMOUNT.
+           STRING
+               FUNCTION TRIM (PROJECT-CSV-LINE) DELIMITED BY SIZE
+               CSV-DATE DELIMITED BY SIZE ","
+               FUNCTION TRIM (CSV-AMOUNT) DELIMITED BY SIZE ","
+               INTO PROJECT-CSV-LINE
+           END-STRING.
+           MOVE PR-COST TO CSV-AMOUNT.
+           STRING
+               FUNCTION TRIM (PROJECT-CSV-LINE) DELIMITED BY SIZE
+               FUNCTION TRIM (CSV-AMOUNT) DELIMITED BY SIZE ","
+               INTO PROJECT-CSV-LINE
+           END-STRING.
+           MOVE PR-ACTUAL-BUDGET TO CSV-AMOUNT.
+           STRING
+               FUNCTION TRIM (PROJECT-CSV-LINE) DELIMITED BY SIZE
+               FUNCTION TRIM (CSV-AMOUNT) DELIMITED BY SIZE ","
+               INTO PROJECT-CSV-LINE
+           END-STRING.
+           MOVE PR-ACTUAL-COST TO CSV-AMOUNT.
+           STRING
+               FUNCTION TRIM (PROJECT-CSV-LINE) DELIMITED BY SIZE
+               FUNCTION TRIM (CSV-AMOUNT) DELIMITED BY SIZE
+               INTO PROJECT-CSV-LINE
+           END-STRING.
+           WRITE PROJECT-CSV-LINE.
+
+       EXPORT-HISTORY.
+           READ HISTORY-FILE NEXT
+               AT END SET HISTORY-FILE-AT-END TO TRUE.
+           IF NOT HISTORY-FILE-AT-END
+               PERFORM WRITE-HISTORY-CSV-LINE.
+
+       WRITE-HISTORY-CSV-LINE.
+           MOVE HID-YEAR (1) TO CSV-DATE-YEAR.
+           MOVE HID-MONTH (1) TO CSV-DATE-MONTH.
+           MOVE HID-DAY (1) TO CSV-DATE-DAY.
+           STRING
+               FUNCTION TRIM (HI-NUMBER) DELIMITED BY SIZE ","
+               FUNCTION TRIM (HI-NAME) DELIMITED BY SIZE ","
+               HI-STATUS DELIMITED BY SIZE ","
+               FUNCTION TRIM (HI-LEADER-NAME) DELIMITED BY SIZE ","
+               FUNCTION TRIM (HI-LEADER-SURNAME) DELIMITED BY SIZE ","
+               HI-CURRENCY DELIMITED BY SIZE ","
+               CSV-DATE DELIMITED BY SIZE ","
+               INTO HISTORY-CSV-LINE
+           END-STRING.
+           MOVE HID-YEAR (2) TO CSV-DATE-YEAR.
+           MOVE HID-MONTH (2) TO CSV-DATE-MONTH.
+           MOVE HID-DAY (2) TO CSV-DATE-DAY.
+           STRING
+               FUNCTION TRIM (HISTORY-CSV-LINE) DELIMITED BY SIZE
+               CSV-DATE DELIMITED BY SIZE ","
+               INTO HISTORY-CSV-LINE
+           END-STRING.
+           MOVE HID-END-YEAR TO CSV-DATE-YEAR.
+           MOVE HID-END-MONTH TO CSV-DATE-MONTH.
+           MOVE HID-END-DAY TO CSV-DATE-DAY.
+           STRING
+               FUNCTION TRIM (HISTORY-CSV-LINE) DELIMITED BY SIZE
+               CSV-DATE DELIMITED BY SIZE ","
+               INTO HISTORY-CSV-LINE
+           END-STRING.
+           MOVE HI-BUDGET TO CSV-AMOUNT.
+           STRING
+               FUNCTION TRIM (HISTORY-CSV-LINE) DELIMITED BY SIZE
+               FUNCTION TRIM (CSV-AMOUNT) DELIMITED BY SIZE ","
+               INTO HISTORY-CSV-LINE
+           END-STRING.
+           MOVE HI-COST TO CSV-AMOUNT.
+           STRING
+               FUNCTION TRIM (HISTORY-CSV-LINE) DELIMITED BY SIZE
+               FUNCTION TRIM (CSV-AMOUNT) DELIMITED BY SIZE ","
+               INTO HISTORY-CSV-LINE
+           END-STRING.
+           MOVE HI-ACTUAL-BUDGET TO CSV-AMOUNT.
+           STRING
+               FUNCTION TRIM (HISTORY-CSV-LINE) DELIMITED BY SIZE
+               FUNCTION TRIM (CSV-AMOUNT) DELIMITED BY SIZE ","
+               INTO HISTORY-CSV-LINE
+           END-STRING.
+           MOVE HI-ACTUAL-COST TO CSV-AMOUNT.
+           STRING
+               FUNCTION TRIM (HISTORY-CSV-LINE) DELIMITED BY SIZE
+               FUNCTION TRIM (CSV-AMOUNT) DELIMITED BY SIZE
+               INTO HISTORY-CSV-LINE
+           END-STRING.
+           WRITE HISTORY-CSV-LINE.
