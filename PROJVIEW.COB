@@ -5,10 +5,19 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY "FCPROJECT.COB".
+           COPY "FCMILESTONE.COB".
+           COPY "FCDESCR.COB".
+           COPY "FCCHECKPT.COB"
+               REPLACING CKP-FILENAME-LITERAL BY "PROJVIEW.CKP".
+           COPY "FCPAGESZ.COB".
 
        DATA DIVISION.
        FILE SECTION.
            COPY "FDPROJECT.COB".
+           COPY "FDMILESTONE.COB".
+           COPY "FDDESCR.COB".
+           COPY "FDCHECKPT.COB".
+           COPY "FDPAGESZ.COB".
 
        WORKING-STORAGE SECTION.
        01  CURRENT-DATE.
@@ -19,7 +28,48 @@
        77  PROJECT-COUNT      PIC 999      VALUE 1.
        77  ACCEPT-DUMMY       PIC X.
        77  ACCEPT-PROJECT-NO  PIC X(80)    VALUE SPACE.
-       77  DESC-COUNT         PIC 99       VALUE ZERO.
+       77  ACCEPT-SURNAME     PIC X(80)    VALUE SPACE.
+       77  SEARCH-SURNAME     PIC X(80)    VALUE SPACE.
+       77  ACCEPT-NAME-SEARCH PIC X(80)    VALUE SPACE.
+       77  NAME-MATCH-COUNT   PIC 9(4)     VALUE ZERO.
+       77  NAME-MATCH-TALLY   PIC 9(4)     VALUE ZERO.
+       77  MS-DONE-COUNT      PIC 99       VALUE ZERO.
+       77  MS-TOTAL-COUNT     PIC 99       VALUE ZERO.
+       77  SUB-PARENT-NUMBER  PIC X(80)    VALUE SPACE.
+       77  SUB-COUNT          PIC 99       VALUE ZERO.
+       77  SUB-TOTAL-BUDGET   PIC S9(10)V99 VALUE ZERO.
+       77  SUB-TOTAL-COST     PIC S9(10)V99 VALUE ZERO.
+       77  SORT-CHOICE        PIC X        VALUE "1".
+       77  DEPT-FILTER        PIC X(10)    VALUE SPACE.
+       77  LISTING-COUNT      PIC 9(4)     VALUE ZERO.
+       77  LISTING-IDX        PIC 9(4)     VALUE ZERO.
+       77  START-IDX          PIC 9(4)     VALUE 1.
+       77  CKP-FILE-STATUS    PIC XX       VALUE SPACE.
+       77  CKP-LAST-NUMBER    PIC X(80)    VALUE SPACE.
+       77  ACCEPT-RESUME      PIC X        VALUE SPACE.
+       77  PAGESZ-FILE-STATUS PIC XX       VALUE SPACE.
+       77  PAGE-SIZE          PIC 9(4)     VALUE ZERO.
+       77  DEFAULT-PAGE-SIZE  PIC 9(4)     VALUE 6.
+
+       01  LISTING-TABLE.
+           05  LISTING-ENTRY  OCCURS 1 TO 1000 TIMES
+                   DEPENDING ON LISTING-COUNT
+                   INDEXED BY LT-IDX.
+               10  LT-NUMBER       PIC X(80).
+               10  LT-NAME         PIC X(80).
+               10  LT-DESCRIPTION  PIC X(80).
+               10  LT-DATE-START.
+                   15  LT-START-YEAR   PIC 9(4).
+                   15  LT-START-MONTH  PIC 9(2).
+                   15  LT-START-DAY    PIC 9(2).
+               10  LT-DATE-END.
+                   15  LT-END-YEAR     PIC 9(4).
+                   15  LT-END-MONTH    PIC 9(2).
+                   15  LT-END-DAY      PIC 9(2).
+               10  LT-BUDGET       PIC S9(10)V99.
+               10  LT-COST         PIC S9(10)V99.
+               10  LT-STATUS       PIC X.
+               10  LT-PERCENT-COMPLETE PIC 999.
 
        01  SWITCHES.
            05  CANCEL-VIEW-SW PIC X        VALUE "N".
@@ -29,21 +79,25 @@
            88  PROJECT-FILE-AT-END         VALUE "Y".
 
        01  DISPLAY-ONE-PROJECT-NO.
-           05  DOP-BUDGET     PIC SZ(9)9.99 VALUE ZERO.
-           05  DOP-COST       PIC SZ(9)9.99 VALUE ZERO.
-           05  DOP-PROFIT     PIC SZ(9)9.99 VALUE ZERO.
+           05  DOP-BUDGET     PIC Z(9)9.99- VALUE ZERO.
+           05  DOP-COST       PIC Z(9)9.99- VALUE ZERO.
+           05  DOP-PROFIT     PIC Z(9)9.99- VALUE ZERO.
 
        01  DISPLAY-PROJECT-NUMBER.
            05  DPN-SYMBOL     PIC X(4)     VALUE "  - ".
-           05  DPN-NUMBER     PIC X(69)    VALUE SPACE.
+           05  DPN-STATUS     PIC X(5)     VALUE SPACE.
+           05  DPN-NUMBER     PIC X(64)    VALUE SPACE.
 
        01  DISPLAY-PROJECT.
            05  FILLER         PIC X(4)     VALUE SPACE.
-           05  DP-NAME        PIC X(20)    VALUE SPACE.
+           05  DP-NAME        PIC X(40)    VALUE SPACE.
            05  FILLER         PIC X        VALUE SPACE.
-           05  DP-DESCRIPTION PIC X(35)    VALUE SPACE.
+           05  DP-DESCRIPTION PIC X(50)    VALUE SPACE.
            05  FILLER         PIC X        VALUE SPACE.
            05  DP-START-DATE  PIC ZZ9(8)   VALUE ZERO.
+           05  FILLER         PIC X        VALUE SPACE.
+           05  DP-PERCENT     PIC ZZ9      VALUE ZERO.
+           05  FILLER         PIC X(2)     VALUE "% ".
 
        01  PROJ-NUMBER-HEAD.
            05  PROJ-NUMBER    PIC X(18)    VALUE "* - Project number".
@@ -53,43 +107,69 @@
        01  HEAD-LINE.
            05  FILLER         PIC X(4)     VALUE "*   ".
            05  HL-NAME        PIC X(12)    VALUE "Project name".
-           05  FILLER         PIC X(9)     VALUE SPACE.
+           05  FILLER         PIC X(29)    VALUE SPACE.
            05  HL-DESCRIPTION PIC X(11)
                    VALUE "Description".
-           05  FILLER         PIC X(25)    VALUE SPACE.
+           05  FILLER         PIC X(40)    VALUE SPACE.
            05  HL-START-DATE  PIC X(11)
                    VALUE "Start date*".
 
-       77  UNDERLINE-STAR      PIC X(72)    VALUE ALL "*".
+       77  UNDERLINE-STAR      PIC X(112)   VALUE ALL "*".
 
        01  UNDERLINE-HEAD.
             05  FILLER         PIC X(4)     VALUE SPACE.
-            05  UH-LINE        PIC X(68)    VALUE ALL "-".
+            05  UH-LINE        PIC X(108)   VALUE ALL "-".
 
        PROCEDURE DIVISION.
- 
+
        PERFORM INIT-PROGRAM.
-       PERFORM DISPLAY-HEADER.
-       PERFORM READ-PROJECT
+       PERFORM LOAD-PAGE-SIZE.
+       PERFORM GET-SORT-CHOICE.
+       PERFORM GET-DEPT-FILTER.
+       PERFORM LOAD-LISTING-ENTRY
            UNTIL PROJECT-FILE-AT-END.
-       PERFORM DISPLAY-MENU-EXPLAIN. 
+       PERFORM SORT-LISTING-TABLE.
+       PERFORM LOAD-CHECKPOINT.
+       PERFORM OFFER-RESUME.
+       PERFORM DISPLAY-HEADER.
+       PERFORM DISPLAY-LISTING-ENTRY
+           VARYING LISTING-IDX FROM START-IDX BY 1
+               UNTIL LISTING-IDX > LISTING-COUNT.
+       PERFORM DISPLAY-MENU-EXPLAIN.
+       PERFORM CLEAR-CHECKPOINT.
        PERFORM PROGRAM-CLEANUP.
 
        EXIT PROGRAM.
 
        INIT-PROGRAM.
            OPEN INPUT PROJECT-FILE.
+           OPEN INPUT MILESTONE-FILE.
+           OPEN INPUT DESCRIPTION-FILE.
            MOVE 0 TO PROJECT-COUNT.
            MOVE "N" TO PROJECT-FILE-SW.
            MOVE SPACE TO DPN-NUMBER.
            MOVE SPACE TO ACCEPT-PROJECT-NO.
            MOVE "N" TO CANCEL-VIEW-SW.
-           MOVE 1 TO DESC-COUNT.
            MOVE ZERO TO DISPLAY-ONE-PROJECT-NO.
+           MOVE ZERO TO LISTING-COUNT.
+           MOVE 1 TO START-IDX.
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE.
 
        PROGRAM-CLEANUP.
            CLOSE PROJECT-FILE.
+           CLOSE MILESTONE-FILE.
+           CLOSE DESCRIPTION-FILE.
+
+       LOAD-PAGE-SIZE.
+           MOVE ZERO TO PAGE-SIZE.
+           OPEN INPUT PAGESZ-FILE.
+           IF PAGESZ-FILE-STATUS = "00"
+               READ PAGESZ-FILE INTO PAGE-SIZE
+                   AT END MOVE ZERO TO PAGE-SIZE
+               END-READ
+               CLOSE PAGESZ-FILE.
+           IF PAGE-SIZE = ZERO
+               MOVE DEFAULT-PAGE-SIZE TO PAGE-SIZE.
 
        DISPLAY-HEADER.
            DISPLAY " ".
@@ -108,28 +188,119 @@
 
        DISPLAY-MENU.
            DISPLAY " ".
-           DISPLAY 
+           DISPLAY
             "To show project details enter project number:".
            DISPLAY "(Enter -1 to get back to main menu)".
+           DISPLAY "(Enter -2 to search by leader surname)".
+           DISPLAY "(Enter -3 to search by project name)".
            PERFORM GET-PROJECT-NO
                UNTIL CANCEL-VIEW.
 
-       READ-PROJECT.
-           IF PROJECT-COUNT NOT = 6
-               READ PROJECT-FILE NEXT
-                   AT END SET PROJECT-FILE-AT-END TO TRUE.
-	       
+       GET-SORT-CHOICE.
+           DISPLAY " ".
+           DISPLAY "Sort listing by: 1-Project number 2-Start date".
+           DISPLAY "                 3-Budget         4-Cost".
+           DISPLAY "Enter choice (default 1):".
+           ACCEPT SORT-CHOICE.
+           IF SORT-CHOICE = SPACE
+               MOVE "1" TO SORT-CHOICE.
+
+       GET-DEPT-FILTER.
+           DISPLAY " ".
+           DISPLAY "Filter by department/cost center code:".
+           DISPLAY "(Leave blank to show all departments)".
+           ACCEPT DEPT-FILTER.
+
+       LOAD-LISTING-ENTRY.
+           READ PROJECT-FILE NEXT
+               AT END SET PROJECT-FILE-AT-END TO TRUE.
            IF NOT PROJECT-FILE-AT-END
-              AND PROJECT-COUNT NOT = 6
-               PERFORM IS-PROJECT-LATE
-               PERFORM DISPLAY-ONE-PROJECT
+              AND (DEPT-FILTER = SPACE OR PR-DEPT-CODE = DEPT-FILTER)
+              AND LISTING-COUNT < 1000
+               PERFORM STORE-LISTING-ENTRY.
+
+       STORE-LISTING-ENTRY.
+           ADD 1 TO LISTING-COUNT.
+           MOVE PR-NUMBER          TO LT-NUMBER (LISTING-COUNT).
+           MOVE PR-NAME            TO LT-NAME (LISTING-COUNT).
+           MOVE PR-NUMBER          TO DS-NUMBER.
+           MOVE 1                  TO DS-SEQ.
+           READ DESCRIPTION-FILE
+               INVALID KEY MOVE SPACE TO DS-TEXT.
+           MOVE DS-TEXT            TO LT-DESCRIPTION (LISTING-COUNT).
+           MOVE PR-DATE (1)        TO LT-DATE-START (LISTING-COUNT).
+           MOVE PR-DATE (2)        TO LT-DATE-END (LISTING-COUNT).
+           MOVE PR-BUDGET          TO LT-BUDGET (LISTING-COUNT).
+           MOVE PR-COST            TO LT-COST (LISTING-COUNT).
+           MOVE PR-STATUS          TO LT-STATUS (LISTING-COUNT).
+           MOVE PR-PERCENT-COMPLETE TO
+               LT-PERCENT-COMPLETE (LISTING-COUNT).
+
+       SORT-LISTING-TABLE.
+           IF LISTING-COUNT NOT = ZERO
+               EVALUATE SORT-CHOICE
+                   WHEN "2"
+                       SORT LISTING-ENTRY ASCENDING KEY
+                           LT-DATE-START
+                   WHEN "3"
+                       SORT LISTING-ENTRY ASCENDING KEY LT-BUDGET
+                   WHEN "4"
+                       SORT LISTING-ENTRY DESCENDING KEY LT-COST
+                   WHEN OTHER
+                       SORT LISTING-ENTRY ASCENDING KEY LT-NUMBER
+               END-EVALUATE.
+
+       LOAD-CHECKPOINT.
+           MOVE SPACE TO CKP-LAST-NUMBER.
+           IF SORT-CHOICE = "1"
+               OPEN INPUT CKP-FILE
+               IF CKP-FILE-STATUS = "00"
+                   READ CKP-FILE INTO CKP-LAST-NUMBER
+                       AT END MOVE SPACE TO CKP-LAST-NUMBER
+                   END-READ
+                   CLOSE CKP-FILE.
+
+       OFFER-RESUME.
+           IF CKP-LAST-NUMBER NOT = SPACE
+               DISPLAY "A previous listing was interrupted after".
+               DISPLAY "project: " CKP-LAST-NUMBER.
+               DISPLAY "Resume listing from there? (Y/N):".
+               ACCEPT ACCEPT-RESUME.
+               IF ACCEPT-RESUME = "Y"
+                   PERFORM FIND-RESUME-INDEX
+               ELSE
+                   MOVE SPACE TO CKP-LAST-NUMBER.
 
-           IF PROJECT-COUNT = 6 AND
-              NOT PROJECT-FILE-AT-END
+       FIND-RESUME-INDEX.
+           COMPUTE START-IDX = LISTING-COUNT + 1.
+           PERFORM VARYING LISTING-IDX FROM 1 BY 1
+                   UNTIL LISTING-IDX > LISTING-COUNT
+               IF LT-NUMBER (LISTING-IDX) > CKP-LAST-NUMBER
+                   MOVE LISTING-IDX TO START-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       SAVE-CHECKPOINT.
+           IF SORT-CHOICE = "1"
+               OPEN OUTPUT CKP-FILE
+               MOVE LT-NUMBER (LISTING-IDX) TO CKP-RECORD
+               WRITE CKP-RECORD
+               CLOSE CKP-FILE.
+
+       CLEAR-CHECKPOINT.
+           IF SORT-CHOICE = "1"
+               OPEN OUTPUT CKP-FILE
+               CLOSE CKP-FILE.
+
+       DISPLAY-LISTING-ENTRY.
+           IF PROJECT-COUNT = PAGE-SIZE
                PERFORM DISPLAY-MORE-PROJECTS.
+           PERFORM IS-PROJECT-LATE.
+           PERFORM DISPLAY-ONE-PROJECT.
 
        IS-PROJECT-LATE.
-           IF PR-DATE (2) <= CURRENT-DATE
+           IF LT-DATE-END (LISTING-IDX) <= CURRENT-DATE
                MOVE "! - " TO DPN-SYMBOL
            ELSE
                MOVE "  - " TO DPN-SYMBOL.
@@ -137,18 +308,22 @@
        DISPLAY-ONE-PROJECT.
            ADD 1 TO PROJECT-COUNT.
 
-           MOVE PR-NUMBER          TO DPN-NUMBER.
-           MOVE PR-NAME            TO DP-NAME.
-           MOVE PR-DESCRIPTION (1) TO DP-DESCRIPTION.
-           MOVE PR-DATE (1)        TO DP-START-DATE.
+           STRING "[" LT-STATUS (LISTING-IDX) "] " DELIMITED BY SIZE
+               INTO DPN-STATUS.
+           MOVE LT-NUMBER (LISTING-IDX)      TO DPN-NUMBER.
+           MOVE LT-NAME (LISTING-IDX)        TO DP-NAME.
+           MOVE LT-DESCRIPTION (LISTING-IDX) TO DP-DESCRIPTION.
+           MOVE LT-DATE-START (LISTING-IDX)  TO DP-START-DATE.
+           MOVE LT-PERCENT-COMPLETE (LISTING-IDX) TO DP-PERCENT.
 
            DISPLAY DISPLAY-PROJECT-NUMBER.
            DISPLAY DISPLAY-PROJECT.
            DISPLAY UNDERLINE-HEAD.
+           PERFORM SAVE-CHECKPOINT.
 
        DISPLAY-MORE-PROJECTS.
            MOVE 0 TO PROJECT-COUNT.
-           DISPLAY 
+           DISPLAY
            "! = Project has past end date!  Enter to continue ...".
            ACCEPT ACCEPT-DUMMY.
            PERFORM DISPLAY-HEADER.
@@ -157,6 +332,10 @@
            ACCEPT ACCEPT-PROJECT-NO.
            IF ACCEPT-PROJECT-NO = "-1"
                SET CANCEL-VIEW TO TRUE
+           ELSE IF ACCEPT-PROJECT-NO = "-2"
+               PERFORM SEARCH-BY-SURNAME
+           ELSE IF ACCEPT-PROJECT-NO = "-3"
+               PERFORM SEARCH-BY-NAME
            ELSE
                MOVE ACCEPT-PROJECT-NO
                     TO PR-NUMBER
@@ -168,19 +347,76 @@
        READ-KEY-ERROR.
            DISPLAY "Project number not found, please try again ...".
 
+       SEARCH-BY-SURNAME.
+           DISPLAY "Enter leader surname to search for:".
+           ACCEPT ACCEPT-SURNAME.
+           IF ACCEPT-SURNAME = SPACE
+               DISPLAY "No surname entered, please try again ..."
+           ELSE
+               MOVE ACCEPT-SURNAME TO SEARCH-SURNAME
+               MOVE ACCEPT-SURNAME TO PR-LEADER-SURNAME
+               START PROJECT-FILE KEY IS NOT LESS THAN
+                       PR-LEADER-SURNAME
+                   INVALID KEY MOVE SPACE TO PR-LEADER-SURNAME.
+               IF PR-LEADER-SURNAME NOT = SEARCH-SURNAME
+                   DISPLAY "No projects found for that surname ..."
+               ELSE
+                   DISPLAY " ".
+                   DISPLAY "Matching projects:".
+                   PERFORM DISPLAY-ONE-SURNAME-MATCH
+                       UNTIL PR-LEADER-SURNAME NOT = SEARCH-SURNAME.
+
+       DISPLAY-ONE-SURNAME-MATCH.
+           DISPLAY PR-NUMBER " - " PR-NAME
+               " (" PR-LEADER-NAME " " PR-LEADER-SURNAME ")".
+           READ PROJECT-FILE NEXT
+               AT END MOVE SPACE TO PR-LEADER-SURNAME.
+
+       SEARCH-BY-NAME.
+           DISPLAY "Enter text to search for in project name:".
+           ACCEPT ACCEPT-NAME-SEARCH.
+           IF ACCEPT-NAME-SEARCH = SPACE
+               DISPLAY "No search text entered, please try again ..."
+           ELSE
+               MOVE ZERO TO NAME-MATCH-COUNT
+               DISPLAY " "
+               DISPLAY "Matching projects:"
+               PERFORM DISPLAY-ONE-NAME-MATCH
+                   VARYING LISTING-IDX FROM 1 BY 1
+                       UNTIL LISTING-IDX > LISTING-COUNT
+               IF NAME-MATCH-COUNT = ZERO
+                   DISPLAY "No projects found matching that text ...".
+
+       DISPLAY-ONE-NAME-MATCH.
+           MOVE ZERO TO NAME-MATCH-TALLY
+           INSPECT LT-NAME (LISTING-IDX) TALLYING NAME-MATCH-TALLY
+               FOR ALL FUNCTION TRIM (ACCEPT-NAME-SEARCH).
+           IF NAME-MATCH-TALLY > ZERO
+               DISPLAY LT-NUMBER (LISTING-IDX) " - "
+                   LT-NAME (LISTING-IDX)
+               ADD 1 TO NAME-MATCH-COUNT.
+
        SHOW-COMPLETE-PROJECT.
            DISPLAY "Project number:".
            DISPLAY PR-NUMBER.
            DISPLAY "Project name:".
            DISPLAY PR-NAME.
+           DISPLAY "Status (A-Active/H-Hold/C-Cancel/N-NotStarted):".
+           DISPLAY PR-STATUS.
            DISPLAY "Description:".
-           PERFORM SHOW-DESCRIPTION
-               UNTIL DESC-COUNT = 10.
-           MOVE 1 TO DESC-COUNT.
+           PERFORM SHOW-DESCRIPTION.
            DISPLAY "Project leader name:".
            DISPLAY PR-LEADER-NAME.
            DISPLAY "Project leader surname:".
            DISPLAY PR-LEADER-SURNAME.
+           IF PRCL-ID (1) NOT = SPACE
+               DISPLAY "Co-leader:"
+               DISPLAY PRCL-ID (1) " - " PRCL-NAME (1) " "
+                   PRCL-SURNAME (1).
+           IF PRCL-ID (2) NOT = SPACE
+               DISPLAY "Co-leader:"
+               DISPLAY PRCL-ID (2) " - " PRCL-NAME (2) " "
+                   PRCL-SURNAME (2).
            DISPLAY " ".
            DISPLAY "Start date:".
            DISPLAY PR-DATE (1).
@@ -197,9 +433,69 @@
            COMPUTE DOP-PROFIT = PR-BUDGET - PR-COST.
            DISPLAY "Profit:".
            DISPLAY DOP-PROFIT.
+           PERFORM SHOW-MILESTONE-ROLLUP.
+           PERFORM SHOW-SUBPROJECT-ROLLUP.
 
            PERFORM DISPLAY-MENU.
 
+       SHOW-MILESTONE-ROLLUP.
+           MOVE ZERO TO MS-DONE-COUNT.
+           MOVE ZERO TO MS-TOTAL-COUNT.
+           MOVE PR-NUMBER TO MS-NUMBER.
+           MOVE ZERO TO MS-SEQ.
+           START MILESTONE-FILE KEY IS NOT LESS THAN MS-KEY
+               INVALID KEY MOVE SPACE TO MS-NUMBER.
+           PERFORM COUNT-ONE-MILESTONE
+               UNTIL MS-NUMBER NOT = PR-NUMBER.
+           DISPLAY "Milestones done:".
+           DISPLAY MS-DONE-COUNT " of " MS-TOTAL-COUNT.
+
+       COUNT-ONE-MILESTONE.
+           READ MILESTONE-FILE NEXT
+               AT END MOVE SPACE TO MS-NUMBER.
+           IF MS-NUMBER = PR-NUMBER
+               ADD 1 TO MS-TOTAL-COUNT
+               IF MS-DONE
+                   ADD 1 TO MS-DONE-COUNT.
+
+       SHOW-SUBPROJECT-ROLLUP.
+           MOVE ZERO TO SUB-COUNT.
+           MOVE ZERO TO SUB-TOTAL-BUDGET.
+           MOVE ZERO TO SUB-TOTAL-COST.
+           MOVE PR-NUMBER TO SUB-PARENT-NUMBER.
+           MOVE PR-NUMBER TO PR-PARENT-NUMBER.
+           START PROJECT-FILE KEY IS NOT LESS THAN PR-PARENT-NUMBER
+               INVALID KEY MOVE SPACE TO PR-PARENT-NUMBER.
+           PERFORM ADD-ONE-SUBPROJECT
+               UNTIL PR-PARENT-NUMBER NOT = SUB-PARENT-NUMBER.
+           IF SUB-COUNT NOT = ZERO
+               DISPLAY "Sub-projects:"
+               DISPLAY SUB-COUNT " sub-project(s), total budget:"
+                   NO ADVANCING
+               MOVE SUB-TOTAL-BUDGET TO DOP-BUDGET
+               DISPLAY DOP-BUDGET
+               DISPLAY "total cost:" NO ADVANCING
+               MOVE SUB-TOTAL-COST TO DOP-COST
+               DISPLAY DOP-COST.
+
+       ADD-ONE-SUBPROJECT.
+           READ PROJECT-FILE NEXT
+               AT END MOVE SPACE TO PR-PARENT-NUMBER.
+           IF PR-PARENT-NUMBER = SUB-PARENT-NUMBER
+               ADD 1 TO SUB-COUNT
+               ADD PR-BUDGET TO SUB-TOTAL-BUDGET
+               ADD PR-COST TO SUB-TOTAL-COST.
+
        SHOW-DESCRIPTION.
-           DISPLAY PR-DESCRIPTION (DESC-COUNT).
-           ADD 1 TO DESC-COUNT.
\ No newline at end of file
+           MOVE PR-NUMBER TO DS-NUMBER.
+           MOVE ZERO TO DS-SEQ.
+           START DESCRIPTION-FILE KEY IS NOT LESS THAN DS-KEY
+               INVALID KEY DISPLAY "(no description lines)".
+           PERFORM SHOW-ONE-DESCRIPTION-LINE
+               UNTIL DS-NUMBER NOT = PR-NUMBER.
+
+       SHOW-ONE-DESCRIPTION-LINE.
+           READ DESCRIPTION-FILE NEXT
+               AT END MOVE SPACE TO DS-NUMBER.
+           IF DS-NUMBER = PR-NUMBER
+               DISPLAY DS-TEXT.
\ No newline at end of file
