@@ -0,0 +1,3 @@
+       FD  PAGESZ-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  PAGESZ-RECORD            PIC 9(4).
