@@ -5,7 +5,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT LIC-FILE ASSIGN TO "GPL_3.TXT"
-               ORGANIZATION IS SEQUENTIAL.       
+               ORGANIZATION IS SEQUENTIAL.
+           COPY "FCOPERATOR.COB".
 
        DATA DIVISION.
        FILE SECTION.
@@ -13,6 +14,7 @@
                LABEL RECORDS ARE STANDARD.
            01  LIC-CONTENT.
            05  LIC-CHAR     PIC X.
+           COPY "FDOPERATOR.COB".
 
        WORKING-STORAGE SECTION.
        77  EMPTY-LINE       PIC X      VALUE " ".
@@ -80,6 +82,51 @@
            05  FILLER         PIC X(30)
                VALUE "* 4 - Show Licence (GPL V3)  *".
            05  FILLER         PIC X(2)      VALUE X'0D0A'.
+           05  FILLER         PIC X(30)
+               VALUE "* 5 - Edit project           *".
+           05  FILLER         PIC X(2)      VALUE X'0D0A'.
+           05  FILLER         PIC X(30)
+               VALUE "* 6 - Add team member        *".
+           05  FILLER         PIC X(2)      VALUE X'0D0A'.
+           05  FILLER         PIC X(30)
+               VALUE "* 7 - View project team      *".
+           05  FILLER         PIC X(2)      VALUE X'0D0A'.
+           05  FILLER         PIC X(30)
+               VALUE "* 8 - Print project report   *".
+           05  FILLER         PIC X(2)      VALUE X'0D0A'.
+           05  FILLER         PIC X(30)
+               VALUE "* 9 - Export projects to CSV *".
+           05  FILLER         PIC X(2)      VALUE X'0D0A'.
+           05  FILLER         PIC X(30)
+               VALUE "* 10 - Add employee          *".
+           05  FILLER         PIC X(2)      VALUE X'0D0A'.
+           05  FILLER         PIC X(30)
+               VALUE "* 11 - Archive old history   *".
+           05  FILLER         PIC X(2)      VALUE X'0D0A'.
+           05  FILLER         PIC X(30)
+               VALUE "* 12 - Late projects report  *".
+           05  FILLER         PIC X(2)      VALUE X'0D0A'.
+           05  FILLER         PIC X(30)
+               VALUE "* 13 - Finance extract       *".
+           05  FILLER         PIC X(2)      VALUE X'0D0A'.
+           05  FILLER         PIC X(30)
+               VALUE "* 14 - Bulk-load projects    *".
+           05  FILLER         PIC X(2)      VALUE X'0D0A'.
+           05  FILLER         PIC X(30)
+               VALUE "* 15 - Over-budget report    *".
+           05  FILLER         PIC X(2)      VALUE X'0D0A'.
+           05  FILLER         PIC X(30)
+               VALUE "* 16 - Close overdue projects*".
+           05  FILLER         PIC X(2)      VALUE X'0D0A'.
+           05  FILLER         PIC X(30)
+               VALUE "* 17 - Budget utilization rpt*".
+           05  FILLER         PIC X(2)      VALUE X'0D0A'.
+           05  FILLER         PIC X(30)
+               VALUE "* 18 - Reconciliation report *".
+           05  FILLER         PIC X(2)      VALUE X'0D0A'.
+           05  FILLER         PIC X(30)
+               VALUE "* 19 - BI/dashboard feed     *".
+           05  FILLER         PIC X(2)      VALUE X'0D0A'.
            05  FILLER         PIC X(30)     VALUE ALL "*".
            05  FILLER         PIC X(2)      VALUE X'0D0A'.
            05  FILLER         PIC X(30)
@@ -91,7 +138,7 @@
            05  FILLER         PIC X(2)      VALUE X'0D0A'.
            05  FILLER         PIC X(15)     VALUE "Choose number: ".
  
-       77  MAIN-MENU-ACCEPT   PIC X.
+       77  MAIN-MENU-ACCEPT   PIC XX.
        77  ACCEPT-DUMMY       PIC X.
 
 
@@ -106,14 +153,46 @@
            05  NP-DESCRIPTION PIC X(200)    VALUE SPACES.
            05  NP-START-DATE  PIC X(10)     VALUE SPACES.
            05  NP-END-DATE    PIC X(10)     VALUE SPACES.
-  
+
+       01  CALLED-PROGRAM-SW   PIC X         VALUE "N".
+           88  CALLED-PROGRAM-CANCEL          VALUE "Y".
+
+       01  LOGIN-INFO.
+           05  ACCEPT-OPERATOR-ID  PIC X(10)  VALUE SPACE.
+           05  ACCEPT-OPERATOR-PIN PIC X(10)  VALUE SPACE.
+           05  CURRENT-OPERATOR-ID PIC X(10)  VALUE SPACE.
+           05  LOGIN-OK-SW         PIC X      VALUE "N".
+               88  LOGIN-OK                   VALUE "Y".
+
        PROCEDURE DIVISION.
-           
+
            PERFORM WRITE-START-INFO.
+           OPEN INPUT OPERATOR-FILE.
+           PERFORM LOGIN-OPERATOR
+               UNTIL LOGIN-OK.
+           CLOSE OPERATOR-FILE.
            PERFORM WRITE-MAIN-MENU.
 
        STOP RUN.
 
+       LOGIN-OPERATOR.
+           DISPLAY " ".
+           DISPLAY "Enter operator ID:".
+           ACCEPT ACCEPT-OPERATOR-ID.
+           DISPLAY "Enter PIN:".
+           ACCEPT ACCEPT-OPERATOR-PIN.
+           MOVE ACCEPT-OPERATOR-ID TO OP-OPERATOR-ID.
+           READ OPERATOR-FILE
+               INVALID KEY
+                   DISPLAY "Unknown operator ID or PIN ... try again."
+               NOT INVALID KEY
+                   IF OP-PIN = ACCEPT-OPERATOR-PIN
+                       MOVE OP-OPERATOR-ID TO CURRENT-OPERATOR-ID
+                       SET LOGIN-OK TO TRUE
+                   ELSE
+                       DISPLAY
+                           "Unknown operator ID or PIN ... try again.".
+
 
        WRITE-START-INFO.
            DISPLAY EMPTY-LINE.
@@ -140,16 +219,19 @@
 
            EVALUATE MAIN-MENU-ACCEPT
                WHEN "1"
-                   DISPLAY "YOU CHOOSE: " MAIN-MENU-ACCEPT
                    MOVE EMPTY-LINE TO MM-ERROR
+                   CALL "PROJVIEW"
                    PERFORM WRITE-MAIN-MENU
 	       WHEN "2"
-                   DISPLAY "YOU CHOOSE: " MAIN-MENU-ACCEPT
                    MOVE EMPTY-LINE TO MM-ERROR
+                   MOVE "N" TO CALLED-PROGRAM-SW
+                   CALL "PROJADD" USING CALLED-PROGRAM-SW
+                       CURRENT-OPERATOR-ID
                    PERFORM WRITE-MAIN-MENU
                WHEN "3"
-                   DISPLAY "YOU CHOOSE: " MAIN-MENU-ACCEPT
                    MOVE EMPTY-LINE TO MM-ERROR
+                   CALL "HISTVIEW"
+                       USING CURRENT-OPERATOR-ID
                    PERFORM WRITE-MAIN-MENU
                WHEN "4"
                    OPEN INPUT LIC-FILE
@@ -158,6 +240,78 @@
                    CLOSE LIC-FILE
                    MOVE "N" TO LIC-EOF
                    PERFORM WRITE-MAIN-MENU
+               WHEN "5"
+                   MOVE EMPTY-LINE TO MM-ERROR
+                   CALL "EDITPROJ" USING CURRENT-OPERATOR-ID
+                   PERFORM WRITE-MAIN-MENU
+               WHEN "6"
+                   MOVE EMPTY-LINE TO MM-ERROR
+                   CALL "TEAMADD"
+                   PERFORM WRITE-MAIN-MENU
+               WHEN "7"
+                   MOVE EMPTY-LINE TO MM-ERROR
+                   CALL "TEAMVIEW"
+                   PERFORM WRITE-MAIN-MENU
+               WHEN "8"
+                   MOVE EMPTY-LINE TO MM-ERROR
+                   CALL "PROJRPT"
+                   DISPLAY "Report written to PROJECT_REPORT.TXT"
+                   PERFORM WRITE-MAIN-MENU
+               WHEN "9"
+                   MOVE EMPTY-LINE TO MM-ERROR
+                   CALL "PROJEXP"
+                   DISPLAY "Exported to PROJECT_EXPORT.CSV and "
+                       "HISTORY_EXPORT.CSV"
+                   PERFORM WRITE-MAIN-MENU
+               WHEN "10"
+                   MOVE EMPTY-LINE TO MM-ERROR
+                   CALL "EMPADD"
+                   PERFORM WRITE-MAIN-MENU
+               WHEN "11"
+                   MOVE EMPTY-LINE TO MM-ERROR
+                   CALL "PROJARCH"
+                   PERFORM WRITE-MAIN-MENU
+               WHEN "12"
+                   MOVE EMPTY-LINE TO MM-ERROR
+                   CALL "PROJLATE"
+                   DISPLAY "Report written to PROJECT_LATE.TXT"
+                   PERFORM WRITE-MAIN-MENU
+               WHEN "13"
+                   MOVE EMPTY-LINE TO MM-ERROR
+                   CALL "PROJFIN"
+                   DISPLAY "Extract written to FINANCE_EXTRACT.TXT"
+                   PERFORM WRITE-MAIN-MENU
+               WHEN "14"
+                   MOVE EMPTY-LINE TO MM-ERROR
+                   CALL "PROJLOAD"
+                   DISPLAY "Bulk load complete, see "
+                       "PROJECT_LOAD_REJECTS.TXT for rejects"
+                   PERFORM WRITE-MAIN-MENU
+               WHEN "15"
+                   MOVE EMPTY-LINE TO MM-ERROR
+                   CALL "PROJOVR"
+                   DISPLAY "Report written to PROJECT_OVERBUDGET.TXT"
+                   PERFORM WRITE-MAIN-MENU
+               WHEN "16"
+                   MOVE EMPTY-LINE TO MM-ERROR
+                   CALL "PROJCLOS"
+                   DISPLAY "Overdue projects closed to history"
+                   PERFORM WRITE-MAIN-MENU
+               WHEN "17"
+                   MOVE EMPTY-LINE TO MM-ERROR
+                   CALL "PROJBUDG"
+                   DISPLAY "Report written to PROJECT_BUDGET.TXT"
+                   PERFORM WRITE-MAIN-MENU
+               WHEN "18"
+                   MOVE EMPTY-LINE TO MM-ERROR
+                   CALL "PROJRECN"
+                   DISPLAY "Report written to RECONCILE.TXT"
+                   PERFORM WRITE-MAIN-MENU
+               WHEN "19"
+                   MOVE EMPTY-LINE TO MM-ERROR
+                   CALL "PROJBIFD"
+                   DISPLAY "Feed written to BI_FEED.TXT"
+                   PERFORM WRITE-MAIN-MENU
                WHEN "0"
                    DISPLAY "Exit..."
                WHEN OTHER
