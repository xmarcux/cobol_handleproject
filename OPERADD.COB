@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERADD.
+
+      ****************************
+      * Program adds operators to
+      * the operator master file
+      * (OPERATOR-FILE), so HAPR
+      * can require a login/PIN
+      * before the main menu.
+      * Run standalone, outside
+      * HAPR's own login-protected
+      * menu.
+      ****************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FCOPERATOR.COB".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDOPERATOR.COB".
+
+       WORKING-STORAGE SECTION.
+       77  ACCEPT-OPERATOR-ID   PIC X(10)      VALUE SPACE.
+       77  ACCEPT-PIN           PIC X(10)      VALUE SPACE.
+       77  ACCEPT-NAME          PIC X(40)      VALUE SPACE.
+
+       01  SWITCHES.
+           05  CANCEL-ADD-SW    PIC X          VALUE "N".
+               88  CANCEL-ADD                  VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       PERFORM INIT-PROGRAM.
+       PERFORM ADD-OPERATOR
+           UNTIL CANCEL-ADD.
+       PERFORM PROGRAM-CLEANUP.
+
+       EXIT PROGRAM.
+
+       INIT-PROGRAM.
+           OPEN I-O OPERATOR-FILE.
+           MOVE "N" TO CANCEL-ADD-SW.
+
+       PROGRAM-CLEANUP.
+           CLOSE OPERATOR-FILE.
+
+       ADD-OPERATOR.
+           DISPLAY " ".
+           DISPLAY "********************************".
+           DISPLAY "*      Add operator           *".
+           DISPLAY "********************************".
+           DISPLAY "Enter operator ID:".
+           DISPLAY "(Enter -1 to exit)".
+           ACCEPT ACCEPT-OPERATOR-ID.
+           IF ACCEPT-OPERATOR-ID = "-1"
+               SET CANCEL-ADD TO TRUE
+           ELSE
+               MOVE ACCEPT-OPERATOR-ID TO OP-OPERATOR-ID
+               READ OPERATOR-FILE
+                   INVALID KEY
+                       PERFORM GET-OPERATOR-INFO
+                   NOT INVALID KEY
+                       DISPLAY "Operator ID already exists!".
+
+       GET-OPERATOR-INFO.
+           DISPLAY "Enter operator PIN:".
+           ACCEPT ACCEPT-PIN.
+           DISPLAY "Enter operator name:".
+           ACCEPT ACCEPT-NAME.
+           MOVE ACCEPT-OPERATOR-ID TO OP-OPERATOR-ID.
+           MOVE ACCEPT-PIN         TO OP-PIN.
+           MOVE ACCEPT-NAME        TO OP-NAME.
+           WRITE OPERATOR-RECORD
+               INVALID KEY DISPLAY "Error adding operator".
+           DISPLAY "Operator added.".
