@@ -0,0 +1,7 @@
+       FD  EMPLOYEE-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  EMPLOYEE-RECORD.
+           05  EM-EMPLOYEE-ID       PIC X(10).
+           05  EM-FIRST-NAME        PIC X(80).
+           05  EM-SURNAME           PIC X(80).
+           05  EM-DEPT-CODE         PIC X(10).
