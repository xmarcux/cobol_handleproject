@@ -0,0 +1,6 @@
+       FD  OPERATOR-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  OPERATOR-RECORD.
+           05  OP-OPERATOR-ID       PIC X(10).
+           05  OP-PIN               PIC X(10).
+           05  OP-NAME              PIC X(40).
