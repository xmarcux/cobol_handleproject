@@ -0,0 +1,3 @@
+       FD  PRJCTR-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  PRJCTR-RECORD            PIC 9(10).
