@@ -0,0 +1,4 @@
+           SELECT MILESTONE-FILE ASSIGN TO "MILESTONE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MS-KEY.
