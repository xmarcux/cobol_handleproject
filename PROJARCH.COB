@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJARCH.
+
+      ****************************************
+      * Batch program that moves HISTORY-FILE
+      * records closed before a configurable
+      * cutoff year into ARCHIVE-FILE, keeping
+      * HISTVIEW fast for day-to-day use. No
+      * operator interaction, intended to run
+      * unattended (e.g. a year-end job).
+      ****************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FCHISTORY.COB".
+           COPY "FCARCHIVE.COB".
+           COPY "FCARCHCUT.COB".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDHISTORY.COB".
+           COPY "FDARCHIVE.COB".
+           COPY "FDARCHCUT.COB".
+
+       WORKING-STORAGE SECTION.
+       77  ARCHCUT-FILE-STATUS      PIC XX      VALUE SPACE.
+       77  CUTOFF-YEAR              PIC 9(4)    VALUE ZERO.
+       77  DEFAULT-CUTOFF-YEARS     PIC 99      VALUE 5.
+       77  MOVED-COUNT              PIC 9(7)    VALUE ZERO.
+       01  CURRENT-DATE.
+           05  CD-YEAR              PIC 9(4).
+           05  CD-MONTH             PIC 9(2).
+           05  CD-DAY               PIC 9(2).
+
+       01  HISTORY-FILE-SW          PIC X       VALUE "N".
+           88  HISTORY-FILE-AT-END              VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       PERFORM INIT-PROGRAM.
+       PERFORM LOAD-CUTOFF-YEAR.
+       PERFORM ARCHIVE-OLD-PROJECT
+           UNTIL HISTORY-FILE-AT-END.
+       DISPLAY "Archived " MOVED-COUNT
+           " project(s) closed before " CUTOFF-YEAR ".".
+       PERFORM PROGRAM-CLEANUP.
+
+       EXIT PROGRAM.
+
+       INIT-PROGRAM.
+           OPEN I-O HISTORY-FILE.
+           OPEN I-O ARCHIVE-FILE.
+           MOVE "N" TO HISTORY-FILE-SW.
+           MOVE ZERO TO MOVED-COUNT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE.
+
+       PROGRAM-CLEANUP.
+           CLOSE HISTORY-FILE.
+           CLOSE ARCHIVE-FILE.
+
+       LOAD-CUTOFF-YEAR.
+           MOVE ZERO TO CUTOFF-YEAR.
+           OPEN INPUT ARCHCUT-FILE.
+           IF ARCHCUT-FILE-STATUS = "00"
+               READ ARCHCUT-FILE INTO CUTOFF-YEAR
+                   AT END MOVE ZERO TO CUTOFF-YEAR
+               END-READ
+               CLOSE ARCHCUT-FILE.
+           IF CUTOFF-YEAR = ZERO
+               COMPUTE CUTOFF-YEAR = CD-YEAR - DEFAULT-CUTOFF-YEARS.
+
+       ARCHIVE-OLD-PROJECT.
+           READ HISTORY-FILE NEXT
+               AT END SET HISTORY-FILE-AT-END TO TRUE.
+           IF NOT HISTORY-FILE-AT-END
+               IF HID-END-YEAR < CUTOFF-YEAR
+                   PERFORM MOVE-TO-ARCHIVE.
+
+       MOVE-TO-ARCHIVE.
+           MOVE HI-NUMBER            TO AR-NUMBER.
+           MOVE HI-NAME              TO AR-NAME.
+           MOVE HI-DESCRIPTION (1)   TO AR-DESCRIPTION (1).
+           MOVE HI-DESCRIPTION (2)   TO AR-DESCRIPTION (2).
+           MOVE HI-DESCRIPTION (3)   TO AR-DESCRIPTION (3).
+           MOVE HI-DESCRIPTION (4)   TO AR-DESCRIPTION (4).
+           MOVE HI-DESCRIPTION (5)   TO AR-DESCRIPTION (5).
+           MOVE HI-DESCRIPTION (6)   TO AR-DESCRIPTION (6).
+           MOVE HI-DESCRIPTION (7)   TO AR-DESCRIPTION (7).
+           MOVE HI-DESCRIPTION (8)   TO AR-DESCRIPTION (8).
+           MOVE HI-DESCRIPTION (9)   TO AR-DESCRIPTION (9).
+           MOVE HI-DESCRIPTION (10)  TO AR-DESCRIPTION (10).
+           MOVE HI-LEADER-ID         TO AR-LEADER-ID.
+           MOVE HI-LEADER-NAME       TO AR-LEADER-NAME.
+           MOVE HI-LEADER-SURNAME    TO AR-LEADER-SURNAME.
+           MOVE HICL-ID (1)          TO ARCL-ID (1).
+           MOVE HICL-NAME (1)        TO ARCL-NAME (1).
+           MOVE HICL-SURNAME (1)     TO ARCL-SURNAME (1).
+           MOVE HICL-ID (2)          TO ARCL-ID (2).
+           MOVE HICL-NAME (2)        TO ARCL-NAME (2).
+           MOVE HICL-SURNAME (2)     TO ARCL-SURNAME (2).
+           MOVE HI-DATE (1)          TO AR-DATE (1).
+           MOVE HI-DATE (2)          TO AR-DATE (2).
+           MOVE HI-CURRENCY          TO AR-CURRENCY.
+           MOVE HI-BUDGET            TO AR-BUDGET.
+           MOVE HI-COST              TO AR-COST.
+           MOVE HI-ACTUAL-BUDGET     TO AR-ACTUAL-BUDGET.
+           MOVE HI-ACTUAL-COST       TO AR-ACTUAL-COST.
+           MOVE HI-ACTUAL-END-DATE   TO AR-ACTUAL-END-DATE.
+           MOVE HI-STATUS            TO AR-STATUS.
+           MOVE HI-DEPT-CODE         TO AR-DEPT-CODE.
+           MOVE HI-CLOSE-TYPE        TO AR-CLOSE-TYPE.
+           MOVE CURRENT-DATE         TO AR-ARCHIVED-DATE.
+           WRITE ARCHIVE-RECORD
+               INVALID KEY
+                   DISPLAY "Error archiving project " HI-NUMBER
+               NOT INVALID KEY
+                   DELETE HISTORY-FILE
+                       INVALID KEY
+                           DISPLAY
+                               "Error removing archived project "
+                               HI-NUMBER
+                       NOT INVALID KEY
+                           ADD 1 TO MOVED-COUNT.
