@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJLOAD.
+
+      ****************************************
+      * Batch program that bulk-loads projects
+      * from a flat input file, running them
+      * through the same checks PROJADD does
+      * (duplicate number, DATEOK, leader
+      * lookup) and writing the good ones to
+      * PROJECT-FILE. Rejects are reported to
+      * a separate file instead of the whole
+      * run failing. No operator interaction.
+      ****************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FCPROJECT.COB".
+           COPY "FCAUDIT.COB".
+           COPY "FCDESCR.COB".
+           COPY "FCEMPLOYEE.COB".
+           SELECT LOAD-FILE ASSIGN TO "PROJECT_LOAD.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO "PROJECT_LOAD_REJECTS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDPROJECT.COB".
+           COPY "FDAUDIT.COB".
+           COPY "FDDESCR.COB".
+           COPY "FDEMPLOYEE.COB".
+
+       FD  LOAD-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  LOAD-RECORD.
+           05  LD-NUMBER        PIC X(20).
+           05  LD-NAME          PIC X(30).
+           05  LD-LEADER-ID     PIC X(10).
+           05  LD-START-DATE    PIC X(8).
+           05  LD-END-DATE      PIC X(8).
+           05  LD-CURRENCY      PIC X(3).
+           05  LD-BUDGET        PIC 9(10)V99.
+           05  LD-COST          PIC 9(10)V99.
+           05  LD-DESCRIPTION   PIC X(80).
+
+       FD  REJECT-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  REJECT-LINE          PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  LOAD-FILE-SW             PIC X       VALUE "N".
+           88  LOAD-FILE-AT-END                 VALUE "Y".
+       01  ROW-VALID-SW             PIC X       VALUE "Y".
+           88  ROW-VALID                        VALUE "Y".
+       01  VALID-DATA-SW            PIC X       VALUE "N".
+           88  VALID-DATA                       VALUE "Y".
+       77  REJECT-REASON            PIC X(60)   VALUE SPACE.
+       77  LOADED-COUNT             PIC 9(7)    VALUE ZERO.
+       77  REJECTED-COUNT           PIC 9(7)    VALUE ZERO.
+       77  RAW-DATE-BUFFER          PIC X(10)   VALUE SPACE.
+
+       01  AUDIT-TIMESTAMP.
+           05  AU-TS-DATE           PIC 9(8).
+           05  AU-TS-TIME           PIC 9(8).
+
+       01  AUDIT-CHANGE-INFO.
+           05  AU-CHANGED-FIELD     PIC X(20)   VALUE SPACE.
+           05  AU-BEFORE-VALUE      PIC X(40)   VALUE SPACE.
+           05  AU-AFTER-VALUE       PIC X(40)   VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+       PERFORM INIT-PROGRAM.
+       PERFORM LOAD-ONE-PROJECT
+           UNTIL LOAD-FILE-AT-END.
+       DISPLAY "Loaded " LOADED-COUNT
+           " project(s), rejected " REJECTED-COUNT ".".
+       PERFORM PROGRAM-CLEANUP.
+
+       EXIT PROGRAM.
+
+       INIT-PROGRAM.
+           OPEN INPUT LOAD-FILE.
+           OPEN OUTPUT REJECT-FILE.
+           OPEN I-O PROJECT-FILE.
+           OPEN I-O DESCRIPTION-FILE.
+           OPEN INPUT EMPLOYEE-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           MOVE "N" TO LOAD-FILE-SW.
+           MOVE ZERO TO LOADED-COUNT.
+           MOVE ZERO TO REJECTED-COUNT.
+
+       PROGRAM-CLEANUP.
+           CLOSE LOAD-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE PROJECT-FILE.
+           CLOSE DESCRIPTION-FILE.
+           CLOSE EMPLOYEE-FILE.
+           CLOSE AUDIT-FILE.
+
+       LOAD-ONE-PROJECT.
+           READ LOAD-FILE
+               AT END SET LOAD-FILE-AT-END TO TRUE.
+           IF NOT LOAD-FILE-AT-END
+               PERFORM VALIDATE-AND-SAVE-ROW.
+
+       VALIDATE-AND-SAVE-ROW.
+           SET ROW-VALID TO TRUE.
+           MOVE SPACE TO REJECT-REASON.
+           PERFORM RESET-PROJECT-RECORD-FIELDS.
+           PERFORM CHECK-DUPLICATE-NUMBER.
+           IF ROW-VALID
+               PERFORM CHECK-LOAD-LEADER.
+           IF ROW-VALID
+               PERFORM CHECK-LOAD-DATES.
+           IF ROW-VALID
+               PERFORM SAVE-LOAD-ROW
+           ELSE
+               PERFORM WRITE-REJECT-LINE.
+
+       RESET-PROJECT-RECORD-FIELDS.
+           MOVE SPACE TO PR-DEPT-CODE.
+           MOVE SPACE TO PR-PARENT-NUMBER.
+           MOVE SPACE TO PR-LOCKED-BY.
+           MOVE ZERO TO PR-PERCENT-COMPLETE.
+           MOVE SPACE TO PRCL-ID (1) PRCL-NAME (1) PRCL-SURNAME (1)
+               PRCL-ID (2) PRCL-NAME (2) PRCL-SURNAME (2).
+
+       CHECK-DUPLICATE-NUMBER.
+           MOVE LD-NUMBER TO PR-NUMBER.
+           READ PROJECT-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MOVE "N" TO ROW-VALID-SW
+                   MOVE "Project number already exists"
+                       TO REJECT-REASON.
+
+       CHECK-LOAD-LEADER.
+           MOVE LD-LEADER-ID TO EM-EMPLOYEE-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   MOVE "N" TO ROW-VALID-SW
+                   MOVE "Leader employee ID not found"
+                       TO REJECT-REASON
+               NOT INVALID KEY
+                   MOVE EM-EMPLOYEE-ID TO PR-LEADER-ID
+                   MOVE EM-FIRST-NAME  TO PR-LEADER-NAME
+                   MOVE EM-SURNAME     TO PR-LEADER-SURNAME.
+
+       CHECK-LOAD-DATES.
+           MOVE SPACE TO RAW-DATE-BUFFER.
+           MOVE LD-START-DATE TO RAW-DATE-BUFFER.
+           CALL "DATEOK" USING VALID-DATA-SW
+                               RAW-DATE-BUFFER
+                               PR-DATE (1).
+           IF NOT VALID-DATA
+               MOVE "N" TO ROW-VALID-SW
+               MOVE "Invalid start date" TO REJECT-REASON
+           ELSE
+               MOVE SPACE TO RAW-DATE-BUFFER
+               MOVE LD-END-DATE TO RAW-DATE-BUFFER
+               CALL "DATEOK" USING VALID-DATA-SW
+                                   RAW-DATE-BUFFER
+                                   PR-DATE (2)
+               IF NOT VALID-DATA
+                   MOVE "N" TO ROW-VALID-SW
+                   MOVE "Invalid end date" TO REJECT-REASON
+               ELSE
+                   IF PR-DATE (1) > PR-DATE (2)
+                       MOVE "N" TO ROW-VALID-SW
+                       MOVE "End date before start date"
+                           TO REJECT-REASON.
+
+       SAVE-LOAD-ROW.
+           MOVE LD-NAME TO PR-NAME.
+           IF LD-CURRENCY = SPACE
+               MOVE "NOK" TO PR-CURRENCY
+           ELSE
+               MOVE LD-CURRENCY TO PR-CURRENCY.
+           MOVE LD-BUDGET TO PR-BUDGET.
+           MOVE LD-COST TO PR-COST.
+           MOVE 0 TO PR-ACTUAL-BUDGET.
+           MOVE 0 TO PR-ACTUAL-COST.
+           MOVE "N" TO PR-STATUS.
+           WRITE PROJECT-RECORD
+               INVALID KEY
+                   MOVE "N" TO ROW-VALID-SW
+                   MOVE "Error writing project record"
+                       TO REJECT-REASON
+                   PERFORM WRITE-REJECT-LINE
+               NOT INVALID KEY
+                   MOVE "WRITE" TO AU-OPERATION
+                   MOVE "PROJECT-FILE" TO AU-FILE
+                   MOVE PR-NUMBER TO AU-KEY
+                   MOVE "WHOLE-RECORD" TO AU-CHANGED-FIELD
+                   MOVE SPACE TO AU-BEFORE-VALUE
+                   MOVE PR-NUMBER TO AU-AFTER-VALUE
+                   PERFORM WRITE-AUDIT-RECORD
+                   MOVE PR-NUMBER TO DS-NUMBER
+                   MOVE 1 TO DS-SEQ
+                   MOVE LD-DESCRIPTION TO DS-TEXT
+                   WRITE DESCRIPTION-RECORD
+                       INVALID KEY
+                           DISPLAY "Error saving description line"
+                   END-WRITE
+                   ADD 1 TO LOADED-COUNT.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE AU-TS-DATE TO AU-DATE.
+           MOVE AU-TS-TIME TO AU-TIME.
+           MOVE "PROJLOAD" TO AU-PROGRAM.
+           MOVE "BATCH" TO AU-OPERATOR.
+           MOVE AU-CHANGED-FIELD TO AU-FIELD-NAME.
+           MOVE AU-BEFORE-VALUE TO AU-OLD-VALUE.
+           MOVE AU-AFTER-VALUE TO AU-NEW-VALUE.
+           WRITE AUDIT-RECORD.
+           MOVE SPACE TO AUDIT-CHANGE-INFO.
+
+       WRITE-REJECT-LINE.
+           ADD 1 TO REJECTED-COUNT.
+           STRING
+               FUNCTION TRIM (LD-NUMBER) DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               FUNCTION TRIM (REJECT-REASON) DELIMITED BY SIZE
+               INTO REJECT-LINE
+           END-STRING.
+           WRITE REJECT-LINE.
