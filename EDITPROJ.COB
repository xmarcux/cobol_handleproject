@@ -6,20 +6,45 @@
        FILE-CONTROL.
            COPY "FCPROJECT.COB".
            COPY "FCHISTORY.COB".
+           COPY "FCMILESTONE.COB".
+           COPY "FCDELPROJ.COB".
+           COPY "FCAUDIT.COB".
+           COPY "FCDESCR.COB".
+           COPY "FCEMPLOYEE.COB".
 
        DATA DIVISION.
        FILE SECTION.
            COPY "FDPROJECT.COB".
            COPY "FDHISTORY.COB".
+           COPY "FDMILESTONE.COB".
+           COPY "FDDELPROJ.COB".
+           COPY "FDAUDIT.COB".
+           COPY "FDDESCR.COB".
+           COPY "FDEMPLOYEE.COB".
 
        WORKING-STORAGE SECTION.
        01  ACCEPT-PROJECT.
            05  ACCEPT-PROJECT-NO    PIC X(80)      VALUE SPACE.
            05  ACCEPT-MENU-INPUT    PIC XX         VALUE SPACE.
            05  ACCEPT-PROJECT-DATE  PIC 9(8)       VALUE ZERO.
+           05  ACCEPT-STATUS        PIC X          VALUE SPACE.
       
-       77  SHOW-MONEY               PIC SZ(10).99  VALUE ZERO.
-       77  DESC-ROWS                PIC 99         VALUE ZERO.
+       77  SHOW-MONEY               PIC Z(10)9.99- VALUE ZERO.
+       77  OLD-PR-NUMBER            PIC X(80)      VALUE SPACE.
+       77  EDIT-CO-LEADER-IDX       PIC 9          VALUE ZERO.
+       77  DESC-ROWS                PIC 9(4)       VALUE ZERO.
+       77  SUB-PARENT-NUMBER        PIC X(80)      VALUE SPACE.
+       77  SUB-COUNT                PIC 99         VALUE ZERO.
+       77  SUB-TOTAL-BUDGET         PIC S9(10)V99  VALUE ZERO.
+       77  SUB-TOTAL-COST           PIC S9(10)V99  VALUE ZERO.
+       01  DESCRIPTION-BUFFER.
+           05  DESC-LINE            OCCURS 1 TO 500 TIMES
+                   DEPENDING ON DESC-ROWS
+                   INDEXED BY DESC-IDX
+               PIC X(80).
+       01  ARCHIVE-DESC-LINES.
+           05  ARC-DESC-LINE        PIC X(80)  OCCURS 10 TIMES.
+       77  ARC-IDX                  PIC 99         VALUE ZERO.
 
        01  ERROR-TEXT.
            05 ET-NUMBER-ENTRY       PIC X(80)      VALUE SPACE.
@@ -36,8 +61,31 @@
                88  VALID-DATA                      VALUE "Y".
            05  EDIT-START-DATE-SW   PIC X          VALUE "N".
                88  E-START-DATE                    VALUE "Y".
+           05  CANCEL-MS-SW         PIC X          VALUE "N".
+               88  CANCEL-MS                       VALUE "Y".
 
-       PROCEDURE DIVISION.
+       01  MILESTONE-WORK.
+           05  ACCEPT-MS-CHOICE     PIC X(2)       VALUE SPACE.
+           05  MS-DONE-COUNT        PIC 99         VALUE ZERO.
+           05  MS-TOTAL-COUNT       PIC 99         VALUE ZERO.
+           05  ACCEPT-MS-SEQ        PIC 9(4)       VALUE ZERO.
+           05  ACCEPT-MS-DATE       PIC 9(8)       VALUE ZERO.
+
+       01  AUDIT-TIMESTAMP.
+           05  AU-TS-DATE           PIC 9(8).
+           05  AU-TS-TIME           PIC 9(8).
+
+       01  AUDIT-CHANGE-INFO.
+           05  AU-CHANGED-FIELD     PIC X(20)   VALUE SPACE.
+           05  AU-BEFORE-VALUE      PIC X(40)   VALUE SPACE.
+           05  AU-AFTER-VALUE       PIC X(40)   VALUE SPACE.
+
+       77  EDIT-NUM-DATA            PIC S9(10)V99  VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  OPERATOR-ID-PARM         PIC X(10).
+
+       PROCEDURE DIVISION USING OPERATOR-ID-PARM.
 
        PERFORM INIT-PROGRAM.
        PERFORM SHOW-MENU.
@@ -47,6 +95,10 @@
 
        INIT-PROGRAM.
            OPEN I-O PROJECT-FILE.
+           OPEN I-O DELETED-PROJECT-FILE.
+           OPEN I-O DESCRIPTION-FILE.
+           OPEN INPUT EMPLOYEE-FILE.
+           OPEN EXTEND AUDIT-FILE.
            MOVE SPACE TO ACCEPT-PROJECT-NO.
            MOVE "N" TO CANCEL-INPUT-SW.
            MOVE "N" TO CANCEL-EDIT-SW.
@@ -57,6 +109,22 @@
 
        PROGRAM-CLEANUP.
            CLOSE PROJECT-FILE.
+           CLOSE DELETED-PROJECT-FILE.
+           CLOSE DESCRIPTION-FILE.
+           CLOSE EMPLOYEE-FILE.
+           CLOSE AUDIT-FILE.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE AU-TS-DATE TO AU-DATE.
+           MOVE AU-TS-TIME TO AU-TIME.
+           MOVE "EDITPROJ" TO AU-PROGRAM.
+           MOVE OPERATOR-ID-PARM TO AU-OPERATOR.
+           MOVE AU-CHANGED-FIELD TO AU-FIELD-NAME.
+           MOVE AU-BEFORE-VALUE TO AU-OLD-VALUE.
+           MOVE AU-AFTER-VALUE TO AU-NEW-VALUE.
+           WRITE AUDIT-RECORD.
+           MOVE SPACE TO AUDIT-CHANGE-INFO.
 
        SHOW-MENU.
            PERFORM GET-PROJECT-NO
@@ -69,20 +137,103 @@
            DISPLAY ET-NUMBER-ENTRY.
            DISPLAY "Enter project number:".
            DISPLAY "(Enter -1 to return to main menu)".
+           DISPLAY "(Enter -2 to restore a deleted project)".
 
            ACCEPT ACCEPT-PROJECT-NO.
            IF ACCEPT-PROJECT-NO = "-1"
                SET CANCEL-INPUT TO TRUE
+           ELSE IF ACCEPT-PROJECT-NO = "-2"
+               PERFORM RESTORE-PROJECT
            ELSE
                MOVE ACCEPT-PROJECT-NO TO PR-NUMBER
                READ PROJECT-FILE
                    INVALID KEY PERFORM READ-KEY-ERROR
-                   NOT INVALID KEY PERFORM SHOW-EDIT.
+                   NOT INVALID KEY PERFORM CHECK-PROJECT-LOCK.
 
        READ-KEY-ERROR.
            MOVE "Project number not found, please try again ..."
                TO ET-NUMBER-ENTRY.
 
+       CHECK-PROJECT-LOCK.
+           IF PR-LOCKED-BY NOT = SPACE AND
+              PR-LOCKED-BY NOT = OPERATOR-ID-PARM
+               DISPLAY "Project is being edited by operator:"
+               DISPLAY PR-LOCKED-BY
+               MOVE "Project is locked, try again later"
+                   TO ET-NUMBER-ENTRY
+           ELSE
+               PERFORM ACQUIRE-PROJECT-LOCK
+               PERFORM SHOW-EDIT
+               PERFORM RELEASE-PROJECT-LOCK.
+
+       ACQUIRE-PROJECT-LOCK.
+           MOVE OPERATOR-ID-PARM TO PR-LOCKED-BY.
+           REWRITE PROJECT-RECORD
+               INVALID KEY CONTINUE.
+
+       RELEASE-PROJECT-LOCK.
+           MOVE SPACE TO PR-LOCKED-BY.
+           REWRITE PROJECT-RECORD
+               INVALID KEY CONTINUE.
+
+       RESTORE-PROJECT.
+           DISPLAY "Enter number of deleted project to restore:".
+           ACCEPT ACCEPT-PROJECT-NO.
+           MOVE ACCEPT-PROJECT-NO TO DX-NUMBER.
+           READ DELETED-PROJECT-FILE
+               INVALID KEY
+                   MOVE "Deleted project number not found"
+                       TO ET-NUMBER-ENTRY
+               NOT INVALID KEY
+                   PERFORM RESTORE-ONE-PROJECT.
+
+       RESTORE-ONE-PROJECT.
+           MOVE SPACE TO PR-DEPT-CODE, PR-PARENT-NUMBER.
+           MOVE ZERO TO PR-PERCENT-COMPLETE.
+           MOVE DX-NUMBER          TO PR-NUMBER.
+           MOVE DX-NAME            TO PR-NAME.
+           MOVE DX-LEADER-ID       TO PR-LEADER-ID.
+           MOVE DX-LEADER-NAME     TO PR-LEADER-NAME.
+           MOVE DX-LEADER-SURNAME  TO PR-LEADER-SURNAME.
+           MOVE DXCL-ID (1)        TO PRCL-ID (1).
+           MOVE DXCL-NAME (1)      TO PRCL-NAME (1).
+           MOVE DXCL-SURNAME (1)   TO PRCL-SURNAME (1).
+           MOVE DXCL-ID (2)        TO PRCL-ID (2).
+           MOVE DXCL-NAME (2)      TO PRCL-NAME (2).
+           MOVE DXCL-SURNAME (2)   TO PRCL-SURNAME (2).
+           MOVE DX-DATE (1)        TO PR-DATE (1).
+           MOVE DX-DATE (2)        TO PR-DATE (2).
+           MOVE DX-CURRENCY        TO PR-CURRENCY.
+           MOVE DX-BUDGET          TO PR-BUDGET.
+           MOVE DX-COST            TO PR-COST.
+           MOVE DX-ACTUAL-BUDGET   TO PR-ACTUAL-BUDGET.
+           MOVE DX-ACTUAL-COST     TO PR-ACTUAL-COST.
+           MOVE DX-STATUS          TO PR-STATUS.
+           WRITE PROJECT-RECORD
+               INVALID KEY
+                   MOVE "A project with that number already exists"
+                       TO ET-NUMBER-ENTRY
+               NOT INVALID KEY
+                   DELETE DELETED-PROJECT-FILE
+                       INVALID KEY CONTINUE
+                   PERFORM RESTORE-DESCRIPTION-LINES
+                       VARYING ARC-IDX FROM 1 BY 1
+                       UNTIL ARC-IDX > 10
+                   MOVE "WRITE" TO AU-OPERATION
+                   MOVE "PROJECT-FILE" TO AU-FILE
+                   MOVE PR-NUMBER TO AU-KEY
+                   PERFORM WRITE-AUDIT-RECORD
+                   MOVE "Project restored" TO ET-NUMBER-ENTRY.
+
+       RESTORE-DESCRIPTION-LINES.
+           IF DX-DESCRIPTION (ARC-IDX) NOT = SPACE
+               MOVE PR-NUMBER TO DS-NUMBER
+               MOVE ARC-IDX TO DS-SEQ
+               MOVE DX-DESCRIPTION (ARC-IDX) TO DS-TEXT
+               WRITE DESCRIPTION-RECORD
+                   INVALID KEY DISPLAY
+                       "Error restoring description line".
+
        SHOW-EDIT.
            MOVE SPACE TO ET-NUMBER-ENTRY.
            PERFORM SHOW-EDIT-MENU
@@ -99,12 +250,18 @@
            DISPLAY "*  1 - Edit number         *".
            DISPLAY "*  2 - Edit name           *".
            DISPLAY "*  3 - Edit description    *".
-           DISPLAY "*  4 - Edit leader name    *".
-           DISPLAY "*  5 - Edit leader surname *".
+           DISPLAY "*  4 - Edit leader (ID)    *".
            DISPLAY "*  6 - Edit start date     *".
            DISPLAY "*  7 - Edit end date       *".
            DISPLAY "*  8 - Edit budget         *".
            DISPLAY "*  9 - Edit cost           *".
+           DISPLAY "* 12 - Edit status         *".
+           DISPLAY "* 13 - Manage milestones   *".
+           DISPLAY "* 14 - Edit currency       *".
+           DISPLAY "* 15 - Edit percent done   *".
+           DISPLAY "* 16 - Edit dept code      *".
+           DISPLAY "* 17 - Edit co-leaders     *".
+           DISPLAY "* 18 - Show sub-projects   *".
            DISPLAY "****************************".
            DISPLAY "* 10 - Close project       *".
            DISPLAY "* 11 - Delete project      *".
@@ -131,10 +288,7 @@
                    PERFORM EDIT-DESCRIPTION
                WHEN "4"
                    MOVE SPACE TO ET-EDIT-ENTRY
-                   PERFORM EDIT-LEADER-NAME
-               WHEN "5"
-                   MOVE SPACE TO ET-EDIT-ENTRY
-                   PERFORM EDIT-LEADER-SURNAME
+                   PERFORM EDIT-LEADER
                WHEN "6"
                    MOVE SPACE TO ET-EDIT-ENTRY
                    PERFORM EDIT-START-DATE
@@ -153,7 +307,28 @@
                WHEN "11"
                    MOVE SPACE TO ET-EDIT-ENTRY
                    PERFORM DELETE-PROJECT
-               WHEN OTHER 
+               WHEN "12"
+                   MOVE SPACE TO ET-EDIT-ENTRY
+                   PERFORM EDIT-STATUS
+               WHEN "13"
+                   MOVE SPACE TO ET-EDIT-ENTRY
+                   PERFORM MANAGE-MILESTONES
+               WHEN "14"
+                   MOVE SPACE TO ET-EDIT-ENTRY
+                   PERFORM EDIT-CURRENCY
+               WHEN "15"
+                   MOVE SPACE TO ET-EDIT-ENTRY
+                   PERFORM EDIT-PERCENT-COMPLETE
+               WHEN "16"
+                   MOVE SPACE TO ET-EDIT-ENTRY
+                   PERFORM EDIT-DEPT-CODE
+               WHEN "17"
+                   MOVE SPACE TO ET-EDIT-ENTRY
+                   PERFORM EDIT-CO-LEADERS
+               WHEN "18"
+                   MOVE SPACE TO ET-EDIT-ENTRY
+                   PERFORM SHOW-SUBPROJECTS
+               WHEN OTHER
                    MOVE "Wrong entry ... try again" TO ET-EDIT-ENTRY.
 
        EDIT-NUMBER.
@@ -164,7 +339,6 @@
            ACCEPT ACCEPT-PROJECT-NO.
            IF ACCEPT-PROJECT-NO NOT = "-1"
                PERFORM UPDATE-FILE-NO
-               MOVE "Project number updated" TO ET-EDIT-ENTRY
            ELSE
                MOVE "Update project number canceled" TO ET-EDIT-ENTRY.
 
@@ -176,42 +350,38 @@
            DISPLAY "(Enter -1 to cancel input)".
            ACCEPT ACCEPT-PROJECT-NO.
            IF ACCEPT-PROJECT-NO NOT = "-1"
+               MOVE "PR-NAME" TO AU-CHANGED-FIELD
+               MOVE PR-NAME TO AU-BEFORE-VALUE
                MOVE ACCEPT-PROJECT-NO TO PR-NAME
+               MOVE PR-NAME TO AU-AFTER-VALUE
                PERFORM UPDATE-FILE
                MOVE "Project name updated" TO ET-EDIT-ENTRY
            ELSE
-               MOVE "Update project name canceled" 
+               MOVE "Update project name canceled"
                    TO ET-EDIT-ENTRY.
 
        EDIT-DESCRIPTION.
            DISPLAY "Current description is:".
-           DISPLAY PR-DESCRIPTION (1).
-           DISPLAY PR-DESCRIPTION (2).
-           DISPLAY PR-DESCRIPTION (3).
-           DISPLAY PR-DESCRIPTION (4).
-           DISPLAY PR-DESCRIPTION (5).
-           DISPLAY PR-DESCRIPTION (6).
-           DISPLAY PR-DESCRIPTION (7).
-           DISPLAY PR-DESCRIPTION (8).
-           DISPLAY PR-DESCRIPTION (9).
-           DISPLAY PR-DESCRIPTION (10).
-           DISPLAY "Change discription,".
+           PERFORM DISPLAY-DESCRIPTION-LINES.
+           DISPLAY "Enter new discription,".
            DISPLAY "continue to add lines until".
-           DISPLAY "a line with minus one(-1) or maximum".
-           DISPLAY "ten(10) rows.".
+           DISPLAY "a line with minus one(-1). There is no".
+           DISPLAY "limit on the number of lines.".
            DISPLAY "Minus one(-1) at first line cancel input:".
+           MOVE ZERO TO DESC-ROWS.
            PERFORM GET-DESCRIPTION-ROWS
                 UNTIL CANCEL-EDIT OR
-                      DESC-ROWS >= 10.
-      
-           IF DESC-ROWS < 10 AND
-              DESC-ROWS > 1 AND CANCEL-EDIT
-               PERFORM CLEAR-DESC-END
-                   UNTIL DESC-ROWS > 10.
+                      DESC-ROWS >= 500.
 
-           PERFORM UPDATE-FILE.
+           IF NOT (DESC-ROWS = ZERO AND CANCEL-EDIT)
+               PERFORM DELETE-DESCRIPTION-LINES
+               PERFORM SAVE-DESCRIPTION-LINES
+                   VARYING DESC-IDX FROM 1 BY 1
+                   UNTIL DESC-IDX > DESC-ROWS
+               MOVE "PR-DESCRIPTION" TO AU-CHANGED-FIELD
+               PERFORM UPDATE-FILE.
 
-           IF DESC-ROWS <=1 AND CANCEL-EDIT
+           IF DESC-ROWS = ZERO AND CANCEL-EDIT
                MOVE "Description canceled" TO ET-EDIT-ENTRY
            ELSE
                MOVE "Description updated" TO ET-EDIT-ENTRY.
@@ -219,48 +389,127 @@
            MOVE "N" TO CANCEL-EDIT-SW.
            MOVE ZERO TO DESC-ROWS.
 
+       DISPLAY-DESCRIPTION-LINES.
+           MOVE PR-NUMBER TO DS-NUMBER.
+           MOVE ZERO TO DS-SEQ.
+           START DESCRIPTION-FILE KEY IS NOT LESS THAN DS-KEY
+               INVALID KEY DISPLAY "(no description lines yet)".
+           PERFORM DISPLAY-ONE-DESCRIPTION-LINE
+               UNTIL DS-NUMBER NOT = PR-NUMBER.
+
+       DISPLAY-ONE-DESCRIPTION-LINE.
+           READ DESCRIPTION-FILE NEXT
+               AT END MOVE SPACE TO DS-NUMBER.
+           IF DS-NUMBER = PR-NUMBER
+               DISPLAY DS-TEXT.
+
        GET-DESCRIPTION-ROWS.
-            ADD 1 TO DESC-ROWS.
             ACCEPT ACCEPT-PROJECT-NO.
             IF ACCEPT-PROJECT-NO NOT = "-1"
-                MOVE ACCEPT-PROJECT-NO TO
-                     PR-DESCRIPTION(DESC-ROWS)
+                ADD 1 TO DESC-ROWS
+                MOVE ACCEPT-PROJECT-NO TO DESC-LINE (DESC-ROWS)
             ELSE
                 SET CANCEL-EDIT TO TRUE.
 
-       CLEAR-DESC-END.
-           MOVE SPACE TO PR-DESCRIPTION (DESC-ROWS).
-           ADD 1 TO DESC-ROWS.
+       DELETE-DESCRIPTION-LINES.
+           MOVE PR-NUMBER TO DS-NUMBER.
+           MOVE ZERO TO DS-SEQ.
+           START DESCRIPTION-FILE KEY IS NOT LESS THAN DS-KEY
+               INVALID KEY MOVE SPACE TO DS-NUMBER.
+           PERFORM DELETE-ONE-DESCRIPTION-LINE
+               UNTIL DS-NUMBER NOT = PR-NUMBER.
 
-       EDIT-LEADER-NAME.
-           DISPLAY "Current project leader name is:".
-           DISPLAY PR-LEADER-NAME.
-           DISPLAY 
-               "Change project leader name and press enter to save:".
+       DELETE-ONE-DESCRIPTION-LINE.
+           READ DESCRIPTION-FILE NEXT
+               AT END MOVE SPACE TO DS-NUMBER.
+           IF DS-NUMBER = PR-NUMBER
+               DELETE DESCRIPTION-FILE
+                   INVALID KEY CONTINUE.
+
+       SAVE-DESCRIPTION-LINES.
+           MOVE PR-NUMBER TO DS-NUMBER.
+           MOVE DESC-IDX TO DS-SEQ.
+           MOVE DESC-LINE (DESC-IDX) TO DS-TEXT.
+           WRITE DESCRIPTION-RECORD
+               INVALID KEY DISPLAY "Error saving description line".
+
+       EDIT-LEADER.
+           DISPLAY "Current project leader is:".
+           DISPLAY PR-LEADER-ID " - " PR-LEADER-NAME " "
+               PR-LEADER-SURNAME.
+           DISPLAY "Enter new leader's employee ID and press enter".
+           DISPLAY "to save:".
            DISPLAY "(Enter -1 to cancel input)".
            ACCEPT ACCEPT-PROJECT-NO.
            IF ACCEPT-PROJECT-NO NOT = "-1"
-               MOVE ACCEPT-PROJECT-NO TO PR-LEADER-NAME
-               PERFORM UPDATE-FILE
-               MOVE "Project leader name updated" TO ET-EDIT-ENTRY
+               MOVE ACCEPT-PROJECT-NO TO EM-EMPLOYEE-ID
+               READ EMPLOYEE-FILE
+                   INVALID KEY
+                       MOVE "Employee ID not found, no change made"
+                           TO ET-EDIT-ENTRY
+                   NOT INVALID KEY
+                       MOVE "PR-LEADER-ID" TO AU-CHANGED-FIELD
+                       MOVE PR-LEADER-ID TO AU-BEFORE-VALUE
+                       MOVE EM-EMPLOYEE-ID TO PR-LEADER-ID
+                       MOVE EM-FIRST-NAME  TO PR-LEADER-NAME
+                       MOVE EM-SURNAME     TO PR-LEADER-SURNAME
+                       MOVE PR-LEADER-ID TO AU-AFTER-VALUE
+                       PERFORM UPDATE-FILE
+                       MOVE "Project leader updated" TO ET-EDIT-ENTRY
            ELSE
-               MOVE "Update project leader name canceled" 
+               MOVE "Update project leader canceled"
                    TO ET-EDIT-ENTRY.
 
-       EDIT-LEADER-SURNAME.
-           DISPLAY "Current project leader surname is:".
-           DISPLAY PR-LEADER-SURNAME.
-           DISPLAY 
-               "Change project leader surname and press enter to save:".
+       EDIT-CO-LEADERS.
+           DISPLAY "Current co-leaders are:".
+           DISPLAY "1: " PRCL-ID (1) " - " PRCL-NAME (1) " "
+               PRCL-SURNAME (1).
+           DISPLAY "2: " PRCL-ID (2) " - " PRCL-NAME (2) " "
+               PRCL-SURNAME (2).
+           DISPLAY "Enter slot to edit, 1 or 2:".
            DISPLAY "(Enter -1 to cancel input)".
            ACCEPT ACCEPT-PROJECT-NO.
-           IF ACCEPT-PROJECT-NO NOT = "-1"
-               MOVE ACCEPT-PROJECT-NO TO PR-LEADER-SURNAME
+           IF ACCEPT-PROJECT-NO = "-1"
+               MOVE "Update co-leaders canceled" TO ET-EDIT-ENTRY
+           ELSE IF ACCEPT-PROJECT-NO = "1" OR ACCEPT-PROJECT-NO = "2"
+               MOVE ACCEPT-PROJECT-NO TO EDIT-CO-LEADER-IDX
+               PERFORM EDIT-ONE-CO-LEADER
+           ELSE
+               MOVE "Wrong slot, no change made" TO ET-EDIT-ENTRY.
+
+       EDIT-ONE-CO-LEADER.
+           DISPLAY "Enter co-leader's employee ID, or leave blank".
+           DISPLAY "to clear this slot, and press enter to save:".
+           ACCEPT ACCEPT-PROJECT-NO.
+           IF ACCEPT-PROJECT-NO = SPACE OR ACCEPT-PROJECT-NO = LOW-VALUE
+               MOVE "PR-CO-LEADER" TO AU-CHANGED-FIELD
+               MOVE PRCL-ID (EDIT-CO-LEADER-IDX) TO AU-BEFORE-VALUE
+               MOVE SPACE TO PRCL-ID (EDIT-CO-LEADER-IDX)
+               MOVE SPACE TO PRCL-NAME (EDIT-CO-LEADER-IDX)
+               MOVE SPACE TO PRCL-SURNAME (EDIT-CO-LEADER-IDX)
+               MOVE SPACE TO AU-AFTER-VALUE
                PERFORM UPDATE-FILE
-               MOVE "Project leader surname updated" TO ET-EDIT-ENTRY
+               MOVE "Co-leader slot cleared" TO ET-EDIT-ENTRY
            ELSE
-               MOVE "Update project leader surname canceled" 
-                   TO ET-EDIT-ENTRY.
+               MOVE ACCEPT-PROJECT-NO TO EM-EMPLOYEE-ID
+               READ EMPLOYEE-FILE
+                   INVALID KEY
+                       MOVE "Employee ID not found, no change made"
+                           TO ET-EDIT-ENTRY
+                   NOT INVALID KEY
+                       MOVE "PR-CO-LEADER" TO AU-CHANGED-FIELD
+                       MOVE PRCL-ID (EDIT-CO-LEADER-IDX)
+                           TO AU-BEFORE-VALUE
+                       MOVE EM-EMPLOYEE-ID
+                           TO PRCL-ID (EDIT-CO-LEADER-IDX)
+                       MOVE EM-FIRST-NAME
+                           TO PRCL-NAME (EDIT-CO-LEADER-IDX)
+                       MOVE EM-SURNAME
+                           TO PRCL-SURNAME (EDIT-CO-LEADER-IDX)
+                       MOVE PRCL-ID (EDIT-CO-LEADER-IDX)
+                           TO AU-AFTER-VALUE
+                       PERFORM UPDATE-FILE
+                       MOVE "Co-leader updated" TO ET-EDIT-ENTRY.
 
        EDIT-START-DATE.
            DISPLAY "Current start date is:".
@@ -273,7 +522,10 @@
                UNTIL CANCEL-EDIT-DATE OR VALID-DATA.
 
            IF NOT CANCEL-EDIT-DATE AND VALID-DATA
+               MOVE "PR-DATE(1)" TO AU-CHANGED-FIELD
+               MOVE PR-DATE (1) TO AU-BEFORE-VALUE
                MOVE ACCEPT-PROJECT-DATE TO PR-DATE (1)
+               MOVE PR-DATE (1) TO AU-AFTER-VALUE
                PERFORM UPDATE-FILE
                MOVE "Project start date updated" TO ET-EDIT-ENTRY.
            
@@ -292,7 +544,10 @@
                UNTIL CANCEL-EDIT-DATE OR VALID-DATA.
 
            IF NOT CANCEL-EDIT-DATE AND VALID-DATA
+               MOVE "PR-DATE(2)" TO AU-CHANGED-FIELD
+               MOVE PR-DATE (2) TO AU-BEFORE-VALUE
                MOVE ACCEPT-PROJECT-DATE TO PR-DATE (2)
+               MOVE PR-DATE (2) TO AU-AFTER-VALUE
                PERFORM UPDATE-FILE
                MOVE "Project end date updated" TO ET-EDIT-ENTRY.
            
@@ -303,13 +558,14 @@
        ACCEPT-DATE.
            ACCEPT ACCEPT-PROJECT-NO.
            PERFORM CHECK-CANCEL-EDIT-DATE.
-           MOVE ACCEPT-PROJECT-NO TO ACCEPT-PROJECT-DATE.
            CALL "DATEOK" USING VALID-DATA-SW
+                               ACCEPT-PROJECT-NO
                                ACCEPT-PROJECT-DATE.
 
            IF NOT VALID-DATA AND NOT CANCEL-EDIT-DATE
                DISPLAY "Wrong date format."
-               DISPLAY "Format should be: YYYYMMDD"
+               DISPLAY "Format should be: YYYYMMDD, YYYY-MM-DD"
+               DISPLAY "or MM/DD/YYYY"
                DISPLAY " ... try again.".
 
            IF E-START-DATE AND VALID-DATA AND
@@ -341,11 +597,21 @@
            DISPLAY "(Enter -1 to cancel input)".
            ACCEPT ACCEPT-PROJECT-NO.
            IF ACCEPT-PROJECT-NO NOT = "-1"
-               MOVE ACCEPT-PROJECT-NO TO PR-BUDGET
-               PERFORM UPDATE-FILE
-               MOVE "Project budget updated" TO ET-EDIT-ENTRY
+               MOVE ACCEPT-PROJECT-NO TO EDIT-NUM-DATA
+               IF EDIT-NUM-DATA < ZERO
+                   MOVE "Budget can not be negative" TO ET-EDIT-ENTRY
+               ELSE
+                   MOVE "PR-BUDGET" TO AU-CHANGED-FIELD
+                   MOVE PR-BUDGET TO SHOW-MONEY
+                   MOVE SHOW-MONEY TO AU-BEFORE-VALUE
+                   MOVE EDIT-NUM-DATA TO PR-BUDGET
+                   MOVE PR-BUDGET TO SHOW-MONEY
+                   MOVE SHOW-MONEY TO AU-AFTER-VALUE
+                   PERFORM UPDATE-FILE
+                   MOVE "Project budget updated" TO ET-EDIT-ENTRY
+               END-IF
            ELSE
-               MOVE "Update budget canceled" 
+               MOVE "Update budget canceled"
                    TO ET-EDIT-ENTRY.
 
 
@@ -358,13 +624,212 @@
            DISPLAY "(Enter -1 to cancel input)".
            ACCEPT ACCEPT-PROJECT-NO.
            IF ACCEPT-PROJECT-NO NOT = "-1"
-               MOVE ACCEPT-PROJECT-NO TO PR-COST
+               MOVE ACCEPT-PROJECT-NO TO EDIT-NUM-DATA
+               IF EDIT-NUM-DATA < ZERO
+                   MOVE "Cost can not be negative" TO ET-EDIT-ENTRY
+               ELSE
+                   MOVE "PR-COST" TO AU-CHANGED-FIELD
+                   MOVE PR-COST TO SHOW-MONEY
+                   MOVE SHOW-MONEY TO AU-BEFORE-VALUE
+                   MOVE EDIT-NUM-DATA TO PR-COST
+                   MOVE PR-COST TO SHOW-MONEY
+                   MOVE SHOW-MONEY TO AU-AFTER-VALUE
+                   PERFORM UPDATE-FILE
+                   MOVE "Project cost updated" TO ET-EDIT-ENTRY
+               END-IF
+           ELSE
+               MOVE "Update cost canceled"
+                   TO ET-EDIT-ENTRY.
+
+       EDIT-CURRENCY.
+           DISPLAY "Current currency is:".
+           DISPLAY PR-CURRENCY.
+           DISPLAY "Change currency code and press enter to save:".
+           DISPLAY "(Enter -1 to cancel input)".
+           ACCEPT ACCEPT-PROJECT-NO.
+           IF ACCEPT-PROJECT-NO NOT = "-1"
+               MOVE "PR-CURRENCY" TO AU-CHANGED-FIELD
+               MOVE PR-CURRENCY TO AU-BEFORE-VALUE
+               MOVE ACCEPT-PROJECT-NO TO PR-CURRENCY
+               MOVE PR-CURRENCY TO AU-AFTER-VALUE
                PERFORM UPDATE-FILE
-               MOVE "Project cost updated" TO ET-EDIT-ENTRY
+               MOVE "Project currency updated" TO ET-EDIT-ENTRY
            ELSE
-               MOVE "Update cost canceled" 
+               MOVE "Update currency canceled"
                    TO ET-EDIT-ENTRY.
 
+       EDIT-PERCENT-COMPLETE.
+           DISPLAY "Current percent complete is:".
+           DISPLAY PR-PERCENT-COMPLETE.
+           DISPLAY "Enter new percent complete (0-100):".
+           DISPLAY "(Enter -1 to cancel input)".
+           ACCEPT ACCEPT-PROJECT-NO.
+           IF ACCEPT-PROJECT-NO = "-1"
+               MOVE "Update percent complete canceled"
+                   TO ET-EDIT-ENTRY
+           ELSE
+               MOVE ACCEPT-PROJECT-NO TO EDIT-NUM-DATA
+               IF EDIT-NUM-DATA < ZERO OR EDIT-NUM-DATA > 100
+                   MOVE "Percent must be 0 to 100, update canceled"
+                       TO ET-EDIT-ENTRY
+               ELSE
+                   MOVE "PR-PERCENT-COMPLETE" TO AU-CHANGED-FIELD
+                   MOVE PR-PERCENT-COMPLETE TO AU-BEFORE-VALUE
+                   MOVE EDIT-NUM-DATA TO PR-PERCENT-COMPLETE
+                   MOVE PR-PERCENT-COMPLETE TO AU-AFTER-VALUE
+                   PERFORM UPDATE-FILE
+                   MOVE "Percent complete updated" TO ET-EDIT-ENTRY.
+
+       EDIT-DEPT-CODE.
+           DISPLAY "Current department code is:".
+           DISPLAY PR-DEPT-CODE.
+           DISPLAY "Change department code and press enter to save:".
+           DISPLAY "(Enter -1 to cancel input)".
+           ACCEPT ACCEPT-PROJECT-NO.
+           IF ACCEPT-PROJECT-NO NOT = "-1"
+               MOVE "PR-DEPT-CODE" TO AU-CHANGED-FIELD
+               MOVE PR-DEPT-CODE TO AU-BEFORE-VALUE
+               MOVE ACCEPT-PROJECT-NO TO PR-DEPT-CODE
+               MOVE PR-DEPT-CODE TO AU-AFTER-VALUE
+               PERFORM UPDATE-FILE
+               MOVE "Department code updated" TO ET-EDIT-ENTRY
+           ELSE
+               MOVE "Update department code canceled"
+                   TO ET-EDIT-ENTRY.
+
+       SHOW-SUBPROJECTS.
+           MOVE ZERO TO SUB-COUNT.
+           MOVE ZERO TO SUB-TOTAL-BUDGET.
+           MOVE ZERO TO SUB-TOTAL-COST.
+           MOVE PR-NUMBER TO SUB-PARENT-NUMBER.
+           MOVE PR-NUMBER TO PR-PARENT-NUMBER.
+           START PROJECT-FILE KEY IS NOT LESS THAN PR-PARENT-NUMBER
+               INVALID KEY MOVE SPACE TO PR-PARENT-NUMBER.
+           PERFORM ADD-ONE-SUBPROJECT
+               UNTIL PR-PARENT-NUMBER NOT = SUB-PARENT-NUMBER.
+           IF SUB-COUNT = ZERO
+               MOVE "No sub-projects found" TO ET-EDIT-ENTRY
+           ELSE
+               DISPLAY "Sub-projects:"
+               DISPLAY SUB-COUNT " sub-project(s), total budget:"
+                   NO ADVANCING
+               MOVE SUB-TOTAL-BUDGET TO SHOW-MONEY
+               DISPLAY SHOW-MONEY
+               DISPLAY "total cost:" NO ADVANCING
+               MOVE SUB-TOTAL-COST TO SHOW-MONEY
+               DISPLAY SHOW-MONEY.
+           MOVE SUB-PARENT-NUMBER TO PR-NUMBER.
+           READ PROJECT-FILE
+               INVALID KEY CONTINUE.
+
+       ADD-ONE-SUBPROJECT.
+           READ PROJECT-FILE NEXT
+               AT END MOVE SPACE TO PR-PARENT-NUMBER.
+           IF PR-PARENT-NUMBER = SUB-PARENT-NUMBER
+               ADD 1 TO SUB-COUNT
+               ADD PR-BUDGET TO SUB-TOTAL-BUDGET
+               ADD PR-COST TO SUB-TOTAL-COST.
+
+       EDIT-STATUS.
+           DISPLAY "Current status is:".
+           DISPLAY PR-STATUS.
+           DISPLAY "Enter new status:".
+           DISPLAY "  A - Active".
+           DISPLAY "  H - On hold".
+           DISPLAY "  C - Cancelled".
+           DISPLAY "  N - Not started".
+           DISPLAY "(Enter -1 to cancel input)".
+           ACCEPT ACCEPT-STATUS.
+           EVALUATE ACCEPT-STATUS
+               WHEN "A" WHEN "H" WHEN "C" WHEN "N"
+                   MOVE "PR-STATUS" TO AU-CHANGED-FIELD
+                   MOVE PR-STATUS TO AU-BEFORE-VALUE
+                   MOVE ACCEPT-STATUS TO PR-STATUS
+                   MOVE PR-STATUS TO AU-AFTER-VALUE
+                   PERFORM UPDATE-FILE
+                   MOVE "Project status updated" TO ET-EDIT-ENTRY
+               WHEN "-1"
+                   MOVE "Update status canceled" TO ET-EDIT-ENTRY
+               WHEN OTHER
+                   MOVE "Invalid status, update canceled"
+                       TO ET-EDIT-ENTRY.
+
+       MANAGE-MILESTONES.
+           OPEN I-O MILESTONE-FILE.
+           MOVE "N" TO CANCEL-MS-SW.
+           PERFORM MILESTONE-MENU
+               UNTIL CANCEL-MS.
+           CLOSE MILESTONE-FILE.
+           MOVE "Milestones updated" TO ET-EDIT-ENTRY.
+
+       MILESTONE-MENU.
+           PERFORM LIST-MILESTONES.
+           DISPLAY " ".
+           DISPLAY "*  1 - Add milestone          *".
+           DISPLAY "*  2 - Check off milestone    *".
+           DISPLAY "* -1 - Return to edit menu    *".
+           DISPLAY "Choose number:".
+           ACCEPT ACCEPT-MS-CHOICE.
+           EVALUATE ACCEPT-MS-CHOICE
+               WHEN "1"
+                   PERFORM ADD-MILESTONE
+               WHEN "2"
+                   PERFORM CHECK-OFF-MILESTONE
+               WHEN "-1"
+                   SET CANCEL-MS TO TRUE
+               WHEN OTHER
+                   DISPLAY "Wrong entry ... try again".
+
+       LIST-MILESTONES.
+           MOVE PR-NUMBER TO MS-NUMBER.
+           MOVE ZERO TO MS-SEQ.
+           MOVE ZERO TO MS-DONE-COUNT.
+           MOVE ZERO TO MS-TOTAL-COUNT.
+           DISPLAY " ".
+           DISPLAY "Milestones for project:".
+           DISPLAY PR-NUMBER.
+           START MILESTONE-FILE KEY IS NOT LESS THAN MS-KEY
+               INVALID KEY DISPLAY "No milestones yet".
+           PERFORM LIST-ONE-MILESTONE
+               UNTIL MS-NUMBER NOT = PR-NUMBER.
+           DISPLAY "Milestones done: " MS-DONE-COUNT
+               " of " MS-TOTAL-COUNT.
+
+       LIST-ONE-MILESTONE.
+           READ MILESTONE-FILE NEXT
+               AT END MOVE SPACE TO MS-NUMBER.
+           IF MS-NUMBER = PR-NUMBER
+               ADD 1 TO MS-TOTAL-COUNT
+               IF MS-DONE
+                   ADD 1 TO MS-DONE-COUNT.
+           IF MS-NUMBER = PR-NUMBER
+               DISPLAY MS-SEQ " - " MS-DESCRIPTION
+                   " due " MS-DUE-DATE " done " MS-DONE-FLAG.
+
+       ADD-MILESTONE.
+           COMPUTE ACCEPT-MS-SEQ = MS-TOTAL-COUNT + 1.
+           MOVE PR-NUMBER TO MS-NUMBER.
+           MOVE ACCEPT-MS-SEQ TO MS-SEQ.
+           DISPLAY "Enter milestone description:".
+           ACCEPT MS-DESCRIPTION.
+           DISPLAY "Enter due date in format YYYYMMDD:".
+           ACCEPT ACCEPT-MS-DATE.
+           MOVE ACCEPT-MS-DATE TO MS-DUE-DATE.
+           MOVE "N" TO MS-DONE-FLAG.
+           WRITE MILESTONE-RECORD
+               INVALID KEY DISPLAY "Error adding milestone".
+
+       CHECK-OFF-MILESTONE.
+           DISPLAY "Enter milestone number to check off:".
+           ACCEPT ACCEPT-MS-SEQ.
+           MOVE PR-NUMBER TO MS-NUMBER.
+           MOVE ACCEPT-MS-SEQ TO MS-SEQ.
+           READ MILESTONE-FILE
+               INVALID KEY DISPLAY "Milestone number not found"
+               NOT INVALID KEY
+                   SET MS-DONE TO TRUE
+                   REWRITE MILESTONE-RECORD.
+
        DELETE-PROJECT.
            DISPLAY "Do you want to delete project,".
            DISPLAY "with number:".
@@ -374,15 +839,78 @@
            DISPLAY "Answer (Y/N):".
            ACCEPT ACCEPT-PROJECT-NO.
            IF ACCEPT-PROJECT-NO = "Y"
+               PERFORM ARCHIVE-DELETED-PROJECT
+               MOVE "DELETE" TO AU-OPERATION
+               MOVE "PROJECT-FILE" TO AU-FILE
+               MOVE PR-NUMBER TO AU-KEY
+               MOVE "WHOLE-RECORD" TO AU-CHANGED-FIELD
+               MOVE PR-NUMBER TO AU-BEFORE-VALUE
+               MOVE SPACE TO AU-AFTER-VALUE
                DELETE PROJECT-FILE
-                   INVALID KEY 
+                   INVALID KEY
                        MOVE "Error deleting project!" TO
                            ET-EDIT-ENTRY
                    NOT INVALID KEY
+                       PERFORM WRITE-AUDIT-RECORD
+                       PERFORM DELETE-DESCRIPTION-LINES
                        PERFORM PROJECT-DELETED
            ELSE
                MOVE "Delete project canceled" TO ET-EDIT-ENTRY.
 
+       LOAD-ARCHIVE-DESC-LINES.
+           MOVE SPACE TO ARCHIVE-DESC-LINES.
+           MOVE PR-NUMBER TO DS-NUMBER.
+           MOVE ZERO TO DS-SEQ.
+           START DESCRIPTION-FILE KEY IS NOT LESS THAN DS-KEY
+               INVALID KEY MOVE SPACE TO DS-NUMBER.
+           PERFORM LOAD-ONE-ARCHIVE-DESC-LINE
+               VARYING ARC-IDX FROM 1 BY 1
+               UNTIL ARC-IDX > 10 OR DS-NUMBER NOT = PR-NUMBER.
+
+       LOAD-ONE-ARCHIVE-DESC-LINE.
+           READ DESCRIPTION-FILE NEXT
+               AT END MOVE SPACE TO DS-NUMBER.
+           IF DS-NUMBER = PR-NUMBER
+               MOVE DS-TEXT TO ARC-DESC-LINE (ARC-IDX).
+
+       ARCHIVE-DELETED-PROJECT.
+           PERFORM LOAD-ARCHIVE-DESC-LINES.
+           MOVE PR-NUMBER          TO DX-NUMBER.
+           MOVE PR-NAME            TO DX-NAME.
+           MOVE ARC-DESC-LINE (1)  TO DX-DESCRIPTION (1).
+           MOVE ARC-DESC-LINE (2)  TO DX-DESCRIPTION (2).
+           MOVE ARC-DESC-LINE (3)  TO DX-DESCRIPTION (3).
+           MOVE ARC-DESC-LINE (4)  TO DX-DESCRIPTION (4).
+           MOVE ARC-DESC-LINE (5)  TO DX-DESCRIPTION (5).
+           MOVE ARC-DESC-LINE (6)  TO DX-DESCRIPTION (6).
+           MOVE ARC-DESC-LINE (7)  TO DX-DESCRIPTION (7).
+           MOVE ARC-DESC-LINE (8)  TO DX-DESCRIPTION (8).
+           MOVE ARC-DESC-LINE (9)  TO DX-DESCRIPTION (9).
+           MOVE ARC-DESC-LINE (10) TO DX-DESCRIPTION (10).
+           MOVE PR-LEADER-ID       TO DX-LEADER-ID.
+           MOVE PR-LEADER-NAME     TO DX-LEADER-NAME.
+           MOVE PR-LEADER-SURNAME  TO DX-LEADER-SURNAME.
+           MOVE PRCL-ID (1)        TO DXCL-ID (1).
+           MOVE PRCL-NAME (1)      TO DXCL-NAME (1).
+           MOVE PRCL-SURNAME (1)   TO DXCL-SURNAME (1).
+           MOVE PRCL-ID (2)        TO DXCL-ID (2).
+           MOVE PRCL-NAME (2)      TO DXCL-NAME (2).
+           MOVE PRCL-SURNAME (2)   TO DXCL-SURNAME (2).
+           MOVE PR-DATE (1)        TO DX-DATE (1).
+           MOVE PR-DATE (2)        TO DX-DATE (2).
+           MOVE PR-CURRENCY        TO DX-CURRENCY.
+           MOVE PR-BUDGET          TO DX-BUDGET.
+           MOVE PR-COST            TO DX-COST.
+           MOVE PR-ACTUAL-BUDGET   TO DX-ACTUAL-BUDGET.
+           MOVE PR-ACTUAL-COST     TO DX-ACTUAL-COST.
+           MOVE PR-STATUS          TO DX-STATUS.
+           MOVE FUNCTION CURRENT-DATE TO DX-DELETED-DATE.
+           DELETE DELETED-PROJECT-FILE
+               INVALID KEY CONTINUE.
+           WRITE DELETED-PROJECT-RECORD
+               INVALID KEY
+                   DISPLAY "Error archiving deleted project".
+
        PROJECT-DELETED.
            DISPLAY "Project deleted!".
            SET CANCEL-EDIT TO TRUE.
@@ -391,12 +919,43 @@
 
        UPDATE-FILE.
            REWRITE PROJECT-RECORD.
+           MOVE "REWRITE" TO AU-OPERATION.
+           MOVE "PROJECT-FILE" TO AU-FILE.
+           MOVE PR-NUMBER TO AU-KEY.
+           PERFORM WRITE-AUDIT-RECORD.
 
        UPDATE-FILE-NO.
-           DELETE PROJECT-FILE
-               INVALID KEY DISPLAY "Can not change project number".
+           MOVE PR-NUMBER TO OLD-PR-NUMBER.
            MOVE ACCEPT-PROJECT-NO TO PR-NUMBER.
-           WRITE PROJECT-RECORD.
+           WRITE PROJECT-RECORD
+               INVALID KEY
+                   MOVE OLD-PR-NUMBER TO PR-NUMBER
+                   MOVE "A project with that number already exists"
+                       TO ET-EDIT-ENTRY
+               NOT INVALID KEY
+                   MOVE "WRITE" TO AU-OPERATION
+                   MOVE "PROJECT-FILE" TO AU-FILE
+                   MOVE PR-NUMBER TO AU-KEY
+                   MOVE "PR-NUMBER" TO AU-CHANGED-FIELD
+                   MOVE OLD-PR-NUMBER TO AU-BEFORE-VALUE
+                   MOVE PR-NUMBER TO AU-AFTER-VALUE
+                   PERFORM WRITE-AUDIT-RECORD
+                   MOVE OLD-PR-NUMBER TO PR-NUMBER
+                   DELETE PROJECT-FILE
+                       INVALID KEY
+                           DISPLAY "Warning: old project number "
+                           DISPLAY "could not be removed"
+                       NOT INVALID KEY
+                           MOVE "DELETE" TO AU-OPERATION
+                           MOVE OLD-PR-NUMBER TO AU-KEY
+                           MOVE "PR-NUMBER" TO AU-CHANGED-FIELD
+                           MOVE OLD-PR-NUMBER TO AU-BEFORE-VALUE
+                           MOVE ACCEPT-PROJECT-NO TO AU-AFTER-VALUE
+                           PERFORM WRITE-AUDIT-RECORD
+                   END-DELETE
+                   MOVE ACCEPT-PROJECT-NO TO PR-NUMBER
+                   MOVE "Project number updated" TO ET-EDIT-ENTRY
+           END-WRITE.
 
        CHECK-CANCEL-EDIT-DATE.
            IF ACCEPT-PROJECT-NO = "-1"
@@ -416,24 +975,37 @@
 
        INIT-CLOSE-PROJECT.
            OPEN I-O HISTORY-FILE.
+           PERFORM LOAD-ARCHIVE-DESC-LINES.
            MOVE PR-NUMBER TO HI-NUMBER.
            MOVE PR-NAME TO HI-NAME.
-           MOVE PR-DESCRIPTION (1) TO HI-DESCRIPTION (1).
-           MOVE PR-DESCRIPTION (2) TO HI-DESCRIPTION (2).
-           MOVE PR-DESCRIPTION (3) TO HI-DESCRIPTION (3).
-           MOVE PR-DESCRIPTION (4) TO HI-DESCRIPTION (4).
-           MOVE PR-DESCRIPTION (5) TO HI-DESCRIPTION (5).
-           MOVE PR-DESCRIPTION (6) TO HI-DESCRIPTION (6).
-           MOVE PR-DESCRIPTION (7) TO HI-DESCRIPTION (7).
-           MOVE PR-DESCRIPTION (8) TO HI-DESCRIPTION (8).
-           MOVE PR-DESCRIPTION (9) TO HI-DESCRIPTION (9).
-           MOVE PR-DESCRIPTION (10) TO HI-DESCRIPTION (10).
+           MOVE ARC-DESC-LINE (1)  TO HI-DESCRIPTION (1).
+           MOVE ARC-DESC-LINE (2)  TO HI-DESCRIPTION (2).
+           MOVE ARC-DESC-LINE (3)  TO HI-DESCRIPTION (3).
+           MOVE ARC-DESC-LINE (4)  TO HI-DESCRIPTION (4).
+           MOVE ARC-DESC-LINE (5)  TO HI-DESCRIPTION (5).
+           MOVE ARC-DESC-LINE (6)  TO HI-DESCRIPTION (6).
+           MOVE ARC-DESC-LINE (7)  TO HI-DESCRIPTION (7).
+           MOVE ARC-DESC-LINE (8)  TO HI-DESCRIPTION (8).
+           MOVE ARC-DESC-LINE (9)  TO HI-DESCRIPTION (9).
+           MOVE ARC-DESC-LINE (10) TO HI-DESCRIPTION (10).
+           MOVE PR-LEADER-ID TO HI-LEADER-ID.
            MOVE PR-LEADER-NAME TO HI-LEADER-NAME.
            MOVE PR-LEADER-SURNAME TO HI-LEADER-SURNAME.
+           MOVE PRCL-ID (1)      TO HICL-ID (1).
+           MOVE PRCL-NAME (1)    TO HICL-NAME (1).
+           MOVE PRCL-SURNAME (1) TO HICL-SURNAME (1).
+           MOVE PRCL-ID (2)      TO HICL-ID (2).
+           MOVE PRCL-NAME (2)    TO HICL-NAME (2).
+           MOVE PRCL-SURNAME (2) TO HICL-SURNAME (2).
            MOVE PR-DATE (1) TO HI-DATE (1).
            MOVE PR-DATE (2) TO HI-DATE (2).
            MOVE PR-BUDGET TO HI-BUDGET.
            MOVE PR-COST TO HI-COST.
+           MOVE PR-STATUS TO HI-STATUS.
+           MOVE PR-CURRENCY TO HI-CURRENCY.
+           MOVE PR-DEPT-CODE TO HI-DEPT-CODE.
+           MOVE PR-PARENT-NUMBER TO HI-PARENT-NUMBER.
+           SET HI-CLOSED-MANUALLY TO TRUE.
            PERFORM EDIT-CLOSE-PROJECT.
 
        EDIT-CLOSE-PROJECT.
@@ -480,11 +1052,28 @@
 
        WRITE-TO-HISTORY.
            WRITE HISTORY-RECORD
-               INVALID KEY DISPLAY "Error writing project to history".
+               INVALID KEY DISPLAY "Error writing project to history"
+               NOT INVALID KEY
+                   MOVE "WRITE" TO AU-OPERATION
+                   MOVE "HISTORY-FILE" TO AU-FILE
+                   MOVE HI-NUMBER TO AU-KEY
+                   MOVE "WHOLE-RECORD" TO AU-CHANGED-FIELD
+                   MOVE SPACE TO AU-BEFORE-VALUE
+                   MOVE HI-NUMBER TO AU-AFTER-VALUE
+                   PERFORM WRITE-AUDIT-RECORD
+                   DELETE PROJECT-FILE
+                       INVALID KEY DISPLAY
+                       "Error deleting project at move to history"
+                       NOT INVALID KEY
+                           MOVE "DELETE" TO AU-OPERATION
+                           MOVE "PROJECT-FILE" TO AU-FILE
+                           MOVE PR-NUMBER TO AU-KEY
+                           MOVE "WHOLE-RECORD" TO AU-CHANGED-FIELD
+                           MOVE PR-NUMBER TO AU-BEFORE-VALUE
+                           MOVE SPACE TO AU-AFTER-VALUE
+                           PERFORM WRITE-AUDIT-RECORD
+                           PERFORM DELETE-DESCRIPTION-LINES.
            CLOSE HISTORY-FILE.
-           DELETE PROJECT-FILE
-               INVALID KEY DISPLAY 
-               "Error deleting project at move to history".
 
        ACCEPT-FINAL-END-DATE.
            MOVE SPACE TO ACCEPT-PROJECT-NO.
@@ -496,9 +1085,9 @@
                MOVE PR-DATE(2) TO ACCEPT-PROJECT-DATE
                SET VALID-DATA TO TRUE
            ELSE
-               MOVE ACCEPT-PROJECT-NO TO ACCEPT-PROJECT-DATE
-               MOVE "N" TO VALID-DATA-SW.
+               MOVE "N" TO VALID-DATA-SW
                CALL "DATEOK" USING VALID-DATA-SW
+                                   ACCEPT-PROJECT-NO
                                    ACCEPT-PROJECT-DATE.
 
            IF NOT VALID-DATA
