@@ -0,0 +1,3 @@
+           SELECT CKP-FILE ASSIGN TO CKP-FILENAME-LITERAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKP-FILE-STATUS.
