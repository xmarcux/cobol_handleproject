@@ -0,0 +1,13 @@
+       FD  MILESTONE-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  MILESTONE-RECORD.
+           05  MS-KEY.
+               10  MS-NUMBER        PIC X(80).
+               10  MS-SEQ           PIC 9(4).
+           05  MS-DESCRIPTION       PIC X(60).
+           05  MS-DUE-DATE.
+               10  MSD-YEAR         PIC 9(4).
+               10  MSD-MONTH        PIC 9(2).
+               10  MSD-DAY          PIC 9(2).
+           05  MS-DONE-FLAG         PIC X       VALUE "N".
+               88  MS-DONE                      VALUE "Y".
