@@ -0,0 +1,8 @@
+       FD  TEAM-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  TEAM-RECORD.
+           05  TM-KEY.
+               10  TM-NUMBER        PIC X(80).
+               10  TM-SEQ           PIC 9(4).
+           05  TM-PERSON-NAME       PIC X(60).
+           05  TM-ROLE              PIC X(30).
