@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJBUDG.
+
+      ****************************************
+      * Batch program that prints a columnar
+      * budget utilization/variance report for
+      * every active PROJECT-FILE record:
+      * budget, cost, remaining balance and
+      * percent-spent. No operator
+      * interaction, intended to run on demand
+      * or unattended.
+      ****************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FCPROJECT.COB".
+           SELECT PRINT-FILE ASSIGN TO "PROJECT_BUDGET.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDPROJECT.COB".
+
+       FD  PRINT-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  PRINT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  PROJECT-COUNT            PIC 9(7)    VALUE ZERO.
+       77  REMAINING-BALANCE        PIC S9(10)V99 VALUE ZERO.
+       77  PERCENT-SPENT            PIC S9(5)V99   VALUE ZERO.
+
+       01  PROJECT-FILE-SW          PIC X       VALUE "N".
+           88  PROJECT-FILE-AT-END              VALUE "Y".
+
+       01  HEADER-LINE.
+           05  FILLER         PIC X(38)
+               VALUE "Handle Project - Budget utilization".
+
+       01  COLUMN-HEADING-LINE.
+           05  FILLER         PIC X(15)     VALUE "NUMBER".
+           05  FILLER         PIC X(1)      VALUE SPACE.
+           05  FILLER         PIC X(20)     VALUE "NAME".
+           05  FILLER         PIC X(1)      VALUE SPACE.
+           05  FILLER         PIC X(13)     VALUE "BUDGET".
+           05  FILLER         PIC X(1)      VALUE SPACE.
+           05  FILLER         PIC X(13)     VALUE "COST".
+           05  FILLER         PIC X(1)      VALUE SPACE.
+           05  FILLER         PIC X(13)     VALUE "REMAINING".
+           05  FILLER         PIC X(1)      VALUE SPACE.
+           05  FILLER         PIC X(8)      VALUE "PERCENT".
+
+       01  DETAIL-LINE.
+           05  DL-NUMBER      PIC X(15).
+           05  FILLER         PIC X         VALUE SPACE.
+           05  DL-NAME        PIC X(20).
+           05  FILLER         PIC X         VALUE SPACE.
+           05  DL-BUDGET      PIC Z(9)9.99-.
+           05  FILLER         PIC X         VALUE SPACE.
+           05  DL-COST        PIC Z(9)9.99-.
+           05  FILLER         PIC X         VALUE SPACE.
+           05  DL-REMAINING   PIC Z(9)9.99-.
+           05  FILLER         PIC X         VALUE SPACE.
+           05  DL-PERCENT     PIC Z(4)9.99-.
+
+       01  SUMMARY-LINE.
+           05  SL-TEXT        PIC X(22)
+               VALUE "Total active projects:".
+           05  FILLER         PIC X         VALUE SPACE.
+           05  SL-COUNT       PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+
+       PERFORM INIT-PROGRAM.
+       PERFORM WRITE-HEADER.
+       PERFORM PROCESS-PROJECT
+           UNTIL PROJECT-FILE-AT-END.
+       PERFORM WRITE-SUMMARY.
+       PERFORM PROGRAM-CLEANUP.
+
+       EXIT PROGRAM.
+
+       INIT-PROGRAM.
+           OPEN INPUT PROJECT-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE "N" TO PROJECT-FILE-SW.
+           MOVE ZERO TO PROJECT-COUNT.
+
+       PROGRAM-CLEANUP.
+           CLOSE PROJECT-FILE.
+           CLOSE PRINT-FILE.
+
+       WRITE-HEADER.
+           WRITE PRINT-LINE FROM HEADER-LINE.
+           WRITE PRINT-LINE FROM COLUMN-HEADING-LINE.
+
+       PROCESS-PROJECT.
+           READ PROJECT-FILE NEXT
+               AT END SET PROJECT-FILE-AT-END TO TRUE.
+           IF NOT PROJECT-FILE-AT-END
+               IF PR-STATUS-ACTIVE
+                   PERFORM WRITE-DETAIL-LINE.
+
+       WRITE-DETAIL-LINE.
+           COMPUTE REMAINING-BALANCE = PR-BUDGET - PR-COST.
+           IF PR-BUDGET = ZERO
+               MOVE ZERO TO PERCENT-SPENT
+           ELSE
+               COMPUTE PERCENT-SPENT =
+                   (PR-COST / PR-BUDGET) * 100.
+           MOVE PR-NUMBER          TO DL-NUMBER.
+           MOVE PR-NAME            TO DL-NAME.
+           MOVE PR-BUDGET          TO DL-BUDGET.
+           MOVE PR-COST            TO DL-COST.
+           MOVE REMAINING-BALANCE  TO DL-REMAINING.
+           MOVE PERCENT-SPENT      TO DL-PERCENT.
+           WRITE PRINT-LINE FROM DETAIL-LINE.
+           ADD 1 TO PROJECT-COUNT.
+
+       WRITE-SUMMARY.
+           MOVE PROJECT-COUNT TO SL-COUNT.
+           WRITE PRINT-LINE FROM SUMMARY-LINE.
