@@ -0,0 +1,3 @@
+       FD  OVRDCUT-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  OVRDCUT-RECORD           PIC 9(4).
