@@ -2,58 +2,111 @@
        PROGRAM-ID. DATEOK.
 
       ****************************************
-      * Module takes a date as argument 
+      * Module takes a date as argument
       * and verifies that the date is valid.
       * Year is between 1900 and 3000.
       * Month is between 1 and 12.
       * Day is between 1 and current
       * months maximum.
       * Leap year is considered.
-      * Date format YYYYMMDD.
+      * Accepts YYYYMMDD, YYYY-MM-DD, and
+      * MM/DD/YYYY input and normalizes it
+      * into CURRENT-DATE on success.
       ****************************************
 
        ENVIRONMENT DIVISION.
-       
+
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
        77 LEAP-YEAR            PIC 9     VALUE ZERO.
 
+       77  FORMAT-OK-SW        PIC X     VALUE "N".
+           88  FORMAT-OK                 VALUE "Y".
+       77  WS-YEAR              PIC 9(4)  VALUE ZERO.
+       77  WS-MONTH             PIC 9(2)  VALUE ZERO.
+       77  WS-DAY               PIC 9(2)  VALUE ZERO.
+
        LINKAGE SECTION.
        01  DATE-OK-SWITCH      PIC X.
            88  DATE-OK                VALUE "Y".
 
+       01  RAW-DATE-INPUT      PIC X(10).
+
        01  CURRENT-DATE.
            05  CD-YEAR             PIC 9(4).
            05  CD-MONTH            PIC 9(2).
            05  CD-DAY              PIC 9(2).
 
        PROCEDURE DIVISION USING DATE-OK-SWITCH
+                                RAW-DATE-INPUT
                                 CURRENT-DATE.
 
+       MOVE "N" TO DATE-OK-SWITCH.
+       PERFORM PARSE-RAW-DATE.
+       IF FORMAT-OK
+           PERFORM CHECK-DATE.
+
+       EXIT PROGRAM.
+
+       PARSE-RAW-DATE.
+           MOVE "N" TO FORMAT-OK-SW.
+           IF RAW-DATE-INPUT (5:1) = "-" AND RAW-DATE-INPUT (8:1) = "-"
+               PERFORM PARSE-HYPHEN-DATE
+           ELSE IF RAW-DATE-INPUT (3:1) = "/" AND
+                   RAW-DATE-INPUT (6:1) = "/"
+               PERFORM PARSE-SLASH-DATE
+           ELSE
+               PERFORM PARSE-PLAIN-DATE.
+
+       PARSE-HYPHEN-DATE.
+           IF RAW-DATE-INPUT (1:4) IS NUMERIC AND
+              RAW-DATE-INPUT (6:2) IS NUMERIC AND
+              RAW-DATE-INPUT (9:2) IS NUMERIC
+               MOVE RAW-DATE-INPUT (1:4) TO WS-YEAR
+               MOVE RAW-DATE-INPUT (6:2) TO WS-MONTH
+               MOVE RAW-DATE-INPUT (9:2) TO WS-DAY
+               SET FORMAT-OK TO TRUE.
+
+       PARSE-SLASH-DATE.
+           IF RAW-DATE-INPUT (1:2) IS NUMERIC AND
+              RAW-DATE-INPUT (4:2) IS NUMERIC AND
+              RAW-DATE-INPUT (7:4) IS NUMERIC
+               MOVE RAW-DATE-INPUT (7:4) TO WS-YEAR
+               MOVE RAW-DATE-INPUT (1:2) TO WS-MONTH
+               MOVE RAW-DATE-INPUT (4:2) TO WS-DAY
+               SET FORMAT-OK TO TRUE.
+
+       PARSE-PLAIN-DATE.
+           IF RAW-DATE-INPUT (1:8) IS NUMERIC AND
+              RAW-DATE-INPUT (9:2) = SPACE
+               MOVE RAW-DATE-INPUT (1:4) TO WS-YEAR
+               MOVE RAW-DATE-INPUT (5:2) TO WS-MONTH
+               MOVE RAW-DATE-INPUT (7:2) TO WS-DAY
+               SET FORMAT-OK TO TRUE.
+
        CHECK-DATE.
-           IF CD-YEAR >= 1900 AND <= 3000
-               MOVE FUNCTION REM (CD-YEAR 4) TO LEAP-YEAR
-               IF CD-MONTH = 4 AND CD-DAY >= 1 AND <= 30
+           IF WS-YEAR >= 1900 AND <= 3000
+               MOVE FUNCTION REM (WS-YEAR 4) TO LEAP-YEAR
+               IF WS-MONTH = 4 AND WS-DAY >= 1 AND <= 30
                    SET DATE-OK TO TRUE
-               ELSE IF (CD-MONTH = 6 OR
+               ELSE IF (WS-MONTH = 6 OR
                         9 OR 11) AND
-                       CD-DAY >=1 AND <= 30
+                       WS-DAY >=1 AND <= 30
                    SET DATE-OK TO TRUE
-               ELSE IF CD-MONTH = 2 AND
-                       CD-DAY >= 1 AND <= 29
+               ELSE IF WS-MONTH = 2 AND
+                       WS-DAY >= 1 AND <= 29
                        AND LEAP-YEAR = 0
                    SET DATE-OK TO TRUE
-               ELSE IF CD-MONTH = 2 AND
-                       CD-DAY >= 1 AND <=28
+               ELSE IF WS-MONTH = 2 AND
+                       WS-DAY >= 1 AND <=28
                    SET DATE-OK TO TRUE
-               ELSE IF (CD-MONTH = 1 OR
+               ELSE IF (WS-MONTH = 1 OR
                         3 OR 5 OR 7 OR 8 OR 10 OR 12)
-                        AND CD-DAY >=1 AND <= 31
-                   SET DATE-OK TO TRUE
-               ELSE
-                   MOVE "N" TO DATE-OK-SWITCH
-           ELSE
-               MOVE "N" TO DATE-OK-SWITCH.
+                        AND WS-DAY >=1 AND <= 31
+                   SET DATE-OK TO TRUE.
 
-       EXIT PROGRAM.
+           IF DATE-OK
+               MOVE WS-YEAR TO CD-YEAR
+               MOVE WS-MONTH TO CD-MONTH
+               MOVE WS-DAY TO CD-DAY.
