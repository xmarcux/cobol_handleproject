@@ -0,0 +1,4 @@
+           SELECT TEAM-FILE ASSIGN TO "TEAM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TM-KEY.
