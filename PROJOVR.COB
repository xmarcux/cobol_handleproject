@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJOVR.
+
+      ****************************************
+      * Batch program that ranks every active
+      * PROJECT-FILE record that is over
+      * budget (PR-COST greater than
+      * PR-BUDGET), worst overrun first, and
+      * writes the ranking to a report file.
+      * No operator interaction, intended to
+      * run on demand or unattended.
+      ****************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FCPROJECT.COB".
+           SELECT PRINT-FILE ASSIGN TO "PROJECT_OVERBUDGET.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDPROJECT.COB".
+
+       FD  PRINT-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  PRINT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  OVER-COUNT               PIC 9(4)    VALUE ZERO.
+
+       01  PROJECT-FILE-SW          PIC X       VALUE "N".
+           88  PROJECT-FILE-AT-END              VALUE "Y".
+
+       01  HEADER-LINE.
+           05  FILLER         PIC X(42)
+               VALUE "Handle Project - Over-budget projects".
+
+       01  COLUMN-HEADING-LINE.
+           05  FILLER         PIC X(5)      VALUE "RANK ".
+           05  FILLER         PIC X(15)     VALUE "NUMBER".
+           05  FILLER         PIC X(1)      VALUE SPACE.
+           05  FILLER         PIC X(20)     VALUE "NAME".
+           05  FILLER         PIC X(1)      VALUE SPACE.
+           05  FILLER         PIC X(13)     VALUE "BUDGET".
+           05  FILLER         PIC X(1)      VALUE SPACE.
+           05  FILLER         PIC X(13)     VALUE "COST".
+           05  FILLER         PIC X(1)      VALUE SPACE.
+           05  FILLER         PIC X(13)     VALUE "OVERRUN".
+
+       01  OVERRUN-TABLE.
+           05  OVERRUN-ENTRY  OCCURS 1 TO 1000 TIMES
+                   DEPENDING ON OVER-COUNT
+                   INDEXED BY OV-IDX.
+               10  OV-NUMBER      PIC X(80).
+               10  OV-NAME        PIC X(80).
+               10  OV-BUDGET      PIC S9(10)V99.
+               10  OV-COST        PIC S9(10)V99.
+               10  OV-OVERRUN     PIC S9(10)V99.
+
+       01  DETAIL-LINE.
+           05  DL-RANK        PIC ZZZ9.
+           05  FILLER         PIC X         VALUE SPACE.
+           05  DL-NUMBER      PIC X(15).
+           05  FILLER         PIC X         VALUE SPACE.
+           05  DL-NAME        PIC X(20).
+           05  FILLER         PIC X         VALUE SPACE.
+           05  DL-BUDGET      PIC Z(9)9.99-.
+           05  FILLER         PIC X         VALUE SPACE.
+           05  DL-COST        PIC Z(9)9.99-.
+           05  FILLER         PIC X         VALUE SPACE.
+           05  DL-OVERRUN     PIC Z(9)9.99-.
+
+       01  SUMMARY-LINE.
+           05  SL-TEXT        PIC X(28)
+               VALUE "Total over-budget projects:".
+           05  FILLER         PIC X         VALUE SPACE.
+           05  SL-COUNT       PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+
+       PERFORM INIT-PROGRAM.
+       PERFORM WRITE-HEADER.
+       PERFORM LOAD-PROJECT
+           UNTIL PROJECT-FILE-AT-END.
+       PERFORM SORT-OVERRUN-TABLE.
+       PERFORM WRITE-DETAIL-LINE
+           VARYING OV-IDX FROM 1 BY 1 UNTIL OV-IDX > OVER-COUNT.
+       PERFORM WRITE-SUMMARY.
+       PERFORM PROGRAM-CLEANUP.
+
+       EXIT PROGRAM.
+
+       INIT-PROGRAM.
+           OPEN INPUT PROJECT-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE "N" TO PROJECT-FILE-SW.
+           MOVE ZERO TO OVER-COUNT.
+
+       PROGRAM-CLEANUP.
+           CLOSE PROJECT-FILE.
+           CLOSE PRINT-FILE.
+
+       WRITE-HEADER.
+           WRITE PRINT-LINE FROM HEADER-LINE.
+           WRITE PRINT-LINE FROM COLUMN-HEADING-LINE.
+
+       LOAD-PROJECT.
+           READ PROJECT-FILE NEXT
+               AT END SET PROJECT-FILE-AT-END TO TRUE.
+           IF NOT PROJECT-FILE-AT-END
+               IF PR-STATUS-ACTIVE AND PR-COST > PR-BUDGET
+                   PERFORM STORE-OVERRUN-ENTRY.
+
+       STORE-OVERRUN-ENTRY.
+           ADD 1 TO OVER-COUNT.
+           MOVE PR-NUMBER TO OV-NUMBER (OVER-COUNT).
+           MOVE PR-NAME   TO OV-NAME (OVER-COUNT).
+           MOVE PR-BUDGET TO OV-BUDGET (OVER-COUNT).
+           MOVE PR-COST   TO OV-COST (OVER-COUNT).
+           COMPUTE OV-OVERRUN (OVER-COUNT) = PR-COST - PR-BUDGET.
+
+       SORT-OVERRUN-TABLE.
+           IF OVER-COUNT NOT = ZERO
+               SORT OVERRUN-ENTRY DESCENDING KEY OV-OVERRUN.
+
+       WRITE-DETAIL-LINE.
+           MOVE OV-IDX            TO DL-RANK.
+           MOVE OV-NUMBER (OV-IDX) TO DL-NUMBER.
+           MOVE OV-NAME (OV-IDX)   TO DL-NAME.
+           MOVE OV-BUDGET (OV-IDX) TO DL-BUDGET.
+           MOVE OV-COST (OV-IDX)   TO DL-COST.
+           MOVE OV-OVERRUN (OV-IDX) TO DL-OVERRUN.
+           WRITE PRINT-LINE FROM DETAIL-LINE.
+
+       WRITE-SUMMARY.
+           MOVE OVER-COUNT TO SL-COUNT.
+           WRITE PRINT-LINE FROM SUMMARY-LINE.
