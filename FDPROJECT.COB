@@ -3,14 +3,28 @@
        01  PROJECT-RECORD.
            05  PR-NUMBER            PIC X(80).
            05  PR-NAME              PIC X(80).
-           05  PR-DESCRIPTION       PIC X(80)  OCCURS 10 TIMES.
+           05  PR-LEADER-ID         PIC X(10).
            05  PR-LEADER-NAME       PIC X(80).
            05  PR-LEADER-SURNAME    PIC X(80).
+           05  PR-CO-LEADER                    OCCURS 2 TIMES.
+               10  PRCL-ID          PIC X(10).
+               10  PRCL-NAME        PIC X(80).
+               10  PRCL-SURNAME     PIC X(80).
            05  PR-DATE                         OCCURS 2 TIMES.
                10  PRD-YEAR         PIC 9(4).
                10  PRD-MONTH        PIC 9(2).
                10  PRD-DAY          PIC 9(2).
+           05  PR-CURRENCY          PIC X(3)    VALUE "NOK".
            05  PR-BUDGET            PIC S9(10)V99.
            05  PR-COST              PIC S9(10)V99.
            05  PR-ACTUAL-BUDGET     PIC S9(10)V99.
-           05  PR-ACTUAL-COST       PIC S9(10)V99. 
+           05  PR-ACTUAL-COST       PIC S9(10)V99.
+           05  PR-STATUS            PIC X       VALUE "N".
+               88  PR-STATUS-ACTIVE             VALUE "A".
+               88  PR-STATUS-ON-HOLD            VALUE "H".
+               88  PR-STATUS-CANCELLED          VALUE "C".
+               88  PR-STATUS-NOT-STARTED        VALUE "N".
+           05  PR-PERCENT-COMPLETE  PIC 999     VALUE ZERO.
+           05  PR-DEPT-CODE         PIC X(10).
+           05  PR-LOCKED-BY         PIC X(10)   VALUE SPACE.
+           05  PR-PARENT-NUMBER     PIC X(80)   VALUE SPACE.
