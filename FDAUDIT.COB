@@ -0,0 +1,22 @@
+       FD  AUDIT-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           05  AU-DATE              PIC 9(8).
+           05  FILLER               PIC X       VALUE SPACE.
+           05  AU-TIME              PIC 9(8).
+           05  FILLER               PIC X       VALUE SPACE.
+           05  AU-PROGRAM           PIC X(8).
+           05  FILLER               PIC X       VALUE SPACE.
+           05  AU-OPERATOR          PIC X(10).
+           05  FILLER               PIC X       VALUE SPACE.
+           05  AU-OPERATION         PIC X(8).
+           05  FILLER               PIC X       VALUE SPACE.
+           05  AU-FILE              PIC X(14).
+           05  FILLER               PIC X       VALUE SPACE.
+           05  AU-KEY               PIC X(80).
+           05  FILLER               PIC X       VALUE SPACE.
+           05  AU-FIELD-NAME        PIC X(20).
+           05  FILLER               PIC X       VALUE SPACE.
+           05  AU-OLD-VALUE         PIC X(40).
+           05  FILLER               PIC X       VALUE SPACE.
+           05  AU-NEW-VALUE         PIC X(40).
