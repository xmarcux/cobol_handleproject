@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPADD.
+
+      ****************************
+      * Program adds employees to
+      * the employee master file
+      * (EMPLOYEE-FILE), so project
+      * leaders can be captured by
+      * employee ID instead of
+      * free-typed names.
+      ****************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FCEMPLOYEE.COB".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDEMPLOYEE.COB".
+
+       WORKING-STORAGE SECTION.
+       77  ACCEPT-EMPLOYEE-ID   PIC X(10)      VALUE SPACE.
+       77  ACCEPT-FIRST-NAME    PIC X(80)      VALUE SPACE.
+       77  ACCEPT-SURNAME       PIC X(80)      VALUE SPACE.
+       77  ACCEPT-DEPT-CODE     PIC X(10)      VALUE SPACE.
+
+       01  SWITCHES.
+           05  CANCEL-ADD-SW    PIC X          VALUE "N".
+               88  CANCEL-ADD                  VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       PERFORM INIT-PROGRAM.
+       PERFORM ADD-EMPLOYEE
+           UNTIL CANCEL-ADD.
+       PERFORM PROGRAM-CLEANUP.
+
+       EXIT PROGRAM.
+
+       INIT-PROGRAM.
+           OPEN I-O EMPLOYEE-FILE.
+           MOVE "N" TO CANCEL-ADD-SW.
+
+       PROGRAM-CLEANUP.
+           CLOSE EMPLOYEE-FILE.
+
+       ADD-EMPLOYEE.
+           DISPLAY " ".
+           DISPLAY "********************************".
+           DISPLAY "*      Add employee           *".
+           DISPLAY "********************************".
+           DISPLAY "Enter employee ID:".
+           DISPLAY "(Enter -1 to return to main menu)".
+           ACCEPT ACCEPT-EMPLOYEE-ID.
+           IF ACCEPT-EMPLOYEE-ID = "-1"
+               SET CANCEL-ADD TO TRUE
+           ELSE
+               MOVE ACCEPT-EMPLOYEE-ID TO EM-EMPLOYEE-ID
+               READ EMPLOYEE-FILE
+                   INVALID KEY
+                       PERFORM GET-EMPLOYEE-INFO
+                   NOT INVALID KEY
+                       DISPLAY "Employee ID already exists!".
+
+       GET-EMPLOYEE-INFO.
+           DISPLAY "Enter employee first name:".
+           ACCEPT ACCEPT-FIRST-NAME.
+           DISPLAY "Enter employee surname:".
+           ACCEPT ACCEPT-SURNAME.
+           DISPLAY "Enter department code:".
+           ACCEPT ACCEPT-DEPT-CODE.
+           MOVE ACCEPT-EMPLOYEE-ID TO EM-EMPLOYEE-ID.
+           MOVE ACCEPT-FIRST-NAME  TO EM-FIRST-NAME.
+           MOVE ACCEPT-SURNAME     TO EM-SURNAME.
+           MOVE ACCEPT-DEPT-CODE   TO EM-DEPT-CODE.
+           WRITE EMPLOYEE-RECORD
+               INVALID KEY DISPLAY "Error adding employee".
+           DISPLAY "Employee added.".
