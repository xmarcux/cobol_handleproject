@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJBIFD.
+
+      ****************************************
+      * Batch program that writes a fixed-
+      * format extract of project number,
+      * name, status, start/end dates, budget,
+      * cost and leader for every PROJECT-FILE
+      * and HISTORY-FILE record, sized for an
+      * external BI/dashboard tool's file-drop
+      * ingestion. No operator interaction,
+      * intended to run unattended (e.g. a
+      * nightly job).
+      ****************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FCPROJECT.COB".
+           COPY "FCHISTORY.COB".
+           SELECT BIFEED-FILE ASSIGN TO "BI_FEED.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDPROJECT.COB".
+           COPY "FDHISTORY.COB".
+
+       FD  BIFEED-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  BIFEED-LINE               PIC X(266).
+
+       WORKING-STORAGE SECTION.
+       01  PROJECT-FILE-SW          PIC X       VALUE "N".
+           88  PROJECT-FILE-AT-END              VALUE "Y".
+       01  HISTORY-FILE-SW          PIC X       VALUE "N".
+           88  HISTORY-FILE-AT-END              VALUE "Y".
+
+       01  BIFEED-DETAIL.
+           05  BF-SOURCE      PIC X(1).
+           05  FILLER         PIC X         VALUE SPACE.
+           05  BF-NUMBER      PIC X(15).
+           05  FILLER         PIC X         VALUE SPACE.
+           05  BF-NAME        PIC X(40).
+           05  FILLER         PIC X         VALUE SPACE.
+           05  BF-STATUS      PIC X(1).
+           05  FILLER         PIC X         VALUE SPACE.
+           05  BF-START-DATE.
+               10  BF-START-YEAR   PIC 9(4).
+               10  BF-START-MONTH  PIC 9(2).
+               10  BF-START-DAY    PIC 9(2).
+           05  FILLER         PIC X         VALUE SPACE.
+           05  BF-END-DATE.
+               10  BF-END-YEAR     PIC 9(4).
+               10  BF-END-MONTH    PIC 9(2).
+               10  BF-END-DAY      PIC 9(2).
+           05  FILLER         PIC X         VALUE SPACE.
+           05  BF-BUDGET      PIC S9(10)V99.
+           05  FILLER         PIC X         VALUE SPACE.
+           05  BF-COST        PIC S9(10)V99.
+           05  FILLER         PIC X         VALUE SPACE.
+           05  BF-LEADER-NAME PIC X(80).
+           05  FILLER         PIC X         VALUE SPACE.
+           05  BF-LEADER-SURNAME PIC X(80).
+
+       PROCEDURE DIVISION.
+
+       PERFORM INIT-PROGRAM.
+       PERFORM EXTRACT-PROJECT
+           UNTIL PROJECT-FILE-AT-END.
+       PERFORM EXTRACT-HISTORY
+           UNTIL HISTORY-FILE-AT-END.
+       PERFORM PROGRAM-CLEANUP.
+
+       EXIT PROGRAM.
+
+       INIT-PROGRAM.
+           OPEN INPUT PROJECT-FILE.
+           OPEN INPUT HISTORY-FILE.
+           OPEN OUTPUT BIFEED-FILE.
+           MOVE "N" TO PROJECT-FILE-SW.
+           MOVE "N" TO HISTORY-FILE-SW.
+
+       PROGRAM-CLEANUP.
+           CLOSE PROJECT-FILE.
+           CLOSE HISTORY-FILE.
+           CLOSE BIFEED-FILE.
+
+       EXTRACT-PROJECT.
+           READ PROJECT-FILE NEXT
+               AT END SET PROJECT-FILE-AT-END TO TRUE.
+           IF NOT PROJECT-FILE-AT-END
+               PERFORM WRITE-PROJECT-BIFEED-LINE.
+
+       WRITE-PROJECT-BIFEED-LINE.
+           MOVE "P"                 TO BF-SOURCE.
+           MOVE PR-NUMBER           TO BF-NUMBER.
+           MOVE PR-NAME             TO BF-NAME.
+           MOVE PR-STATUS           TO BF-STATUS.
+           MOVE PRD-YEAR (1)        TO BF-START-YEAR.
+           MOVE PRD-MONTH (1)       TO BF-START-MONTH.
+           MOVE PRD-DAY (1)         TO BF-START-DAY.
+           MOVE PRD-YEAR (2)        TO BF-END-YEAR.
+           MOVE PRD-MONTH (2)       TO BF-END-MONTH.
+           MOVE PRD-DAY (2)         TO BF-END-DAY.
+           MOVE PR-BUDGET           TO BF-BUDGET.
+           MOVE PR-COST             TO BF-COST.
+           MOVE PR-LEADER-NAME      TO BF-LEADER-NAME.
+           MOVE PR-LEADER-SURNAME   TO BF-LEADER-SURNAME.
+           WRITE BIFEED-LINE FROM BIFEED-DETAIL.
+
+       EXTRACT-HISTORY.
+           READ HISTORY-FILE NEXT
+               AT END SET HISTORY-FILE-AT-END TO TRUE.
+           IF NOT HISTORY-FILE-AT-END
+               PERFORM WRITE-HISTORY-BIFEED-LINE.
+
+       WRITE-HISTORY-BIFEED-LINE.
+           MOVE "H"                 TO BF-SOURCE.
+           MOVE HI-NUMBER           TO BF-NUMBER.
+           MOVE HI-NAME             TO BF-NAME.
+           MOVE HI-STATUS           TO BF-STATUS.
+           MOVE HID-YEAR (1)        TO BF-START-YEAR.
+           MOVE HID-MONTH (1)       TO BF-START-MONTH.
+           MOVE HID-DAY (1)         TO BF-START-DAY.
+           MOVE HID-YEAR (2)        TO BF-END-YEAR.
+           MOVE HID-MONTH (2)       TO BF-END-MONTH.
+           MOVE HID-DAY (2)         TO BF-END-DAY.
+           MOVE HI-BUDGET           TO BF-BUDGET.
+           MOVE HI-COST             TO BF-COST.
+           MOVE HI-LEADER-NAME      TO BF-LEADER-NAME.
+           MOVE HI-LEADER-SURNAME   TO BF-LEADER-SURNAME.
+           WRITE BIFEED-LINE FROM BIFEED-DETAIL.
