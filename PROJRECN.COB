@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJRECN.
+
+      ****************************************
+      * Batch program that reconciles
+      * PROJECT-FILE and HISTORY-FILE. Scans
+      * AUDIT-FILE for projects deleted from
+      * PROJECT-FILE and checks that each one
+      * really did land in HISTORY-FILE
+      * (catching a vanished project from a
+      * failed WRITE-TO-HISTORY), then scans
+      * PROJECT-FILE for any number that also
+      * exists in HISTORY-FILE (a duplicate from
+      * an interrupted close-to-history). Writes
+      * an exception report of anything found.
+      * No operator interaction, intended to run
+      * unattended (e.g. a nightly job).
+      ****************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FCPROJECT.COB".
+           COPY "FCHISTORY.COB".
+           COPY "FCAUDIT.COB".
+           SELECT PRINT-FILE ASSIGN TO "RECONCILE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDPROJECT.COB".
+           COPY "FDHISTORY.COB".
+           COPY "FDAUDIT.COB".
+
+       FD  PRINT-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  PRINT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  AUDIT-FILE-SW            PIC X       VALUE "N".
+           88  AUDIT-FILE-AT-END                VALUE "Y".
+       77  PROJECT-FILE-SW          PIC X       VALUE "N".
+           88  PROJECT-FILE-AT-END              VALUE "Y".
+       77  ORPHAN-COUNT             PIC 9(7)    VALUE ZERO.
+       77  DUPLICATE-COUNT          PIC 9(7)    VALUE ZERO.
+
+       01  DELETED-KEY-TABLE.
+           05  DELETED-KEY-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON DELETED-KEY-COUNT
+                   INDEXED BY DK-IDX.
+               10  DK-NUMBER        PIC X(80).
+       77  DELETED-KEY-COUNT        PIC 9(4)    VALUE ZERO.
+       77  DK-IDX-2                 PIC 9(4)    VALUE ZERO.
+       77  DK-FOUND-SW              PIC X       VALUE "N".
+           88  DK-FOUND                         VALUE "Y".
+
+       01  HEADER-LINE.
+           05  FILLER         PIC X(45)
+               VALUE "Handle Project - Reconciliation exceptions".
+
+       01  ORPHAN-LINE.
+           05  FILLER         PIC X(11)  VALUE "ORPHAN:    ".
+           05  OL-NUMBER      PIC X(80).
+
+       01  DUPLICATE-LINE.
+           05  FILLER         PIC X(11)  VALUE "DUPLICATE: ".
+           05  DL-NUMBER      PIC X(80).
+
+       01  SUMMARY-LINE.
+           05  FILLER         PIC X(29)
+               VALUE "Orphaned project numbers:   ".
+           05  SL-ORPHAN      PIC Z(6)9.
+
+       01  SUMMARY-LINE-2.
+           05  FILLER         PIC X(29)
+               VALUE "Duplicate project numbers:  ".
+           05  SL-DUPLICATE   PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+
+       PERFORM INIT-PROGRAM.
+       PERFORM COLLECT-DELETED-KEYS
+           UNTIL AUDIT-FILE-AT-END.
+       PERFORM CHECK-ORPHANED-KEY
+           VARYING DK-IDX-2 FROM 1 BY 1
+               UNTIL DK-IDX-2 > DELETED-KEY-COUNT.
+       MOVE LOW-VALUES TO PR-NUMBER.
+       START PROJECT-FILE KEY IS NOT LESS THAN PR-NUMBER
+           INVALID KEY SET PROJECT-FILE-AT-END TO TRUE
+       END-START.
+       PERFORM CHECK-DUPLICATE-PROJECT
+           UNTIL PROJECT-FILE-AT-END.
+       PERFORM WRITE-SUMMARY.
+       PERFORM PROGRAM-CLEANUP.
+
+       EXIT PROGRAM.
+
+       INIT-PROGRAM.
+           OPEN INPUT AUDIT-FILE.
+           OPEN INPUT PROJECT-FILE.
+           OPEN INPUT HISTORY-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE ZERO TO DELETED-KEY-COUNT.
+           WRITE PRINT-LINE FROM HEADER-LINE.
+
+       PROGRAM-CLEANUP.
+           CLOSE AUDIT-FILE.
+           CLOSE PROJECT-FILE.
+           CLOSE HISTORY-FILE.
+           CLOSE PRINT-FILE.
+
+       COLLECT-DELETED-KEYS.
+           READ AUDIT-FILE
+               AT END SET AUDIT-FILE-AT-END TO TRUE.
+           IF NOT AUDIT-FILE-AT-END
+              AND AU-FILE = "PROJECT-FILE"
+              AND AU-OPERATION = "DELETE"
+              AND DELETED-KEY-COUNT < 5000
+               ADD 1 TO DELETED-KEY-COUNT
+               MOVE AU-KEY TO DK-NUMBER (DELETED-KEY-COUNT).
+
+       CHECK-ORPHANED-KEY.
+           MOVE "N" TO DK-FOUND-SW.
+           MOVE DK-NUMBER (DK-IDX-2) TO PR-NUMBER.
+           READ PROJECT-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY SET DK-FOUND TO TRUE.
+           IF NOT DK-FOUND
+               MOVE DK-NUMBER (DK-IDX-2) TO HI-NUMBER
+               READ HISTORY-FILE
+                   INVALID KEY PERFORM REPORT-ORPHAN.
+
+       REPORT-ORPHAN.
+           MOVE DK-NUMBER (DK-IDX-2) TO OL-NUMBER.
+           WRITE PRINT-LINE FROM ORPHAN-LINE.
+           ADD 1 TO ORPHAN-COUNT.
+
+       CHECK-DUPLICATE-PROJECT.
+           READ PROJECT-FILE NEXT
+               AT END SET PROJECT-FILE-AT-END TO TRUE.
+           IF NOT PROJECT-FILE-AT-END
+               MOVE PR-NUMBER TO HI-NUMBER
+               READ HISTORY-FILE
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY PERFORM REPORT-DUPLICATE.
+
+       REPORT-DUPLICATE.
+           MOVE PR-NUMBER TO DL-NUMBER.
+           WRITE PRINT-LINE FROM DUPLICATE-LINE.
+           ADD 1 TO DUPLICATE-COUNT.
+
+       WRITE-SUMMARY.
+           MOVE ORPHAN-COUNT TO SL-ORPHAN.
+           WRITE PRINT-LINE FROM SUMMARY-LINE.
+           MOVE DUPLICATE-COUNT TO SL-DUPLICATE.
+           WRITE PRINT-LINE FROM SUMMARY-LINE-2.
