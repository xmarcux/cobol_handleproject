@@ -5,12 +5,26 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY "FCHISTORY.COB".
+           COPY "FCPROJECT.COB".
+           COPY "FCDESCR.COB".
+           COPY "FCAUDIT.COB".
+           COPY "FCCHECKPT.COB"
+               REPLACING CKP-FILENAME-LITERAL BY "HISTVIEW.CKP".
+           COPY "FCPAGESZ.COB".
 
        DATA DIVISION.
        FILE SECTION.
            COPY "FDHISTORY.COB".
+           COPY "FDPROJECT.COB".
+           COPY "FDDESCR.COB".
+           COPY "FDAUDIT.COB".
+           COPY "FDCHECKPT.COB".
+           COPY "FDPAGESZ.COB".
 
        WORKING-STORAGE SECTION.
+       77  CKP-FILE-STATUS    PIC XX       VALUE SPACE.
+       77  CKP-LAST-NUMBER    PIC X(80)    VALUE SPACE.
+       77  ACCEPT-RESUME      PIC X        VALUE SPACE.
        01  CURRENT-DATE.
            05  CD-YEAR        PIC 9(4).
            05  CD-MONTH       PIC 9(2).
@@ -27,28 +41,70 @@
            05  SVD-PROJ-COUNT      PIC Z(6)9      VALUE ZERO.
            05  SVD-NO-LATE         PIC Z(6)9      VALUE ZERO.
            05  SVD-NO-PROFIT       PIC Z(6)9      VALUE ZERO.
-           05  SVD-NO-PROFIT-PRCNT PIC SZZ9.99    VALUE ZERO.
+           05  SVD-NO-PROFIT-PRCNT PIC ZZ9.99-    VALUE ZERO.
            05  SVD-TOT-BUDGET      PIC Z(14)9.99  VALUE ZERO.
            05  SVD-TOT-COST        PIC Z(14)9.99  VALUE ZERO.
-           05  SVD-TOT-PROFIT      PIC Z(14)9.99  VALUE ZERO.
-           05  SVD-PROFIT-PRCNT    PIC SZZ9.99    VALUE ZERO.
+           05  SVD-TOT-PROFIT      PIC Z(14)9.99- VALUE ZERO.
+           05  SVD-PROFIT-PRCNT    PIC ZZ9.99-    VALUE ZERO.
+
+       01  CURRENCY-STATS.
+           05  CURRENCY-ENTRY OCCURS 10 TIMES INDEXED BY CUR-IDX.
+               10  CS-CODE        PIC X(3)      VALUE SPACE.
+               10  CS-COUNT       PIC 9(7)      VALUE ZERO.
+               10  CS-TOT-BUDGET  PIC 9(15)V99  VALUE ZERO.
+               10  CS-TOT-COST    PIC 9(15)V99  VALUE ZERO.
+       77  CURRENCY-COUNT         PIC 99        VALUE ZERO.
+       77  CURRENCY-FOUND-SW      PIC X         VALUE "N".
+           88  CURRENCY-FOUND                   VALUE "Y".
+
+       01  LEADER-STATS.
+           05  LEADER-ENTRY   OCCURS 50 TIMES INDEXED BY LDR-IDX.
+               10  LS-SURNAME     PIC X(80)     VALUE SPACE.
+               10  LS-COUNT       PIC 9(7)      VALUE ZERO.
+               10  LS-NO-LATE     PIC 9(7)      VALUE ZERO.
+               10  LS-NO-PROFIT   PIC 9(7)      VALUE ZERO.
+               10  LS-TOT-BUDGET  PIC 9(15)V99  VALUE ZERO.
+               10  LS-TOT-COST    PIC 9(15)V99  VALUE ZERO.
+       77  LEADER-COUNT           PIC 99        VALUE ZERO.
+       77  LEADER-FOUND-SW        PIC X         VALUE "N".
+           88  LEADER-FOUND                     VALUE "Y".
+
+       01  YEAR-STATS.
+           05  YEAR-ENTRY     OCCURS 50 TIMES INDEXED BY YR-IDX.
+               10  YS-YEAR        PIC 9(4)      VALUE ZERO.
+               10  YS-COUNT       PIC 9(7)      VALUE ZERO.
+               10  YS-NO-LATE     PIC 9(7)      VALUE ZERO.
+               10  YS-NO-PROFIT   PIC 9(7)      VALUE ZERO.
+               10  YS-TOT-BUDGET  PIC 9(15)V99  VALUE ZERO.
+               10  YS-TOT-COST    PIC 9(15)V99  VALUE ZERO.
+       77  YEAR-COUNT             PIC 99        VALUE ZERO.
+       77  YEAR-FOUND-SW          PIC X         VALUE "N".
+           88  YEAR-FOUND                       VALUE "Y".
 
        77  PROJECT-COUNT      PIC 999      VALUE 1.
        77  ACCEPT-DUMMY       PIC X.
        77  ACCEPT-PROJECT-NO  PIC X(80)    VALUE SPACE.
        77  DESC-COUNT         PIC 99       VALUE ZERO.
+       77  ACCEPT-NAME-SEARCH PIC X(80)    VALUE SPACE.
+       77  NAME-MATCH-COUNT   PIC 9(4)     VALUE ZERO.
+       77  NAME-MATCH-TALLY   PIC 9(4)     VALUE ZERO.
+       77  PAGESZ-FILE-STATUS PIC XX       VALUE SPACE.
+       77  PAGE-SIZE          PIC 9(4)     VALUE ZERO.
+       77  DEFAULT-PAGE-SIZE  PIC 9(4)     VALUE 6.
 
        01  SWITCHES.
            05  CANCEL-VIEW-SW PIC X        VALUE "N".
                88  CANCEL-VIEW             VALUE "Y".
+           05  NAME-SEARCH-SW PIC X        VALUE "N".
+               88  NAME-SEARCH-AT-END      VALUE "Y".
 
        01  PROJECT-FILE-SW    PIC X        VALUE "N".
            88  PROJECT-FILE-AT-END         VALUE "Y".
 
        01  DISPLAY-ONE-PROJECT-NO.
-           05  DOP-BUDGET     PIC SZ(9)9.99 VALUE ZERO.
-           05  DOP-COST       PIC SZ(9)9.99 VALUE ZERO.
-           05  DOP-PROFIT     PIC SZ(9)9.99 VALUE ZERO.
+           05  DOP-BUDGET     PIC Z(9)9.99- VALUE ZERO.
+           05  DOP-COST       PIC Z(9)9.99- VALUE ZERO.
+           05  DOP-PROFIT     PIC Z(9)9.99- VALUE ZERO.
 
        01  DISPLAY-PROJECT-NUMBER.
            05  DPN-SYMBOL     PIC X(4)     VALUE "  - ".
@@ -90,19 +146,44 @@
             05  FILLER         PIC X(4)     VALUE SPACE.
             05  UH-LINE        PIC X(68)    VALUE ALL "-".
 
-       PROCEDURE DIVISION.
- 
+       77  ACCEPT-REOPEN       PIC X        VALUE SPACE.
+       77  ARC-IDX             PIC 99       VALUE ZERO.
+       77  DEPT-FILTER         PIC X(10)    VALUE SPACE.
+
+       01  AUDIT-TIMESTAMP.
+           05  AU-TS-DATE      PIC 9(8).
+           05  AU-TS-TIME      PIC 9(8).
+
+       01  AUDIT-CHANGE-INFO.
+           05  AU-CHANGED-FIELD     PIC X(20)   VALUE SPACE.
+           05  AU-BEFORE-VALUE      PIC X(40)   VALUE SPACE.
+           05  AU-AFTER-VALUE       PIC X(40)   VALUE SPACE.
+
+       LINKAGE SECTION.
+       01  OPERATOR-ID-PARM    PIC X(10).
+
+       PROCEDURE DIVISION USING OPERATOR-ID-PARM.
+
        PERFORM INIT-PROGRAM.
+       PERFORM LOAD-PAGE-SIZE.
+       PERFORM GET-DEPT-FILTER.
+       PERFORM LOAD-CHECKPOINT.
+       PERFORM ACCUMULATE-ALL-STATISTICS.
+       PERFORM OFFER-RESUME.
        PERFORM DISPLAY-HEADER.
        PERFORM READ-PROJECT
            UNTIL PROJECT-FILE-AT-END.
-       PERFORM DISPLAY-MENU-EXPLAIN. 
+       PERFORM DISPLAY-MENU-EXPLAIN.
+       PERFORM CLEAR-CHECKPOINT.
        PERFORM PROGRAM-CLEANUP.
 
        EXIT PROGRAM.
 
        INIT-PROGRAM.
-           OPEN INPUT HISTORY-FILE.
+           OPEN I-O HISTORY-FILE.
+           OPEN I-O PROJECT-FILE.
+           OPEN I-O DESCRIPTION-FILE.
+           OPEN EXTEND AUDIT-FILE.
            MOVE 0 TO PROJECT-COUNT.
            MOVE 0 TO SV-PROJ-COUNT.
            MOVE 0 TO SV-NO-LATE.
@@ -119,6 +200,26 @@
 
        PROGRAM-CLEANUP.
            CLOSE HISTORY-FILE.
+           CLOSE PROJECT-FILE.
+           CLOSE DESCRIPTION-FILE.
+           CLOSE AUDIT-FILE.
+
+       LOAD-PAGE-SIZE.
+           MOVE ZERO TO PAGE-SIZE.
+           OPEN INPUT PAGESZ-FILE.
+           IF PAGESZ-FILE-STATUS = "00"
+               READ PAGESZ-FILE INTO PAGE-SIZE
+                   AT END MOVE ZERO TO PAGE-SIZE
+               END-READ
+               CLOSE PAGESZ-FILE.
+           IF PAGE-SIZE = ZERO
+               MOVE DEFAULT-PAGE-SIZE TO PAGE-SIZE.
+
+       GET-DEPT-FILTER.
+           DISPLAY " ".
+           DISPLAY "Filter by department/cost center code:".
+           DISPLAY "(Leave blank to show all departments)".
+           ACCEPT DEPT-FILTER.
 
        DISPLAY-HEADER.
            DISPLAY UNDERLINE-STAR.
@@ -144,22 +245,30 @@
            DISPLAY 
             "To show project details enter project number:".
            DISPLAY "(Enter -1 to get back to main menu)".
+           DISPLAY "(Enter -2 to search by project name)".
            PERFORM GET-PROJECT-NO
                UNTIL CANCEL-VIEW.
 
        READ-PROJECT.
-           IF PROJECT-COUNT NOT = 6
-               READ HISTORY-FILE NEXT
-                   AT END SET PROJECT-FILE-AT-END TO TRUE.
-	       
+           IF PROJECT-COUNT NOT = PAGE-SIZE
+               PERFORM READ-NEXT-MATCHING-PROJECT
+                   WITH TEST AFTER
+                   UNTIL PROJECT-FILE-AT-END
+                      OR DEPT-FILTER = SPACE
+                      OR HI-DEPT-CODE = DEPT-FILTER.
+
            IF NOT PROJECT-FILE-AT-END
-              AND PROJECT-COUNT NOT = 6
+              AND PROJECT-COUNT NOT = PAGE-SIZE
                PERFORM DISPLAY-ONE-PROJECT
 
-           IF PROJECT-COUNT = 6 AND
+           IF PROJECT-COUNT = PAGE-SIZE AND
               NOT PROJECT-FILE-AT-END
                PERFORM DISPLAY-MORE-PROJECTS.
 
+       READ-NEXT-MATCHING-PROJECT.
+           READ HISTORY-FILE NEXT
+               AT END SET PROJECT-FILE-AT-END TO TRUE.
+
        DISPLAY-ONE-PROJECT.
            ADD 1 TO PROJECT-COUNT.
 
@@ -171,7 +280,53 @@
            DISPLAY DISPLAY-PROJECT-NUMBER.
            DISPLAY DISPLAY-PROJECT.
            DISPLAY UNDERLINE-HEAD.
-           PERFORM CALC-STATISTIC.
+           PERFORM SAVE-CHECKPOINT.
+
+       LOAD-CHECKPOINT.
+           MOVE SPACE TO CKP-LAST-NUMBER.
+           OPEN INPUT CKP-FILE.
+           IF CKP-FILE-STATUS = "00"
+               READ CKP-FILE INTO CKP-LAST-NUMBER
+                   AT END MOVE SPACE TO CKP-LAST-NUMBER
+               END-READ
+               CLOSE CKP-FILE.
+
+       OFFER-RESUME.
+           IF CKP-LAST-NUMBER NOT = SPACE
+               DISPLAY "A previous listing was interrupted after".
+               DISPLAY "project: " CKP-LAST-NUMBER.
+               DISPLAY "Resume listing from there? (Y/N):".
+               ACCEPT ACCEPT-RESUME.
+               IF ACCEPT-RESUME = "Y"
+                   MOVE CKP-LAST-NUMBER TO HI-NUMBER
+                   START HISTORY-FILE KEY IS GREATER THAN HI-NUMBER
+                       INVALID KEY SET PROJECT-FILE-AT-END TO TRUE
+               ELSE
+                   MOVE SPACE TO CKP-LAST-NUMBER.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CKP-FILE.
+           MOVE HI-NUMBER TO CKP-RECORD.
+           WRITE CKP-RECORD.
+           CLOSE CKP-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CKP-FILE.
+           CLOSE CKP-FILE.
+
+       ACCUMULATE-ALL-STATISTICS.
+           PERFORM ACCUMULATE-ONE-STATISTIC
+               UNTIL PROJECT-FILE-AT-END.
+           MOVE "N" TO PROJECT-FILE-SW.
+           CLOSE HISTORY-FILE.
+           OPEN I-O HISTORY-FILE.
+
+       ACCUMULATE-ONE-STATISTIC.
+           READ HISTORY-FILE NEXT
+               AT END SET PROJECT-FILE-AT-END TO TRUE.
+           IF NOT PROJECT-FILE-AT-END
+              AND (DEPT-FILTER = SPACE OR HI-DEPT-CODE = DEPT-FILTER)
+               PERFORM CALC-STATISTIC.
 
        DISPLAY-MORE-PROJECTS.
            MOVE 0 TO PROJECT-COUNT.
@@ -184,6 +339,8 @@
            ACCEPT ACCEPT-PROJECT-NO.
            IF ACCEPT-PROJECT-NO = "-1"
                SET CANCEL-VIEW TO TRUE
+           ELSE IF ACCEPT-PROJECT-NO = "-2"
+               PERFORM SEARCH-BY-NAME
            ELSE
                MOVE ACCEPT-PROJECT-NO
                     TO HI-NUMBER
@@ -195,6 +352,36 @@
        READ-KEY-ERROR.
            DISPLAY "Project number not found, please try again ...".
 
+       SEARCH-BY-NAME.
+           DISPLAY "Enter text to search for in project name:".
+           ACCEPT ACCEPT-NAME-SEARCH.
+           IF ACCEPT-NAME-SEARCH = SPACE
+               DISPLAY "No search text entered, please try again ..."
+           ELSE
+               MOVE ZERO TO NAME-MATCH-COUNT
+               MOVE "N" TO NAME-SEARCH-SW
+               MOVE LOW-VALUES TO HI-NUMBER
+               START HISTORY-FILE KEY IS NOT LESS THAN HI-NUMBER
+                   INVALID KEY SET NAME-SEARCH-AT-END TO TRUE
+               END-START
+               DISPLAY " "
+               DISPLAY "Matching projects:"
+               PERFORM CHECK-ONE-NAME-MATCH
+                   UNTIL NAME-SEARCH-AT-END
+               IF NAME-MATCH-COUNT = ZERO
+                   DISPLAY "No projects found matching that text ...".
+
+       CHECK-ONE-NAME-MATCH.
+           READ HISTORY-FILE NEXT
+               AT END SET NAME-SEARCH-AT-END TO TRUE.
+           IF NOT NAME-SEARCH-AT-END
+               MOVE ZERO TO NAME-MATCH-TALLY
+               INSPECT HI-NAME TALLYING NAME-MATCH-TALLY
+                   FOR ALL FUNCTION TRIM (ACCEPT-NAME-SEARCH)
+               IF NAME-MATCH-TALLY > ZERO
+                   DISPLAY HI-NUMBER " - " HI-NAME
+                   ADD 1 TO NAME-MATCH-COUNT.
+
        SHOW-COMPLETE-PROJECT.
            DISPLAY "Project number:".
            DISPLAY HI-NUMBER.
@@ -208,6 +395,14 @@
            DISPLAY HI-LEADER-NAME.
            DISPLAY "Project leader surname:".
            DISPLAY HI-LEADER-SURNAME.
+           IF HICL-ID (1) NOT = SPACE
+               DISPLAY "Co-leader:"
+               DISPLAY HICL-ID (1) " - " HICL-NAME (1) " "
+                   HICL-SURNAME (1).
+           IF HICL-ID (2) NOT = SPACE
+               DISPLAY "Co-leader:"
+               DISPLAY HICL-ID (2) " - " HICL-NAME (2) " "
+                   HICL-SURNAME (2).
            DISPLAY " ".
            DISPLAY "Start date:".
            DISPLAY HI-DATE (1).
@@ -236,8 +431,87 @@
            DISPLAY "Actual profit:".
            DISPLAY DOP-PROFIT.
 
+           DISPLAY " ".
+           DISPLAY "Reopen this project back to active status? (Y/N):".
+           ACCEPT ACCEPT-REOPEN.
+           IF ACCEPT-REOPEN = "Y" OR ACCEPT-REOPEN = "y"
+               PERFORM REOPEN-PROJECT.
+
            PERFORM DISPLAY-MENU.
 
+       REOPEN-PROJECT.
+           MOVE HI-NUMBER          TO PR-NUMBER.
+           MOVE HI-NAME            TO PR-NAME.
+           MOVE HI-LEADER-ID       TO PR-LEADER-ID.
+           MOVE HI-LEADER-NAME     TO PR-LEADER-NAME.
+           MOVE HI-LEADER-SURNAME  TO PR-LEADER-SURNAME.
+           MOVE HICL-ID (1)        TO PRCL-ID (1).
+           MOVE HICL-NAME (1)      TO PRCL-NAME (1).
+           MOVE HICL-SURNAME (1)   TO PRCL-SURNAME (1).
+           MOVE HICL-ID (2)        TO PRCL-ID (2).
+           MOVE HICL-NAME (2)      TO PRCL-NAME (2).
+           MOVE HICL-SURNAME (2)   TO PRCL-SURNAME (2).
+           MOVE HI-DATE (1)        TO PR-DATE (1).
+           MOVE HI-DATE (2)        TO PR-DATE (2).
+           MOVE HI-CURRENCY        TO PR-CURRENCY.
+           MOVE HI-BUDGET          TO PR-BUDGET.
+           MOVE HI-COST            TO PR-COST.
+           MOVE HI-ACTUAL-BUDGET   TO PR-ACTUAL-BUDGET.
+           MOVE HI-ACTUAL-COST     TO PR-ACTUAL-COST.
+           MOVE HI-DEPT-CODE       TO PR-DEPT-CODE.
+           MOVE HI-PARENT-NUMBER   TO PR-PARENT-NUMBER.
+           MOVE "A"                TO PR-STATUS.
+           WRITE PROJECT-RECORD
+               INVALID KEY
+                   DISPLAY
+                   "Error reopening project, number already active"
+               NOT INVALID KEY
+                   MOVE "WRITE" TO AU-OPERATION
+                   MOVE "PROJECT-FILE" TO AU-FILE
+                   MOVE PR-NUMBER TO AU-KEY
+                   MOVE "WHOLE-RECORD" TO AU-CHANGED-FIELD
+                   MOVE SPACE TO AU-BEFORE-VALUE
+                   MOVE PR-NUMBER TO AU-AFTER-VALUE
+                   PERFORM WRITE-AUDIT-RECORD
+                   PERFORM RESTORE-DESCRIPTION-LINES
+                       VARYING ARC-IDX FROM 1 BY 1
+                       UNTIL ARC-IDX > 10
+                   DELETE HISTORY-FILE
+                       INVALID KEY
+                           DISPLAY "Error removing project from history"
+                       NOT INVALID KEY
+                           MOVE "DELETE" TO AU-OPERATION
+                           MOVE "HISTORY-FILE" TO AU-FILE
+                           MOVE HI-NUMBER TO AU-KEY
+                           MOVE "WHOLE-RECORD" TO AU-CHANGED-FIELD
+                           MOVE HI-NUMBER TO AU-BEFORE-VALUE
+                           MOVE SPACE TO AU-AFTER-VALUE
+                           PERFORM WRITE-AUDIT-RECORD
+                   END-DELETE
+                   DISPLAY "Project reopened and moved back to active."
+           END-WRITE.
+
+       RESTORE-DESCRIPTION-LINES.
+           IF HI-DESCRIPTION (ARC-IDX) NOT = SPACE
+               MOVE PR-NUMBER TO DS-NUMBER
+               MOVE ARC-IDX TO DS-SEQ
+               MOVE HI-DESCRIPTION (ARC-IDX) TO DS-TEXT
+               WRITE DESCRIPTION-RECORD
+                   INVALID KEY DISPLAY
+                   "Error restoring description line".
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE AU-TS-DATE TO AU-DATE.
+           MOVE AU-TS-TIME TO AU-TIME.
+           MOVE "HISTVIEW" TO AU-PROGRAM.
+           MOVE OPERATOR-ID-PARM TO AU-OPERATOR.
+           MOVE AU-CHANGED-FIELD TO AU-FIELD-NAME.
+           MOVE AU-BEFORE-VALUE TO AU-OLD-VALUE.
+           MOVE AU-AFTER-VALUE TO AU-NEW-VALUE.
+           WRITE AUDIT-RECORD.
+           MOVE SPACE TO AUDIT-CHANGE-INFO.
+
        SHOW-DESCRIPTION.
            DISPLAY HI-DESCRIPTION (DESC-COUNT).
            ADD 1 TO DESC-COUNT.
@@ -252,10 +526,14 @@
            DISPLAY "Number of projects with negative profit:".
            MOVE SV-NO-PROFIT TO SVD-NO-PROFIT.
            DISPLAY SVD-NO-PROFIT.
-           DISPLAY 
+           DISPLAY
            "Avarage no of projects with negative profit(procent):".
-           COMPUTE SVD-NO-PROFIT-PRCNT = 
-               (SV-NO-PROFIT/SV-PROJ-COUNT)*100.
+           IF SV-PROJ-COUNT = ZERO
+               MOVE ZERO TO SVD-NO-PROFIT-PRCNT
+           ELSE
+               COMPUTE SVD-NO-PROFIT-PRCNT =
+                   (SV-NO-PROFIT/SV-PROJ-COUNT)*100
+           END-IF
            DISPLAY SVD-NO-PROFIT-PRCNT.
            DISPLAY "Total budget for all projects:".
            MOVE SV-TOT-BUDGET TO SVD-TOT-BUDGET.
@@ -267,9 +545,85 @@
            COMPUTE SVD-TOT-PROFIT = SV-TOT-BUDGET - SV-TOT-COST.
            DISPLAY SVD-TOT-PROFIT.
            DISPLAY "Avarage profit per project(procent):".
-           COMPUTE SVD-PROFIT-PRCNT =
-               ((SV-TOT-BUDGET - SV-TOT-COST)/SV-TOT-BUDGET)*100.
+           IF SV-TOT-BUDGET = ZERO
+               MOVE ZERO TO SVD-PROFIT-PRCNT
+           ELSE
+               COMPUTE SVD-PROFIT-PRCNT =
+                   ((SV-TOT-BUDGET - SV-TOT-COST)/SV-TOT-BUDGET)*100
+           END-IF
            DISPLAY SVD-PROFIT-PRCNT.
+           DISPLAY " ".
+           DISPLAY "Totals by currency:".
+           PERFORM SHOW-CURRENCY-TOTAL
+               VARYING CUR-IDX FROM 1 BY 1
+               UNTIL CUR-IDX > CURRENCY-COUNT.
+           DISPLAY " ".
+           DISPLAY "Totals by project leader:".
+           PERFORM SHOW-LEADER-TOTAL
+               VARYING LDR-IDX FROM 1 BY 1
+               UNTIL LDR-IDX > LEADER-COUNT.
+           DISPLAY " ".
+           DISPLAY "Totals by year closed:".
+           DISPLAY
+           "(negative-profit rate trend, oldest to most recent year)".
+           IF YEAR-COUNT NOT = ZERO
+               SORT YEAR-ENTRY ASCENDING KEY YS-YEAR.
+           PERFORM SHOW-YEAR-TOTAL
+               VARYING YR-IDX FROM 1 BY 1
+               UNTIL YR-IDX > YEAR-COUNT.
+
+       SHOW-CURRENCY-TOTAL.
+           DISPLAY CS-CODE (CUR-IDX) " - projects: " NO ADVANCING.
+           MOVE CS-COUNT (CUR-IDX) TO SVD-PROJ-COUNT.
+           DISPLAY SVD-PROJ-COUNT NO ADVANCING.
+           DISPLAY "  budget: " NO ADVANCING.
+           MOVE CS-TOT-BUDGET (CUR-IDX) TO SVD-TOT-BUDGET.
+           DISPLAY SVD-TOT-BUDGET NO ADVANCING.
+           DISPLAY "  cost: " NO ADVANCING.
+           MOVE CS-TOT-COST (CUR-IDX) TO SVD-TOT-COST.
+           DISPLAY SVD-TOT-COST.
+
+       SHOW-LEADER-TOTAL.
+           DISPLAY LS-SURNAME (LDR-IDX) " - projects: " NO ADVANCING.
+           MOVE LS-COUNT (LDR-IDX) TO SVD-PROJ-COUNT.
+           DISPLAY SVD-PROJ-COUNT NO ADVANCING.
+           DISPLAY "  late: " NO ADVANCING.
+           MOVE LS-NO-LATE (LDR-IDX) TO SVD-NO-LATE.
+           DISPLAY SVD-NO-LATE NO ADVANCING.
+           DISPLAY "  negative profit: " NO ADVANCING.
+           MOVE LS-NO-PROFIT (LDR-IDX) TO SVD-NO-PROFIT.
+           DISPLAY SVD-NO-PROFIT NO ADVANCING.
+           DISPLAY "  budget: " NO ADVANCING.
+           MOVE LS-TOT-BUDGET (LDR-IDX) TO SVD-TOT-BUDGET.
+           DISPLAY SVD-TOT-BUDGET NO ADVANCING.
+           DISPLAY "  cost: " NO ADVANCING.
+           MOVE LS-TOT-COST (LDR-IDX) TO SVD-TOT-COST.
+           DISPLAY SVD-TOT-COST.
+
+       SHOW-YEAR-TOTAL.
+           DISPLAY YS-YEAR (YR-IDX) " - projects: " NO ADVANCING.
+           MOVE YS-COUNT (YR-IDX) TO SVD-PROJ-COUNT.
+           DISPLAY SVD-PROJ-COUNT NO ADVANCING.
+           DISPLAY "  late: " NO ADVANCING.
+           MOVE YS-NO-LATE (YR-IDX) TO SVD-NO-LATE.
+           DISPLAY SVD-NO-LATE NO ADVANCING.
+           DISPLAY "  negative profit: " NO ADVANCING.
+           MOVE YS-NO-PROFIT (YR-IDX) TO SVD-NO-PROFIT.
+           DISPLAY SVD-NO-PROFIT NO ADVANCING.
+           DISPLAY "  budget: " NO ADVANCING.
+           MOVE YS-TOT-BUDGET (YR-IDX) TO SVD-TOT-BUDGET.
+           DISPLAY SVD-TOT-BUDGET NO ADVANCING.
+           DISPLAY "  cost: " NO ADVANCING.
+           MOVE YS-TOT-COST (YR-IDX) TO SVD-TOT-COST.
+           DISPLAY SVD-TOT-COST NO ADVANCING.
+           DISPLAY "  negative profit rate(procent): " NO ADVANCING.
+           IF YS-COUNT (YR-IDX) = ZERO
+               MOVE ZERO TO SVD-NO-PROFIT-PRCNT
+           ELSE
+               COMPUTE SVD-NO-PROFIT-PRCNT =
+                   (YS-NO-PROFIT (YR-IDX) / YS-COUNT (YR-IDX)) * 100
+           END-IF
+           DISPLAY SVD-NO-PROFIT-PRCNT.
 
        CALC-STATISTIC.
            ADD 1 TO SV-PROJ-COUNT.
@@ -283,3 +637,90 @@
            ADD HI-ACTUAL-BUDGET TO SV-TOT-BUDGET.
            ADD HI-ACTUAL-COST TO SV-TOT-COST.
 
+           PERFORM ADD-CURRENCY-STATISTIC.
+           PERFORM ADD-LEADER-STATISTIC.
+           PERFORM ADD-YEAR-STATISTIC.
+
+       ADD-CURRENCY-STATISTIC.
+           MOVE "N" TO CURRENCY-FOUND-SW.
+           PERFORM FIND-CURRENCY-ENTRY
+               VARYING CUR-IDX FROM 1 BY 1
+               UNTIL CUR-IDX > CURRENCY-COUNT OR CURRENCY-FOUND.
+
+           IF CURRENCY-FOUND
+               SUBTRACT 1 FROM CUR-IDX
+               ADD 1 TO CS-COUNT (CUR-IDX)
+               ADD HI-ACTUAL-BUDGET TO CS-TOT-BUDGET (CUR-IDX)
+               ADD HI-ACTUAL-COST TO CS-TOT-COST (CUR-IDX)
+           ELSE
+               IF CURRENCY-COUNT < 10
+                   ADD 1 TO CURRENCY-COUNT
+                   MOVE HI-CURRENCY TO CS-CODE (CURRENCY-COUNT)
+                   ADD 1 TO CS-COUNT (CURRENCY-COUNT)
+                   ADD HI-ACTUAL-BUDGET TO
+                       CS-TOT-BUDGET (CURRENCY-COUNT)
+                   ADD HI-ACTUAL-COST TO
+                       CS-TOT-COST (CURRENCY-COUNT).
+
+       FIND-CURRENCY-ENTRY.
+           IF CS-CODE (CUR-IDX) = HI-CURRENCY
+               SET CURRENCY-FOUND TO TRUE.
+
+       ADD-LEADER-STATISTIC.
+           MOVE "N" TO LEADER-FOUND-SW.
+           PERFORM FIND-LEADER-ENTRY
+               VARYING LDR-IDX FROM 1 BY 1
+               UNTIL LDR-IDX > LEADER-COUNT OR LEADER-FOUND.
+
+           IF LEADER-FOUND
+               SUBTRACT 1 FROM LDR-IDX
+           ELSE
+               IF LEADER-COUNT < 50
+                   ADD 1 TO LEADER-COUNT
+                   MOVE LEADER-COUNT TO LDR-IDX
+                   MOVE HI-LEADER-SURNAME TO LS-SURNAME (LDR-IDX)
+               ELSE
+                   MOVE ZERO TO LDR-IDX.
+
+           IF LDR-IDX NOT = ZERO
+               ADD 1 TO LS-COUNT (LDR-IDX)
+               IF HI-ACTUAL-END-DATE > HI-DATE (2)
+                   ADD 1 TO LS-NO-LATE (LDR-IDX)
+               IF HI-ACTUAL-BUDGET < HI-ACTUAL-COST
+                   ADD 1 TO LS-NO-PROFIT (LDR-IDX)
+               ADD HI-ACTUAL-BUDGET TO LS-TOT-BUDGET (LDR-IDX)
+               ADD HI-ACTUAL-COST TO LS-TOT-COST (LDR-IDX).
+
+       FIND-LEADER-ENTRY.
+           IF LS-SURNAME (LDR-IDX) = HI-LEADER-SURNAME
+               SET LEADER-FOUND TO TRUE.
+
+       ADD-YEAR-STATISTIC.
+           MOVE "N" TO YEAR-FOUND-SW.
+           PERFORM FIND-YEAR-ENTRY
+               VARYING YR-IDX FROM 1 BY 1
+               UNTIL YR-IDX > YEAR-COUNT OR YEAR-FOUND.
+
+           IF YEAR-FOUND
+               SUBTRACT 1 FROM YR-IDX
+           ELSE
+               IF YEAR-COUNT < 50
+                   ADD 1 TO YEAR-COUNT
+                   MOVE YEAR-COUNT TO YR-IDX
+                   MOVE HID-END-YEAR TO YS-YEAR (YR-IDX)
+               ELSE
+                   MOVE ZERO TO YR-IDX.
+
+           IF YR-IDX NOT = ZERO
+               ADD 1 TO YS-COUNT (YR-IDX)
+               IF HI-ACTUAL-END-DATE > HI-DATE (2)
+                   ADD 1 TO YS-NO-LATE (YR-IDX)
+               IF HI-ACTUAL-BUDGET < HI-ACTUAL-COST
+                   ADD 1 TO YS-NO-PROFIT (YR-IDX)
+               ADD HI-ACTUAL-BUDGET TO YS-TOT-BUDGET (YR-IDX)
+               ADD HI-ACTUAL-COST TO YS-TOT-COST (YR-IDX).
+
+       FIND-YEAR-ENTRY.
+           IF YS-YEAR (YR-IDX) = HID-END-YEAR
+               SET YEAR-FOUND TO TRUE.
+
