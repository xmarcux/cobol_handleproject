@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEAMADD.
+
+      ****************************
+      * Program adds team members
+      * to a project's roster in
+      * TEAM-FILE. Control is
+      * returned to calling program.
+      ****************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FCPROJECT.COB".
+           COPY "FCTEAM.COB".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDPROJECT.COB".
+           COPY "FDTEAM.COB".
+
+       WORKING-STORAGE SECTION.
+       77  ACCEPT-PROJECT-NO    PIC X(80)      VALUE SPACE.
+       77  ACCEPT-PERSON-NAME   PIC X(60)      VALUE SPACE.
+       77  ACCEPT-ROLE          PIC X(30)      VALUE SPACE.
+       77  NEXT-SEQ             PIC 9(4)       VALUE ZERO.
+
+       01  SWITCHES.
+           05  CANCEL-ADD-SW    PIC X          VALUE "N".
+               88  CANCEL-ADD                  VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       PERFORM INIT-PROGRAM.
+       PERFORM ADD-TEAM-MEMBER
+           UNTIL CANCEL-ADD.
+       PERFORM PROGRAM-CLEANUP.
+
+       EXIT PROGRAM.
+
+       INIT-PROGRAM.
+           OPEN INPUT PROJECT-FILE.
+           OPEN I-O TEAM-FILE.
+           MOVE "N" TO CANCEL-ADD-SW.
+
+       PROGRAM-CLEANUP.
+           CLOSE PROJECT-FILE.
+           CLOSE TEAM-FILE.
+
+       ADD-TEAM-MEMBER.
+           DISPLAY " ".
+           DISPLAY "********************************".
+           DISPLAY "*      Add team member        *".
+           DISPLAY "********************************".
+           DISPLAY "Enter project number:".
+           DISPLAY "(Enter -1 to return to main menu)".
+           ACCEPT ACCEPT-PROJECT-NO.
+           IF ACCEPT-PROJECT-NO = "-1"
+               SET CANCEL-ADD TO TRUE
+           ELSE
+               MOVE ACCEPT-PROJECT-NO TO PR-NUMBER
+               READ PROJECT-FILE
+                   INVALID KEY DISPLAY
+                       "Project number not found, try again ..."
+                   NOT INVALID KEY
+                       PERFORM GET-TEAM-MEMBER-INFO.
+
+       GET-TEAM-MEMBER-INFO.
+           DISPLAY "Enter team member name:".
+           ACCEPT ACCEPT-PERSON-NAME.
+           DISPLAY "Enter team member role:".
+           ACCEPT ACCEPT-ROLE.
+           PERFORM FIND-NEXT-SEQ.
+           MOVE PR-NUMBER TO TM-NUMBER.
+           MOVE NEXT-SEQ TO TM-SEQ.
+           MOVE ACCEPT-PERSON-NAME TO TM-PERSON-NAME.
+           MOVE ACCEPT-ROLE TO TM-ROLE.
+           WRITE TEAM-RECORD
+               INVALID KEY DISPLAY "Error adding team member".
+           DISPLAY "Team member added.".
+
+       FIND-NEXT-SEQ.
+           MOVE PR-NUMBER TO TM-NUMBER.
+           MOVE ZERO TO TM-SEQ.
+           MOVE ZERO TO NEXT-SEQ.
+           START TEAM-FILE KEY IS NOT LESS THAN TM-KEY
+               INVALID KEY CONTINUE.
+           PERFORM COUNT-ONE-TEAM-MEMBER
+               UNTIL TM-NUMBER NOT = PR-NUMBER.
+           ADD 1 TO NEXT-SEQ.
+
+       COUNT-ONE-TEAM-MEMBER.
+           READ TEAM-FILE NEXT
+               AT END MOVE SPACE TO TM-NUMBER.
+           IF TM-NUMBER = PR-NUMBER
+               ADD 1 TO NEXT-SEQ.
