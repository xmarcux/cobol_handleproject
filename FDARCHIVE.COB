@@ -0,0 +1,39 @@
+       FD  ARCHIVE-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  ARCHIVE-RECORD.
+           05  AR-NUMBER            PIC X(80).
+           05  AR-NAME              PIC X(80).
+           05  AR-DESCRIPTION       PIC X(80)  OCCURS 10 TIMES.
+           05  AR-LEADER-ID         PIC X(10).
+           05  AR-LEADER-NAME       PIC X(80).
+           05  AR-LEADER-SURNAME    PIC X(80).
+           05  AR-CO-LEADER                    OCCURS 2 TIMES.
+               10  ARCL-ID          PIC X(10).
+               10  ARCL-NAME        PIC X(80).
+               10  ARCL-SURNAME     PIC X(80).
+           05  AR-DATE                         OCCURS 2 TIMES.
+               10  ARD-YEAR         PIC 9(4).
+               10  ARD-MONTH        PIC 9(2).
+               10  ARD-DAY          PIC 9(2).
+           05  AR-CURRENCY          PIC X(3)    VALUE "NOK".
+           05  AR-BUDGET            PIC S9(10)V99.
+           05  AR-COST              PIC S9(10)V99.
+           05  AR-ACTUAL-BUDGET     PIC S9(10)V99.
+           05  AR-ACTUAL-COST       PIC S9(10)V99.
+           05  AR-ACTUAL-END-DATE.
+               10  ARD-END-YEAR     PIC 9(4).
+               10  ARD-END-MONTH    PIC 9(2).
+               10  ARD-END-DAY      PIC 9(2).
+           05  AR-STATUS            PIC X       VALUE "A".
+               88  AR-STATUS-ACTIVE             VALUE "A".
+               88  AR-STATUS-ON-HOLD            VALUE "H".
+               88  AR-STATUS-CANCELLED          VALUE "C".
+               88  AR-STATUS-NOT-STARTED        VALUE "N".
+           05  AR-DEPT-CODE         PIC X(10)   VALUE SPACE.
+           05  AR-CLOSE-TYPE        PIC X       VALUE "M".
+               88  AR-CLOSED-MANUALLY           VALUE "M".
+               88  AR-CLOSED-AUTOMATIC          VALUE "A".
+           05  AR-ARCHIVED-DATE.
+               10  ARD-ARCH-YEAR    PIC 9(4).
+               10  ARD-ARCH-MONTH   PIC 9(2).
+               10  ARD-ARCH-DAY     PIC 9(2).
