@@ -0,0 +1,31 @@
+       FD  DELETED-PROJECT-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  DELETED-PROJECT-RECORD.
+           05  DX-NUMBER            PIC X(80).
+           05  DX-NAME              PIC X(80).
+           05  DX-DESCRIPTION       PIC X(80)  OCCURS 10 TIMES.
+           05  DX-LEADER-ID         PIC X(10).
+           05  DX-LEADER-NAME       PIC X(80).
+           05  DX-LEADER-SURNAME    PIC X(80).
+           05  DX-CO-LEADER                    OCCURS 2 TIMES.
+               10  DXCL-ID          PIC X(10).
+               10  DXCL-NAME        PIC X(80).
+               10  DXCL-SURNAME     PIC X(80).
+           05  DX-DATE                         OCCURS 2 TIMES.
+               10  DXD-YEAR         PIC 9(4).
+               10  DXD-MONTH        PIC 9(2).
+               10  DXD-DAY          PIC 9(2).
+           05  DX-CURRENCY          PIC X(3)    VALUE "NOK".
+           05  DX-BUDGET            PIC S9(10)V99.
+           05  DX-COST              PIC S9(10)V99.
+           05  DX-ACTUAL-BUDGET     PIC S9(10)V99.
+           05  DX-ACTUAL-COST       PIC S9(10)V99.
+           05  DX-STATUS            PIC X       VALUE "N".
+               88  DX-STATUS-ACTIVE             VALUE "A".
+               88  DX-STATUS-ON-HOLD            VALUE "H".
+               88  DX-STATUS-CANCELLED          VALUE "C".
+               88  DX-STATUS-NOT-STARTED        VALUE "N".
+           05  DX-DELETED-DATE.
+               10  DXD-DEL-YEAR     PIC 9(4).
+               10  DXD-DEL-MONTH    PIC 9(2).
+               10  DXD-DEL-DAY      PIC 9(2).
