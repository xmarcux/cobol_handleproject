@@ -0,0 +1,3 @@
+           SELECT OVRDCUT-FILE ASSIGN TO "OVERDUE.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OVRDCUT-FILE-STATUS.
