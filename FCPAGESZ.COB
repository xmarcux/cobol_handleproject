@@ -0,0 +1,3 @@
+           SELECT PAGESZ-FILE ASSIGN TO "PAGESIZE.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAGESZ-FILE-STATUS.
