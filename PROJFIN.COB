@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJFIN.
+
+      ****************************************
+      * Batch program that writes a fixed-
+      * format extract of project number,
+      * budget, cost and variance for every
+      * PROJECT-FILE and HISTORY-FILE record,
+      * for the finance system's nightly
+      * import. No operator interaction.
+      ****************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FCPROJECT.COB".
+           COPY "FCHISTORY.COB".
+           SELECT FINANCE-FILE ASSIGN TO "FINANCE_EXTRACT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDPROJECT.COB".
+           COPY "FDHISTORY.COB".
+
+       FD  FINANCE-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  FINANCE-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  PROJECT-FILE-SW          PIC X       VALUE "N".
+           88  PROJECT-FILE-AT-END              VALUE "Y".
+       01  HISTORY-FILE-SW          PIC X       VALUE "N".
+           88  HISTORY-FILE-AT-END              VALUE "Y".
+
+       01  FINANCE-DETAIL.
+           05  FD-SOURCE      PIC X(1).
+           05  FILLER         PIC X         VALUE SPACE.
+           05  FD-NUMBER      PIC X(15).
+           05  FILLER         PIC X         VALUE SPACE.
+           05  FD-CURRENCY    PIC X(3).
+           05  FILLER         PIC X         VALUE SPACE.
+           05  FD-BUDGET      PIC S9(10)V99.
+           05  FILLER         PIC X         VALUE SPACE.
+           05  FD-COST        PIC S9(10)V99.
+           05  FILLER         PIC X         VALUE SPACE.
+           05  FD-VARIANCE    PIC S9(10)V99.
+
+       01  VARIANCE-AMOUNT          PIC S9(10)V99.
+
+       PROCEDURE DIVISION.
+
+       PERFORM INIT-PROGRAM.
+       PERFORM EXTRACT-PROJECT
+           UNTIL PROJECT-FILE-AT-END.
+       PERFORM EXTRACT-HISTORY
+           UNTIL HISTORY-FILE-AT-END.
+       PERFORM PROGRAM-CLEANUP.
+
+       EXIT PROGRAM.
+
+       INIT-PROGRAM.
+           OPEN INPUT PROJECT-FILE.
+           OPEN INPUT HISTORY-FILE.
+           OPEN OUTPUT FINANCE-FILE.
+           MOVE "N" TO PROJECT-FILE-SW.
+           MOVE "N" TO HISTORY-FILE-SW.
+
+       PROGRAM-CLEANUP.
+           CLOSE PROJECT-FILE.
+           CLOSE HISTORY-FILE.
+           CLOSE FINANCE-FILE.
+
+       EXTRACT-PROJECT.
+           READ PROJECT-FILE NEXT
+               AT END SET PROJECT-FILE-AT-END TO TRUE.
+           IF NOT PROJECT-FILE-AT-END
+               PERFORM WRITE-PROJECT-FINANCE-LINE.
+
+       WRITE-PROJECT-FINANCE-LINE.
+           COMPUTE VARIANCE-AMOUNT = PR-BUDGET - PR-COST.
+           MOVE "P"           TO FD-SOURCE.
+           MOVE PR-NUMBER     TO FD-NUMBER.
+           MOVE PR-CURRENCY   TO FD-CURRENCY.
+           MOVE PR-BUDGET     TO FD-BUDGET.
+           MOVE PR-COST       TO FD-COST.
+           MOVE VARIANCE-AMOUNT TO FD-VARIANCE.
+           WRITE FINANCE-LINE FROM FINANCE-DETAIL.
+
+       EXTRACT-HISTORY.
+           READ HISTORY-FILE NEXT
+               AT END SET HISTORY-FILE-AT-END TO TRUE.
+           IF NOT HISTORY-FILE-AT-END
+               PERFORM WRITE-HISTORY-FINANCE-LINE.
+
+       WRITE-HISTORY-FINANCE-LINE.
+           COMPUTE VARIANCE-AMOUNT = HI-BUDGET - HI-COST.
+           MOVE "H"           TO FD-SOURCE.
+           MOVE HI-NUMBER     TO FD-NUMBER.
+           MOVE HI-CURRENCY   TO FD-CURRENCY.
+           MOVE HI-BUDGET     TO FD-BUDGET.
+           MOVE HI-COST       TO FD-COST.
+           MOVE VARIANCE-AMOUNT TO FD-VARIANCE.
+           WRITE FINANCE-LINE FROM FINANCE-DETAIL.
