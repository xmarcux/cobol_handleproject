@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJRPT.
+
+      ****************************************
+      * Batch program that writes a paged,
+      * printable listing of all projects in
+      * PROJECT-FILE to a line sequential
+      * print file. No operator interaction,
+      * intended to run unattended and be
+      * printed or emailed afterwards.
+      ****************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FCPROJECT.COB".
+           SELECT PRINT-FILE ASSIGN TO "PROJECT_REPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDPROJECT.COB".
+
+       FD  PRINT-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  PRINT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  PAGE-NUMBER              PIC 9(4)    VALUE 1.
+       77  LINE-COUNT               PIC 99      VALUE ZERO.
+       77  LINES-PER-PAGE           PIC 99      VALUE 40.
+
+       01  PROJECT-FILE-SW          PIC X       VALUE "N".
+           88  PROJECT-FILE-AT-END              VALUE "Y".
+
+       01  HEADER-LINE-1.
+           05  FILLER         PIC X(44)
+               VALUE "Handle Project - Active project listing".
+           05  FILLER         PIC X(20)     VALUE SPACE.
+           05  HL-PAGE-LABEL  PIC X(6)      VALUE "Page: ".
+           05  HL-PAGE-NO     PIC ZZZ9.
+
+       01  HEADER-LINE-2.
+           05  FILLER         PIC X(15)     VALUE "Project number".
+           05  FILLER         PIC X         VALUE SPACE.
+           05  FILLER         PIC X(25)     VALUE "Name".
+           05  FILLER         PIC X         VALUE SPACE.
+           05  FILLER         PIC X(3)      VALUE "St.".
+           05  FILLER         PIC X         VALUE SPACE.
+           05  FILLER         PIC X(10)     VALUE "Start date".
+           05  FILLER         PIC X         VALUE SPACE.
+           05  FILLER         PIC X(10)     VALUE "End date".
+           05  FILLER         PIC X         VALUE SPACE.
+           05  FILLER         PIC X(12)     VALUE "Budget".
+
+       01  UNDERLINE-LINE     PIC X(80)     VALUE ALL "-".
+
+       01  DETAIL-LINE.
+           05  DL-NUMBER      PIC X(15).
+           05  FILLER         PIC X         VALUE SPACE.
+           05  DL-NAME        PIC X(25).
+           05  FILLER         PIC X         VALUE SPACE.
+           05  DL-STATUS      PIC X(3).
+           05  FILLER         PIC X         VALUE SPACE.
+           05  DL-START       PIC 9(8).
+           05  FILLER         PIC X(3)      VALUE SPACE.
+           05  DL-END         PIC 9(8).
+           05  FILLER         PIC X(3)      VALUE SPACE.
+           05  DL-BUDGET      PIC Z(9)9.99-.
+
+       01  FOOTER-LINE.
+           05  FILLER         PIC X(12)     VALUE "End of page ".
+           05  FL-PAGE-NO     PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+
+       PERFORM INIT-PROGRAM.
+       PERFORM WRITE-PAGE-HEADER.
+       PERFORM PROCESS-PROJECT
+           UNTIL PROJECT-FILE-AT-END.
+       IF LINE-COUNT > 0
+           PERFORM WRITE-PAGE-FOOTER.
+       PERFORM PROGRAM-CLEANUP.
+
+       EXIT PROGRAM.
+
+       INIT-PROGRAM.
+           OPEN INPUT PROJECT-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE "N" TO PROJECT-FILE-SW.
+           MOVE 1 TO PAGE-NUMBER.
+           MOVE ZERO TO LINE-COUNT.
+
+       PROGRAM-CLEANUP.
+           CLOSE PROJECT-FILE.
+           CLOSE PRINT-FILE.
+
+       PROCESS-PROJECT.
+           READ PROJECT-FILE NEXT
+               AT END SET PROJECT-FILE-AT-END TO TRUE.
+           IF NOT PROJECT-FILE-AT-END
+               PERFORM WRITE-DETAIL-LINE.
+
+       WRITE-DETAIL-LINE.
+           IF LINE-COUNT >= LINES-PER-PAGE
+               PERFORM WRITE-PAGE-FOOTER
+               ADD 1 TO PAGE-NUMBER
+               PERFORM WRITE-PAGE-HEADER.
+
+           MOVE PR-NUMBER   TO DL-NUMBER.
+           MOVE PR-NAME     TO DL-NAME.
+           MOVE PR-STATUS   TO DL-STATUS.
+           MOVE PR-DATE (1) TO DL-START.
+           MOVE PR-DATE (2) TO DL-END.
+           MOVE PR-BUDGET   TO DL-BUDGET.
+           WRITE PRINT-LINE FROM DETAIL-LINE.
+           ADD 1 TO LINE-COUNT.
+
+       WRITE-PAGE-HEADER.
+           MOVE PAGE-NUMBER TO HL-PAGE-NO.
+           WRITE PRINT-LINE FROM HEADER-LINE-1.
+           WRITE PRINT-LINE FROM UNDERLINE-LINE.
+           WRITE PRINT-LINE FROM HEADER-LINE-2.
+           WRITE PRINT-LINE FROM UNDERLINE-LINE.
+           MOVE ZERO TO LINE-COUNT.
+
+       WRITE-PAGE-FOOTER.
+           MOVE PAGE-NUMBER TO FL-PAGE-NO.
+           WRITE PRINT-LINE FROM UNDERLINE-LINE.
+           WRITE PRINT-LINE FROM FOOTER-LINE.
