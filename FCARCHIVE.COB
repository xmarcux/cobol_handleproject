@@ -0,0 +1,4 @@
+           SELECT ARCHIVE-FILE ASSIGN TO "ARCHIVE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AR-NUMBER.
