@@ -0,0 +1,3 @@
+           SELECT PRJCTR-FILE ASSIGN TO "PROJNUM.CTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRJCTR-FILE-STATUS.
