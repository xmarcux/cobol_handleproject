@@ -15,25 +15,80 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY "FCPROJECT.COB".
+           COPY "FCAUDIT.COB".
+           COPY "FCDESCR.COB".
+           COPY "FCEMPLOYEE.COB".
+           COPY "FCPRJCTR.COB".
 
        DATA DIVISION.
        FILE SECTION.
            COPY "FDPROJECT.COB".
+           COPY "FDAUDIT.COB".
+           COPY "FDDESCR.COB".
+           COPY "FDEMPLOYEE.COB".
+           COPY "FDPRJCTR.COB".
 
        WORKING-STORAGE SECTION.
        77  ACCEPT-DATA             PIC X(80)      VALUE SPACE.
        77  ACCEPT-NUM-DATA         PIC S9(10)V99  VALUE ZERO.
-       77  DESC-ROWS               PIC 99         VALUE ZERO.
+       77  DESC-ROWS               PIC 9(4)       VALUE ZERO.
+       01  DESCRIPTION-BUFFER.
+           05  DESC-LINE           OCCURS 1 TO 500 TIMES
+                   DEPENDING ON DESC-ROWS
+                   INDEXED BY DESC-IDX
+               PIC X(80).
        01  VALID-DATA-SW           PIC X          VALUE "N".
            88  VALID-DATA                         VALUE "Y".
        01  GET-START-DATE-SW       PIC X          VALUE "Y".
            88  GET-START-DATE                     VALUE "Y".
+       01  CLONE-SW                PIC X          VALUE "N".
+           88  CLONE-REQUESTED                    VALUE "Y".
+       77  CLONE-SOURCE-NUMBER     PIC X(80)      VALUE SPACE.
+       77  NEW-PR-NUMBER           PIC X(80)      VALUE SPACE.
+       77  CO-LEADER-IDX           PIC 9          VALUE ZERO.
+
+       77  PRJCTR-FILE-STATUS      PIC XX         VALUE SPACE.
+       77  NEXT-PROJECT-NUMBER     PIC 9(10)      VALUE ZERO.
+       01  GENERATED-PROJECT-NUMBER.
+           05  GPN-PREFIX           PIC X         VALUE "P".
+           05  GPN-DIGITS           PIC 9(9)      VALUE ZERO.
+
+       01  AUDIT-TIMESTAMP.
+           05  AU-TS-DATE           PIC 9(8).
+           05  AU-TS-TIME           PIC 9(8).
+
+       01  AUDIT-CHANGE-INFO.
+           05  AU-CHANGED-FIELD     PIC X(20)   VALUE SPACE.
+           05  AU-BEFORE-VALUE      PIC X(40)   VALUE SPACE.
+           05  AU-AFTER-VALUE       PIC X(40)   VALUE SPACE.
+
+       01  SAVE-PROJECT-FIELDS.
+           05  SAVE-PR-NAME             PIC X(80).
+           05  SAVE-PR-LEADER-ID        PIC X(10).
+           05  SAVE-PR-LEADER-NAME      PIC X(80).
+           05  SAVE-PR-LEADER-SURNAME   PIC X(80).
+           05  SAVE-PR-CO-LEADER                    OCCURS 2 TIMES.
+               10  SAVE-PRCL-ID         PIC X(10).
+               10  SAVE-PRCL-NAME       PIC X(80).
+               10  SAVE-PRCL-SURNAME    PIC X(80).
+           05  SAVE-PR-DATE                         OCCURS 2 TIMES.
+               10  SAVE-PRD-YEAR        PIC 9(4).
+               10  SAVE-PRD-MONTH       PIC 9(2).
+               10  SAVE-PRD-DAY         PIC 9(2).
+           05  SAVE-PR-CURRENCY         PIC X(3).
+           05  SAVE-PR-ACTUAL-BUDGET    PIC S9(10)V99.
+           05  SAVE-PR-ACTUAL-COST      PIC S9(10)V99.
+           05  SAVE-PR-STATUS           PIC X.
+           05  SAVE-PR-PERCENT-COMPLETE PIC 999.
+           05  SAVE-PR-DEPT-CODE        PIC X(10).
+           05  SAVE-PR-LOCKED-BY        PIC X(10).
 
        LINKAGE SECTION.
        01  CANCEL-INPUT-SW          PIC X.
            88  CANCEL-INPUT                       VALUE "Y".
+       01  OPERATOR-ID-PARM         PIC X(10).
 
-       PROCEDURE DIVISION USING CANCEL-INPUT-SW.
+       PROCEDURE DIVISION USING CANCEL-INPUT-SW OPERATOR-ID-PARM.
 
        PERFORM INIT-INPUT.
        PERFORM DISPLAY-MENU.
@@ -50,12 +105,24 @@
            MOVE ZERO TO DESC-ROWS.
            MOVE "N" TO VALID-DATA-SW.
            MOVE "N" TO CANCEL-INPUT-SW.
+           MOVE "N" TO CLONE-SW.
+           MOVE SPACE TO CLONE-SOURCE-NUMBER.
            MOVE 0 TO PR-ACTUAL-COST.
            MOVE 0 TO PR-ACTUAL-BUDGET.
+           MOVE "N" TO PR-STATUS.
+           MOVE SPACE TO PRCL-ID (1) PRCL-NAME (1) PRCL-SURNAME (1)
+               PRCL-ID (2) PRCL-NAME (2) PRCL-SURNAME (2).
+           MOVE SPACE TO PR-PARENT-NUMBER.
            OPEN I-O PROJECT-FILE.
+           OPEN I-O DESCRIPTION-FILE.
+           OPEN INPUT EMPLOYEE-FILE.
+           OPEN EXTEND AUDIT-FILE.
 
        EXIT-PROGRAM.
            CLOSE PROJECT-FILE.
+           CLOSE DESCRIPTION-FILE.
+           CLOSE EMPLOYEE-FILE.
+           CLOSE AUDIT-FILE.
 
        DISPLAY-MENU.
            DISPLAY "".
@@ -68,35 +135,101 @@
            DISPLAY "******************************".
 
        GET-PROJECT-INFO.
-           PERFORM GET-PROJECT-NUMBER.
+           PERFORM GET-CLONE-SOURCE.
            IF NOT CANCEL-INPUT
+               PERFORM GET-PROJECT-NUMBER.
+           IF NOT CANCEL-INPUT AND CLONE-REQUESTED
+               PERFORM APPLY-CLONE-SOURCE.
+           IF NOT CANCEL-INPUT AND NOT CLONE-REQUESTED
                PERFORM GET-PROJECT-NAME
                    UNTIL VALID-DATA.
-           IF NOT CANCEL-INPUT
+           IF NOT CANCEL-INPUT AND NOT CLONE-REQUESTED
                PERFORM GET-PROJECT-DESCRIPTION.
-           IF NOT CANCEL-INPUT
-               PERFORM GET-PROJECT-FIRST-NAME.
-           IF NOT CANCEL-INPUT
-               PERFORM GET-PROJECT-SURNAME.
+           IF NOT CANCEL-INPUT AND NOT CLONE-REQUESTED
+               MOVE "N" TO VALID-DATA-SW
+               PERFORM GET-PROJECT-LEADER
+                   UNTIL CANCEL-INPUT OR VALID-DATA.
+           IF NOT CANCEL-INPUT AND NOT CLONE-REQUESTED
+               PERFORM GET-CO-LEADERS
+                   VARYING CO-LEADER-IDX FROM 1 BY 1
+                   UNTIL CANCEL-INPUT OR CO-LEADER-IDX > 2.
            IF NOT CANCEL-INPUT
                PERFORM GET-PROJECT-START-DATE.
            IF NOT CANCEL-INPUT
                PERFORM GET-PROJECT-END-DATE.
-           IF NOT CANCEL-INPUT
+           IF NOT CANCEL-INPUT AND NOT CLONE-REQUESTED
+               PERFORM GET-PROJECT-CURRENCY.
+           IF NOT CANCEL-INPUT AND NOT CLONE-REQUESTED
+               PERFORM GET-PROJECT-DEPT-CODE.
+           IF NOT CANCEL-INPUT AND NOT CLONE-REQUESTED
+               PERFORM GET-PROJECT-PARENT.
+           IF NOT CANCEL-INPUT AND NOT CLONE-REQUESTED
                PERFORM GET-PROJECT-BUDGET.
-           IF NOT CANCEL-INPUT
+           IF NOT CANCEL-INPUT AND NOT CLONE-REQUESTED
                PERFORM GET-PROJECT-COST.
 
-       GET-PROJECT-NUMBER.
-           DISPLAY "Enter project number:".
+       GET-CLONE-SOURCE.
+           DISPLAY "Clone an existing project as a template?".
+           DISPLAY "Enter its project number, or leave blank".
+           DISPLAY "for a new project from scratch:".
            ACCEPT ACCEPT-DATA.
            PERFORM CHECK-CANCEL-INPUT.
-           IF NOT CANCEL-INPUT
+           IF NOT CANCEL-INPUT AND ACCEPT-DATA NOT = SPACE
+                   AND ACCEPT-DATA NOT = LOW-VALUE
                MOVE ACCEPT-DATA TO PR-NUMBER
                READ PROJECT-FILE
-                   INVALID KEY CONTINUE
-                   NOT INVALID KEY 
-                       PERFORM PROJECT-NUMBER-EXIST.
+                   INVALID KEY
+                       DISPLAY "Project number not found, try again."
+                       PERFORM GET-CLONE-SOURCE
+                   NOT INVALID KEY
+                       MOVE PR-NUMBER TO CLONE-SOURCE-NUMBER
+                       SET CLONE-REQUESTED TO TRUE.
+
+       APPLY-CLONE-SOURCE.
+           MOVE PR-NUMBER TO NEW-PR-NUMBER.
+           MOVE CLONE-SOURCE-NUMBER TO PR-NUMBER.
+           READ PROJECT-FILE
+               INVALID KEY CONTINUE
+           END-READ.
+           MOVE NEW-PR-NUMBER TO PR-NUMBER.
+           MOVE ZERO TO PR-ACTUAL-BUDGET.
+           MOVE ZERO TO PR-ACTUAL-COST.
+           MOVE "N" TO PR-STATUS.
+           MOVE ZERO TO PR-PERCENT-COMPLETE.
+           MOVE SPACE TO PR-LOCKED-BY.
+           PERFORM LOAD-CLONE-DESCRIPTION-LINES.
+
+       LOAD-CLONE-DESCRIPTION-LINES.
+           MOVE ZERO TO DESC-ROWS.
+           MOVE CLONE-SOURCE-NUMBER TO DS-NUMBER.
+           MOVE ZERO TO DS-SEQ.
+           START DESCRIPTION-FILE KEY IS NOT LESS THAN DS-KEY
+               INVALID KEY MOVE SPACE TO DS-NUMBER.
+           PERFORM LOAD-ONE-CLONE-DESCRIPTION-LINE
+               UNTIL DS-NUMBER NOT = CLONE-SOURCE-NUMBER
+                  OR DESC-ROWS >= 500.
+
+       LOAD-ONE-CLONE-DESCRIPTION-LINE.
+           READ DESCRIPTION-FILE NEXT
+               AT END MOVE SPACE TO DS-NUMBER.
+           IF DS-NUMBER = CLONE-SOURCE-NUMBER
+               ADD 1 TO DESC-ROWS
+               MOVE DS-TEXT TO DESC-LINE (DESC-ROWS).
+
+       GET-PROJECT-NUMBER.
+           DISPLAY "Enter project number, or leave blank to".
+           DISPLAY "auto-generate the next number:".
+           ACCEPT ACCEPT-DATA.
+           PERFORM CHECK-CANCEL-INPUT.
+           IF NOT CANCEL-INPUT
+               IF ACCEPT-DATA = SPACE OR LOW-VALUE
+                   PERFORM ASSIGN-NEXT-PROJECT-NUMBER
+               ELSE
+                   MOVE ACCEPT-DATA TO PR-NUMBER
+                   READ PROJECT-FILE
+                       INVALID KEY CONTINUE
+                       NOT INVALID KEY
+                           PERFORM PROJECT-NUMBER-EXIST.
 
        PROJECT-NUMBER-EXIST.
            DISPLAY "Project number aready exists!".
@@ -104,6 +237,32 @@
            DISPLAY "try again ...".
            PERFORM GET-PROJECT-NUMBER.
 
+       ASSIGN-NEXT-PROJECT-NUMBER.
+           PERFORM READ-PROJECT-COUNTER.
+           ADD 1 TO NEXT-PROJECT-NUMBER.
+           PERFORM WRITE-PROJECT-COUNTER.
+           MOVE NEXT-PROJECT-NUMBER TO GPN-DIGITS.
+           MOVE GENERATED-PROJECT-NUMBER TO PR-NUMBER.
+           READ PROJECT-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   PERFORM ASSIGN-NEXT-PROJECT-NUMBER.
+
+       READ-PROJECT-COUNTER.
+           MOVE ZERO TO NEXT-PROJECT-NUMBER.
+           OPEN INPUT PRJCTR-FILE.
+           IF PRJCTR-FILE-STATUS = "00"
+               READ PRJCTR-FILE INTO NEXT-PROJECT-NUMBER
+                   AT END MOVE ZERO TO NEXT-PROJECT-NUMBER
+               END-READ
+               CLOSE PRJCTR-FILE.
+
+       WRITE-PROJECT-COUNTER.
+           OPEN OUTPUT PRJCTR-FILE.
+           MOVE NEXT-PROJECT-NUMBER TO PRJCTR-RECORD.
+           WRITE PRJCTR-RECORD.
+           CLOSE PRJCTR-FILE.
+
        GET-PROJECT-NAME.
            DISPLAY "Enter project name:".
            ACCEPT ACCEPT-DATA.
@@ -118,38 +277,61 @@
        GET-PROJECT-DESCRIPTION.
            DISPLAY "Enter project description,".
            DISPLAY "continue to add lines until".
-           DISPLAY "a line with minus one(-1) or maximum".
-           DISPLAY "ten(10) rows:".
+           DISPLAY "a line with minus one(-1). There is no".
+           DISPLAY "limit on the number of lines.".
            PERFORM GET-DESCRIPTION-ROWS
                UNTIL CANCEL-INPUT OR
-                     DESC-ROWS >= 10.
+                     DESC-ROWS >= 500.
            MOVE "N" TO CANCEL-INPUT-SW.
 
        GET-DESCRIPTION-ROWS.
-           ADD 1 TO DESC-ROWS.
            ACCEPT ACCEPT-DATA.
            PERFORM CHECK-CANCEL-INPUT.
            IF NOT CANCEL-INPUT
-               MOVE ACCEPT-DATA TO 
-                    PR-DESCRIPTION (DESC-ROWS).
+               ADD 1 TO DESC-ROWS
+               MOVE ACCEPT-DATA TO DESC-LINE (DESC-ROWS).
 
-       GET-PROJECT-FIRST-NAME.
-           DISPLAY "Enter project leaders first name:".
+       GET-PROJECT-LEADER.
+           DISPLAY "Enter project leader's employee ID:".
            ACCEPT ACCEPT-DATA.
            PERFORM CHECK-CANCEL-INPUT.
            IF NOT CANCEL-INPUT
-               MOVE ACCEPT-DATA TO PR-LEADER-NAME.
+               MOVE ACCEPT-DATA TO EM-EMPLOYEE-ID
+               READ EMPLOYEE-FILE
+                   INVALID KEY
+                       DISPLAY
+                         "Employee ID not found ... try again."
+                   NOT INVALID KEY
+                       MOVE EM-EMPLOYEE-ID TO PR-LEADER-ID
+                       MOVE EM-FIRST-NAME  TO PR-LEADER-NAME
+                       MOVE EM-SURNAME     TO PR-LEADER-SURNAME
+                       SET VALID-DATA TO TRUE.
 
-       GET-PROJECT-SURNAME.
-           DISPLAY "Enter project leaders surname:".
+       GET-CO-LEADERS.
+           DISPLAY "Enter co-leader's employee ID,".
+           DISPLAY "or leave blank if there is no".
+           DISPLAY "(more) co-leader (-1 to cancel):".
            ACCEPT ACCEPT-DATA.
            PERFORM CHECK-CANCEL-INPUT.
-           IF NOT CANCEL-INPUT
-               MOVE ACCEPT-DATA TO PR-LEADER-SURNAME.
+           IF NOT CANCEL-INPUT AND ACCEPT-DATA NOT = SPACE
+                   AND ACCEPT-DATA NOT = LOW-VALUE
+               MOVE ACCEPT-DATA TO EM-EMPLOYEE-ID
+               READ EMPLOYEE-FILE
+                   INVALID KEY
+                       DISPLAY "Employee ID not found ... try again."
+                       SUBTRACT 1 FROM CO-LEADER-IDX
+                   NOT INVALID KEY
+                       MOVE EM-EMPLOYEE-ID
+                           TO PRCL-ID (CO-LEADER-IDX)
+                       MOVE EM-FIRST-NAME
+                           TO PRCL-NAME (CO-LEADER-IDX)
+                       MOVE EM-SURNAME
+                           TO PRCL-SURNAME (CO-LEADER-IDX).
 
        GET-PROJECT-START-DATE.
            MOVE "N" TO VALID-DATA-SW.
-           DISPLAY "Enter start date in format YYYYMMDD:".
+           DISPLAY "Enter start date (YYYYMMDD, YYYY-MM-DD,".
+           DISPLAY "or MM/DD/YYYY):".
            SET GET-START-DATE TO TRUE.
            PERFORM ACCEPT-DATE
                WITH TEST AFTER
@@ -157,7 +339,8 @@
 
        GET-PROJECT-END-DATE.
            MOVE "N" TO VALID-DATA-SW.
-           DISPLAY "Enter end date in format YYYYMMDD:".
+           DISPLAY "Enter end date (YYYYMMDD, YYYY-MM-DD,".
+           DISPLAY "or MM/DD/YYYY):".
            MOVE "N" TO GET-START-DATE-SW.
            PERFORM ACCEPT-DATE
                WITH TEST AFTER
@@ -167,17 +350,18 @@
            ACCEPT ACCEPT-DATA.
            PERFORM CHECK-CANCEL-INPUT.
            IF GET-START-DATE
-               MOVE ACCEPT-DATA TO PR-DATE (1)
                CALL "DATEOK" USING VALID-DATA-SW
+                                   ACCEPT-DATA
                                    PR-DATE (1)
            ELSE
-               MOVE ACCEPT-DATA TO PR-DATE (2)
                CALL "DATEOK" USING VALID-DATA-SW
-                                   PR-DATE (2). 
+                                   ACCEPT-DATA
+                                   PR-DATE (2).
 
            IF NOT VALID-DATA AND NOT CANCEL-INPUT
                DISPLAY "Wrong date format."
-               DISPLAY "Format should be: YYYYMMDD"
+               DISPLAY "Format should be: YYYYMMDD, YYYY-MM-DD"
+               DISPLAY "or MM/DD/YYYY"
                DISPLAY " ... try again.".
 
            IF PR-DATE (1) > PR-DATE (2) AND
@@ -188,23 +372,158 @@
                DISPLAY "or larger then start date."
                DISPLAY " ... try again.".
 
+       GET-PROJECT-CURRENCY.
+           DISPLAY "Enter currency code (e.g. NOK, EUR):".
+           DISPLAY "(Enter -1 to cancel, blank defaults to NOK)".
+           ACCEPT ACCEPT-DATA.
+           PERFORM CHECK-CANCEL-INPUT.
+           IF NOT CANCEL-INPUT
+               IF ACCEPT-DATA = SPACE OR LOW-VALUE
+                   MOVE "NOK" TO PR-CURRENCY
+               ELSE
+                   MOVE ACCEPT-DATA TO PR-CURRENCY.
+
+       GET-PROJECT-DEPT-CODE.
+           DISPLAY "Enter department/cost center code:".
+           DISPLAY "(Enter -1 to cancel, blank leaves it unset)".
+           ACCEPT ACCEPT-DATA.
+           PERFORM CHECK-CANCEL-INPUT.
+           IF NOT CANCEL-INPUT
+               IF ACCEPT-DATA = SPACE OR LOW-VALUE
+                   MOVE SPACE TO PR-DEPT-CODE
+               ELSE
+                   MOVE ACCEPT-DATA TO PR-DEPT-CODE.
+
+       GET-PROJECT-PARENT.
+           DISPLAY "Enter parent project number, if this is a".
+           DISPLAY "sub-project/phase of a larger project:".
+           DISPLAY "(Enter -1 to cancel, blank leaves it unset)".
+           MOVE PR-NUMBER TO NEW-PR-NUMBER.
+           ACCEPT ACCEPT-DATA.
+           PERFORM CHECK-CANCEL-INPUT.
+           IF NOT CANCEL-INPUT
+               IF ACCEPT-DATA = SPACE OR LOW-VALUE
+                   MOVE SPACE TO PR-PARENT-NUMBER
+               ELSE
+                   PERFORM SAVE-COLLECTED-PROJECT-FIELDS
+                   MOVE ACCEPT-DATA TO PR-NUMBER
+                   READ PROJECT-FILE
+                       INVALID KEY
+                           DISPLAY "Parent project not found, try again"
+                           MOVE NEW-PR-NUMBER TO PR-NUMBER
+                           PERFORM RESTORE-COLLECTED-PROJECT-FIELDS
+                           PERFORM GET-PROJECT-PARENT
+                       NOT INVALID KEY
+                           MOVE NEW-PR-NUMBER TO PR-NUMBER
+                           PERFORM RESTORE-COLLECTED-PROJECT-FIELDS
+                           MOVE ACCEPT-DATA TO PR-PARENT-NUMBER.
+
+       SAVE-COLLECTED-PROJECT-FIELDS.
+           MOVE PR-NAME            TO SAVE-PR-NAME.
+           MOVE PR-LEADER-ID       TO SAVE-PR-LEADER-ID.
+           MOVE PR-LEADER-NAME     TO SAVE-PR-LEADER-NAME.
+           MOVE PR-LEADER-SURNAME  TO SAVE-PR-LEADER-SURNAME.
+           MOVE PRCL-ID (1)        TO SAVE-PRCL-ID (1).
+           MOVE PRCL-NAME (1)      TO SAVE-PRCL-NAME (1).
+           MOVE PRCL-SURNAME (1)   TO SAVE-PRCL-SURNAME (1).
+           MOVE PRCL-ID (2)        TO SAVE-PRCL-ID (2).
+           MOVE PRCL-NAME (2)      TO SAVE-PRCL-NAME (2).
+           MOVE PRCL-SURNAME (2)   TO SAVE-PRCL-SURNAME (2).
+           MOVE PR-DATE (1)        TO SAVE-PR-DATE (1).
+           MOVE PR-DATE (2)        TO SAVE-PR-DATE (2).
+           MOVE PR-CURRENCY        TO SAVE-PR-CURRENCY.
+           MOVE PR-ACTUAL-BUDGET   TO SAVE-PR-ACTUAL-BUDGET.
+           MOVE PR-ACTUAL-COST     TO SAVE-PR-ACTUAL-COST.
+           MOVE PR-STATUS          TO SAVE-PR-STATUS.
+           MOVE PR-PERCENT-COMPLETE TO SAVE-PR-PERCENT-COMPLETE.
+           MOVE PR-DEPT-CODE       TO SAVE-PR-DEPT-CODE.
+           MOVE PR-LOCKED-BY       TO SAVE-PR-LOCKED-BY.
+
+       RESTORE-COLLECTED-PROJECT-FIELDS.
+           MOVE SAVE-PR-NAME            TO PR-NAME.
+           MOVE SAVE-PR-LEADER-ID       TO PR-LEADER-ID.
+           MOVE SAVE-PR-LEADER-NAME     TO PR-LEADER-NAME.
+           MOVE SAVE-PR-LEADER-SURNAME  TO PR-LEADER-SURNAME.
+           MOVE SAVE-PRCL-ID (1)        TO PRCL-ID (1).
+           MOVE SAVE-PRCL-NAME (1)      TO PRCL-NAME (1).
+           MOVE SAVE-PRCL-SURNAME (1)   TO PRCL-SURNAME (1).
+           MOVE SAVE-PRCL-ID (2)        TO PRCL-ID (2).
+           MOVE SAVE-PRCL-NAME (2)      TO PRCL-NAME (2).
+           MOVE SAVE-PRCL-SURNAME (2)   TO PRCL-SURNAME (2).
+           MOVE SAVE-PR-DATE (1)        TO PR-DATE (1).
+           MOVE SAVE-PR-DATE (2)        TO PR-DATE (2).
+           MOVE SAVE-PR-CURRENCY        TO PR-CURRENCY.
+           MOVE SAVE-PR-ACTUAL-BUDGET   TO PR-ACTUAL-BUDGET.
+           MOVE SAVE-PR-ACTUAL-COST     TO PR-ACTUAL-COST.
+           MOVE SAVE-PR-STATUS          TO PR-STATUS.
+           MOVE SAVE-PR-PERCENT-COMPLETE TO PR-PERCENT-COMPLETE.
+           MOVE SAVE-PR-DEPT-CODE       TO PR-DEPT-CODE.
+           MOVE SAVE-PR-LOCKED-BY       TO PR-LOCKED-BY.
+
        GET-PROJECT-BUDGET.
            DISPLAY "Enter project budget:".
+           MOVE "N" TO VALID-DATA-SW.
+           PERFORM ACCEPT-BUDGET
+               UNTIL CANCEL-INPUT OR VALID-DATA.
+
+       ACCEPT-BUDGET.
            ACCEPT ACCEPT-NUM-DATA.
            PERFORM CHECK-CANCEL-INPUT.
            IF NOT CANCEL-INPUT
-               MOVE ACCEPT-NUM-DATA TO PR-BUDGET.
+               IF ACCEPT-NUM-DATA < ZERO
+                   DISPLAY "Budget can not be negative ... try again."
+               ELSE
+                   MOVE ACCEPT-NUM-DATA TO PR-BUDGET
+                   SET VALID-DATA TO TRUE.
 
        GET-PROJECT-COST.
            DISPLAY "Enter project cost:".
+           MOVE "N" TO VALID-DATA-SW.
+           PERFORM ACCEPT-COST
+               UNTIL CANCEL-INPUT OR VALID-DATA.
+
+       ACCEPT-COST.
            ACCEPT ACCEPT-NUM-DATA.
            PERFORM CHECK-CANCEL-INPUT.
-           IF NOT CANCEL-INPUT 
-               MOVE ACCEPT-NUM-DATA TO PR-COST.
+           IF NOT CANCEL-INPUT
+               IF ACCEPT-NUM-DATA < ZERO
+                   DISPLAY "Cost can not be negative ... try again."
+               ELSE
+                   MOVE ACCEPT-NUM-DATA TO PR-COST
+                   SET VALID-DATA TO TRUE.
 
        SAVE-TO-FILE.
            DISPLAY "Saving ... ".
            WRITE PROJECT-RECORD.
+           MOVE "WRITE" TO AU-OPERATION.
+           MOVE "PROJECT-FILE" TO AU-FILE.
+           MOVE PR-NUMBER TO AU-KEY.
+           MOVE "WHOLE-RECORD" TO AU-CHANGED-FIELD.
+           MOVE SPACE TO AU-BEFORE-VALUE.
+           MOVE PR-NUMBER TO AU-AFTER-VALUE.
+           PERFORM WRITE-AUDIT-RECORD.
+           PERFORM SAVE-DESCRIPTION-LINES
+               VARYING DESC-IDX FROM 1 BY 1
+               UNTIL DESC-IDX > DESC-ROWS.
+
+       SAVE-DESCRIPTION-LINES.
+           MOVE PR-NUMBER TO DS-NUMBER.
+           MOVE DESC-IDX TO DS-SEQ.
+           MOVE DESC-LINE (DESC-IDX) TO DS-TEXT.
+           WRITE DESCRIPTION-RECORD
+               INVALID KEY DISPLAY "Error saving description line".
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE AU-TS-DATE TO AU-DATE.
+           MOVE AU-TS-TIME TO AU-TIME.
+           MOVE "PROJADD" TO AU-PROGRAM.
+           MOVE OPERATOR-ID-PARM TO AU-OPERATOR.
+           MOVE AU-CHANGED-FIELD TO AU-FIELD-NAME.
+           MOVE AU-BEFORE-VALUE TO AU-OLD-VALUE.
+           MOVE AU-AFTER-VALUE TO AU-NEW-VALUE.
+           WRITE AUDIT-RECORD.
+           MOVE SPACE TO AUDIT-CHANGE-INFO.
 
        CHECK-VALID-DATA.
            IF ACCEPT-DATA = SPACE OR = LOW-VALUE
