@@ -0,0 +1,7 @@
+       FD  DESCRIPTION-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  DESCRIPTION-RECORD.
+           05  DS-KEY.
+               10  DS-NUMBER        PIC X(80).
+               10  DS-SEQ           PIC 9(4).
+           05  DS-TEXT              PIC X(80).
