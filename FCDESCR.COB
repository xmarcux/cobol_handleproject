@@ -0,0 +1,4 @@
+           SELECT DESCRIPTION-FILE ASSIGN TO "DESCRIPT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DS-KEY.
